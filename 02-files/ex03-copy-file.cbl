@@ -3,6 +3,11 @@
       * Date: 17-02-2026
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 02-04-2026 AAR Resumen de fin de corrida: cantidad de registros
+      *                y de bytes copiados (sin contar los espacios de
+      *                relleno de cada linea).
       ******************************************************************
               IDENTIFICATION DIVISION.
        PROGRAM-ID. COPY-FILE.
@@ -25,7 +30,9 @@
        01  REG-OUT PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01  FIN-ARCHIVO PIC X(1) VALUE "N".
+       01  FIN-ARCHIVO    PIC X(1) VALUE "N".
+       01  WS-CONT-REG    PIC 9(7) VALUE 0.
+       01  WS-CONT-BYTES  PIC 9(9) VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -39,12 +46,17 @@
                    NOT AT END
                        MOVE REG-IN TO REG-OUT
                        WRITE REG-OUT
+                       ADD 1 TO WS-CONT-REG
+                       ADD FUNCTION LENGTH(FUNCTION TRIM(REG-IN))
+                           TO WS-CONT-BYTES
                END-READ
            END-PERFORM.
 
            CLOSE ARCHIVO-IN ARCHIVO-OUT.
 
            DISPLAY "Copia completada.".
+           DISPLAY "Registros copiados: " WS-CONT-REG.
+           DISPLAY "Bytes copiados:     " WS-CONT-BYTES.
 
            STOP RUN.
        END PROGRAM COPY-FILE.
