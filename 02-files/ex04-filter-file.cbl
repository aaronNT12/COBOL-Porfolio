@@ -3,6 +3,11 @@
       * Date: 17-02-2026
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 02-04-2026 AAR El texto de busqueda ya no es el literal fijo
+      *                "OK": se pide por pantalla y se usa en el
+      *                INSPECT, para poder filtrar por cualquier texto.
       ******************************************************************
               IDENTIFICATION DIVISION.
        PROGRAM-ID. FILTER-FILE.
@@ -26,9 +31,13 @@
        WORKING-STORAGE SECTION.
        01  FIN-ARCHIVO PIC X VALUE "N".
        01  POS         PIC 9(4) VALUE 0.
+       01  WS-TEXTO    PIC X(20) VALUE "OK".
 
        PROCEDURE DIVISION.
 
+           DISPLAY "TEXTO A BUSCAR: "
+           ACCEPT WS-TEXTO
+
            OPEN INPUT ARCHIVO-IN
                 OUTPUT ARCHIVO-OUT
 
@@ -38,7 +47,7 @@
                        MOVE "S" TO FIN-ARCHIVO
                    NOT AT END
                        INSPECT REG-IN
-                           TALLYING POS FOR ALL "OK"
+                           TALLYING POS FOR ALL FUNCTION TRIM(WS-TEXTO)
                        IF POS > 0
                            MOVE REG-IN TO REG-OUT
                            WRITE REG-OUT
