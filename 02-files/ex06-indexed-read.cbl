@@ -1,52 +1,108 @@
-      ******************************************************************
-      * Author:AARON
-      * Date: 17-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-             IDENTIFICATION DIVISION.
-       PROGRAM-ID. INDEXED-READ.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FICHERO ASSIGN TO "clientes.idx"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-CLIENTE
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  FICHERO.
-       01  REG-CLIENTE.
-           05 ID-CLIENTE   PIC 9(4).
-           05 NOMBRE       PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01  FS              PIC XX.
-       01  BUSCADO         PIC 9(4).
-       01  ID-TEXTO        PIC X(4).     *> Para mostrar el ID correctamente
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "Introduce ID a buscar: "
-           ACCEPT BUSCADO
-
-           OPEN INPUT FICHERO
-
-           READ FICHERO
-               KEY IS BUSCADO
-               INVALID KEY
-                   DISPLAY "No existe el cliente con ID " BUSCADO
-               NOT INVALID KEY
-                   MOVE ID-CLIENTE TO ID-TEXTO
-                   DISPLAY "Cliente encontrado:"
-                   DISPLAY "ID: " ID-TEXTO
-                   DISPLAY "Nombre: " NOMBRE
-           END-READ
-
-           CLOSE FICHERO
-
-           STOP RUN.
-       END PROGRAM INDEXED-READ.
+      ******************************************************************
+      * Author:AARON
+      * Date: 17-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 02-04-2026 AAR Se agrega CONTACTO al registro y a la pantalla
+      *                de resultado de la busqueda.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" en OPEN/READ se
+      *                deja ademas en errores.log (bitacora comun a
+      *                todos los programas que chequean FILE STATUS).
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEXED-READ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO ASSIGN TO "clientes.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-CLIENTE
+               FILE STATUS IS FS.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHERO.
+       01  REG-CLIENTE.
+           05 ID-CLIENTE   PIC 9(4).
+           05 NOMBRE       PIC X(20).
+           05 CONTACTO     PIC X(30).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS              PIC XX.
+       01  BUSCADO         PIC 9(4).
+       01  ID-TEXTO        PIC X(4).     *> Para mostrar el ID correctamente
+       01  FS-ERR          PIC XX.
+       01  WS-ERR-FECHA    PIC 9(8).
+       01  WS-ERR-HORA     PIC 9(8).
+       01  WS-ERR-ARCHIVO  PIC X(20).
+       01  WS-ERR-FS       PIC XX.
+       01  WS-LINEA-ERROR  PIC X(100).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Introduce ID a buscar: "
+           ACCEPT BUSCADO
+
+           OPEN INPUT FICHERO
+
+           READ FICHERO
+               KEY IS BUSCADO
+               INVALID KEY
+                   DISPLAY "No existe el cliente con ID " BUSCADO
+                   MOVE "clientes.idx" TO WS-ERR-ARCHIVO
+                   MOVE FS TO WS-ERR-FS
+                   PERFORM REGISTRAR-ERROR
+               NOT INVALID KEY
+                   MOVE ID-CLIENTE TO ID-TEXTO
+                   DISPLAY "Cliente encontrado:"
+                   DISPLAY "ID: " ID-TEXTO
+                   DISPLAY "Nombre: " NOMBRE
+                   DISPLAY "Contacto: " CONTACTO
+           END-READ
+
+           CLOSE FICHERO
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=INDEXED-READ" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM INDEXED-READ.
