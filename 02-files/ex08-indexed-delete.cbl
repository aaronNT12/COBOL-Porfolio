@@ -1,58 +1,122 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 17-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INDEXED-DELETE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FICHERO ASSIGN TO "cliente.idx"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID-CLIENTE
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  FICHERO.
-       01  REG-CLIENTE.
-           05 ID-CLIENTE   PIC 9(4).
-           05 NOMBRE       PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01  FS              PIC XX.
-       01  BUSCADO         PIC 9(4).
-       01  NOMBRE-TEXTO    PIC X(20).
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "ID del cliente a eliminar: "
-           ACCEPT BUSCADO
-
-           OPEN I-O FICHERO
-
-           READ FICHERO
-               KEY IS BUSCADO
-               INVALID KEY
-                   DISPLAY "No existe cliente con ID: " BUSCADO
-               NOT INVALID KEY
-                   MOVE NOMBRE TO NOMBRE-TEXTO
-                   DISPLAY "Cliente encontrado: " NOMBRE-TEXTO
-                   DISPLAY "Eliminando registro..."
-
-                   DELETE FICHERO
-                       INVALID KEY
-                           DISPLAY "Error al eliminar (clave no valida)."
-                       NOT INVALID KEY
-                           DISPLAY "Registro eliminado correctamente."
-                   END-DELETE
-           END-READ
-
-           CLOSE FICHERO
-
-           STOP RUN.
-       END PROGRAM INDEXED-DELETE.
+      ******************************************************************
+      * Author: AARON
+      * Date: 17-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 02-04-2026 AAR Se agrega CONTACTO al registro y a la pantalla
+      *                de confirmacion de borrado. De paso se corrige
+      *                un literal que se cortaba al pasar de la
+      *                columna 72 y rompia toda la PROCEDURE DIVISION.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" en OPEN/READ/
+      *                DELETE se deja ademas en errores.log (bitacora
+      *                comun a todos los programas que chequean FILE
+      *                STATUS).
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDEXED-DELETE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO ASSIGN TO "cliente.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-CLIENTE
+               FILE STATUS IS FS.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHERO.
+       01  REG-CLIENTE.
+           05 ID-CLIENTE   PIC 9(4).
+           05 NOMBRE       PIC X(20).
+           05 CONTACTO     PIC X(30).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS              PIC XX.
+       01  BUSCADO         PIC 9(4).
+       01  NOMBRE-TEXTO    PIC X(20).
+       01  CONTACTO-TEXTO  PIC X(30).
+       01  FS-ERR          PIC XX.
+       01  WS-ERR-FECHA    PIC 9(8).
+       01  WS-ERR-HORA     PIC 9(8).
+       01  WS-ERR-ARCHIVO  PIC X(20).
+       01  WS-ERR-FS       PIC XX.
+       01  WS-LINEA-ERROR  PIC X(100).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "ID del cliente a eliminar: "
+           ACCEPT BUSCADO
+
+           OPEN I-O FICHERO
+
+           READ FICHERO
+               KEY IS BUSCADO
+               INVALID KEY
+                   DISPLAY "No existe cliente con ID: " BUSCADO
+                   MOVE "cliente.idx" TO WS-ERR-ARCHIVO
+                   MOVE FS TO WS-ERR-FS
+                   PERFORM REGISTRAR-ERROR
+               NOT INVALID KEY
+                   MOVE NOMBRE TO NOMBRE-TEXTO
+                   MOVE CONTACTO TO CONTACTO-TEXTO
+                   DISPLAY "Cliente encontrado: " NOMBRE-TEXTO
+                   DISPLAY "Contacto: " CONTACTO-TEXTO
+                   DISPLAY "Eliminando registro..."
+
+                   DELETE FICHERO
+                       INVALID KEY
+                           DISPLAY "Error al eliminar (clave invalida)."
+                           MOVE "cliente.idx" TO WS-ERR-ARCHIVO
+                           MOVE FS TO WS-ERR-FS
+                           PERFORM REGISTRAR-ERROR
+                       NOT INVALID KEY
+                           DISPLAY "Registro eliminado correctamente."
+                   END-DELETE
+           END-READ
+
+           CLOSE FICHERO
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=INDEXED-DELETE" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM INDEXED-DELETE.
