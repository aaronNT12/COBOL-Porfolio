@@ -3,6 +3,15 @@
       * Date: 18-02-2026
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 02-04-2026 AAR Se reconocen mas codigos de FILE STATUS (antes
+      *                solo se trataba el "35"): ahora cualquier FS no
+      *                cero se traduce a un mensaje en lenguaje llano
+      *                via MOSTRAR-SIGNIFICADO-FS. De paso se corrigen
+      *                errores de tipeo preexistentes ("OPEM", "Leídp")
+      *                y "PERFORM UNIT" (que no es una clausula COBOL
+      *                valida) por "PERFORM UNTIL".
       ******************************************************************
                IDENTIFICATION DIVISION.
        PROGRAM-ID. FILE-STATUS-DEMO.
@@ -22,11 +31,12 @@
        01  FS          PIC XX.
        01  FIN         PIC X VALUE "N".
 
-           PROCEDURE DIVISION.
+       PROCEDURE DIVISION.
 
        DISPLAY "Intentando abrir un archivo..."
        OPEN INPUT ARCHIVO
-       DISPLAY "FS tras OPEM: " FS
+       DISPLAY "FS tras OPEN: " FS
+       PERFORM MOSTRAR-SIGNIFICADO-FS
 
        IF  FS = "35"
            DISPLAY "El archivo no existe. Creándolo..."
@@ -35,23 +45,48 @@
            CLOSE ARCHIVO
            OPEN INPUT ARCHIVO
            DISPLAY "FS tras reabrir: "FS
+           PERFORM MOSTRAR-SIGNIFICADO-FS
        END-IF
 
-       PERFORM UNIT FIN = "S"
+       PERFORM UNTIL FIN = "S"
            READ ARCHIVO
                AT END
                    MOVE "S" TO FIN
                    DISPLAY "Fin de archivo. FS="FS
                NOT AT END
-                   DISPLAY "Leídp: " REGISTRO
+                   DISPLAY "Leído: " REGISTRO
                    DISPLAY "FS tras READ: " FS
-
+                   PERFORM MOSTRAR-SIGNIFICADO-FS
            END-READ
        END-PERFORM
 
            CLOSE ARCHIVO
            DISPLAY "FS tras CLOSE: " FS
-
+           PERFORM MOSTRAR-SIGNIFICADO-FS
 
             STOP RUN.
+
+      *-----------------------------------------------------------------
+      * MENSAJE EN LENGUAJE LLANO PARA LOS CODIGOS DE FILE STATUS QUE
+      * MAS SE VEN EN LA OPERACION DIARIA
+      *-----------------------------------------------------------------
+       MOSTRAR-SIGNIFICADO-FS.
+           EVALUATE FS
+               WHEN "00"
+                   DISPLAY "  -> OPERACION CORRECTA."
+               WHEN "10"
+                   DISPLAY "  -> FIN DE ARCHIVO."
+               WHEN "23"
+                   DISPLAY "  -> REGISTRO NO ENCONTRADO."
+               WHEN "24"
+                   DISPLAY "  -> VIOLACION DE LIMITE (DISCO LLENO O ",
+                       "FUERA DE RANGO)."
+               WHEN "35"
+                   DISPLAY "  -> EL ARCHIVO NO EXISTE."
+               WHEN "41"
+                   DISPLAY "  -> EL ARCHIVO YA ESTABA ABIERTO."
+               WHEN OTHER
+                   DISPLAY "  -> CODIGO NO CATALOGADO EN ESTA DEMO."
+           END-EVALUATE
+       .
        END PROGRAM FILE-STATUS-DEMO.
