@@ -1,9 +1,16 @@
-           ******************************************************************
-       * Author: AARON
-       * Date: 18-02-2026
-       * Purpose: Mini base de datos indexada
-       * Tectonics: cobc
-       ******************************************************************
+      ******************************************************************
+      * Author: AARON
+      * Date: 18-02-2026
+      * Purpose: Mini base de datos indexada
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 02-04-2026 AAR Opciones de borrado y modificacion de registro
+      *                en el menu principal. Tambien se corrige el
+      *                OPEN I-O ... ON EXCEPTION de INSERTAR (esa
+      *                clausula no existe en OPEN) por la verificacion
+      *                de FS ya usada en el resto del repositorio.
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MINI-DATABASE.
@@ -14,14 +21,14 @@
            SELECT DB ASSIGN TO "mini-db.idx"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ID
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  DB.
        01  REGISTRO.
-           05 ID       PIC 9(4).
+           05 REG-ID       PIC 9(4).
            05 NOMBRE   PIC X(20).
 
        WORKING-STORAGE SECTION.
@@ -29,19 +36,21 @@
        01  OPCION      PIC 9.
        01  TEMP-ID     PIC 9(4).
        01  TEMP-NOMBRE PIC X(20).
-       01  FINAL       PIC X VALUE "N".
+       01  FIN       PIC X VALUE "N".
 
        PROCEDURE DIVISION.
 
        MAIN-PROGRAM.
-           PERFORM UNTIL FINAL = "S"
+           PERFORM UNTIL FIN = "S"
                DISPLAY "====================================="
                DISPLAY "           MINI BASE DE DATOS        "
                DISPLAY "====================================="
                DISPLAY "1. Insertar registro"
                DISPLAY "2. Buscar registro"
                DISPLAY "3. Listar registros"
-               DISPLAY "4. Salir"
+               DISPLAY "4. Borrar registro"
+               DISPLAY "5. Modificar registro"
+               DISPLAY "6. Salir"
                DISPLAY "Opcion: "
                ACCEPT OPCION
 
@@ -53,7 +62,11 @@
                    WHEN 3
                        PERFORM LISTAR
                    WHEN 4
-                       MOVE "S" TO FINAL
+                       PERFORM BORRAR
+                   WHEN 5
+                       PERFORM MODIFICAR
+                   WHEN 6
+                       MOVE "S" TO FIN
                    WHEN OTHER
                        DISPLAY "Opcion no valida."
                END-EVALUATE
@@ -61,24 +74,24 @@
 
            STOP RUN.
 
-       *****************************************************************
-       *   SECCION: INSERTAR
-       *****************************************************************
+      *****************************************************************
+      *   SECCION: INSERTAR
+      *****************************************************************
        INSERTAR SECTION.
 
            OPEN I-O DB
-               ON EXCEPTION
-                   OPEN OUTPUT DB
-                   CLOSE DB
-                   OPEN I-O DB
-           END-OPEN
+           IF FS NOT = "00"
+               OPEN OUTPUT DB
+               CLOSE DB
+               OPEN I-O DB
+           END-IF
 
            DISPLAY "ID: "
            ACCEPT TEMP-ID
            DISPLAY "Nombre: "
            ACCEPT TEMP-NOMBRE
 
-           MOVE TEMP-ID TO ID
+           MOVE TEMP-ID TO REG-ID
            MOVE TEMP-NOMBRE TO NOMBRE
 
            WRITE REGISTRO
@@ -91,9 +104,9 @@
            CLOSE DB.
            EXIT SECTION.
 
-       *****************************************************************
-       *   SECCION: BUSCAR
-       *****************************************************************
+      *****************************************************************
+      *   SECCION: BUSCAR
+      *****************************************************************
        BUSCAR SECTION.
 
            OPEN INPUT DB.
@@ -101,27 +114,28 @@
            DISPLAY "ID a buscar: "
            ACCEPT TEMP-ID
 
-           MOVE TEMP-ID TO ID
+           MOVE TEMP-ID TO REG-ID
 
            READ DB
                INVALID KEY
                    DISPLAY "No existe este ID."
                NOT INVALID KEY
-                   DISPLAY "ID: " ID
+                   DISPLAY "ID: " REG-ID
                    DISPLAY "Nombre: " NOMBRE
            END-READ
 
            CLOSE DB.
            EXIT SECTION.
 
-       *****************************************************************
-       *   SECCION: LISTAR
-       *****************************************************************
+      *****************************************************************
+      *   SECCION: LISTAR
+      *****************************************************************
        LISTAR SECTION.
 
            OPEN INPUT DB.
 
-           START DB KEY >= 0000
+           MOVE 0 TO REG-ID
+           START DB KEY IS NOT LESS THAN REG-ID
                INVALID KEY
                    DISPLAY "Base de datos vacía."
                    CLOSE DB
@@ -133,10 +147,68 @@
                    AT END
                        MOVE "10" TO FS
                    NOT AT END
-                       DISPLAY ID " - " NOMBRE
+                       DISPLAY REG-ID " - " NOMBRE
                END-READ
            END-PERFORM
 
            DISPLAY "Fin de la lista."
            CLOSE DB.
            EXIT SECTION.
+
+      *****************************************************************
+      *   SECCION: BORRAR
+      *****************************************************************
+       BORRAR SECTION.
+
+           OPEN I-O DB.
+
+           DISPLAY "ID a borrar: "
+           ACCEPT TEMP-ID
+
+           MOVE TEMP-ID TO REG-ID
+
+           READ DB
+               INVALID KEY
+                   DISPLAY "No existe este ID."
+               NOT INVALID KEY
+                   DELETE DB RECORD
+                   IF FS = "00"
+                       DISPLAY "Registro borrado."
+                   ELSE
+                       DISPLAY "Error al borrar. FS=" FS
+                   END-IF
+           END-READ
+
+           CLOSE DB.
+           EXIT SECTION.
+
+      *****************************************************************
+      *   SECCION: MODIFICAR
+      *****************************************************************
+       MODIFICAR SECTION.
+
+           OPEN I-O DB.
+
+           DISPLAY "ID a modificar: "
+           ACCEPT TEMP-ID
+
+           MOVE TEMP-ID TO REG-ID
+
+           READ DB
+               INVALID KEY
+                   DISPLAY "No existe este ID."
+               NOT INVALID KEY
+                   DISPLAY "Nombre actual: " NOMBRE
+                   DISPLAY "Nuevo nombre: "
+                   ACCEPT TEMP-NOMBRE
+                   MOVE TEMP-NOMBRE TO NOMBRE
+                   REWRITE REGISTRO
+                   IF FS = "00"
+                       DISPLAY "Registro modificado."
+                   ELSE
+                       DISPLAY "Error al modificar. FS=" FS
+                   END-IF
+           END-READ
+
+           CLOSE DB.
+           EXIT SECTION.
