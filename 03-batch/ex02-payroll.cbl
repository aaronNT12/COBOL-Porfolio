@@ -1,59 +1,469 @@
-       ******************************************************************
-      *Author: AARON
-      * Date: 18-02-2026
-      * Purpose:
-      * Tectonics: cobc
-       ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "empleados.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMP-FILE.
-       01 EMP-REG.
-           05 EMP-ID           PIC 9(4)
-           05 EMP-NOMBRE       PIC X(20).
-           05 EMP-HORAS        PIC 9(3).
-           05 EMP-TARIFA       PIC 9(4)V99.
-
-       WORKING-STORAGE SECTION.
-       01 FS                PIC XX.
-       01 FIN               PIC X VALUE "N".
-       01 SALARIO           PIC 9(7)V99 VALUE 0.
-       01 TOTAL-PAYROLL     PIC 9(9)V99 VALUE 0.
-
-       PROCEDURE DIVISION.
-
-           OPEN INPUT EMP-FILE
-           DISPLAY "FS tras OPEN: " FS
-
-           PERFORM UNTIL FIN = "S"
-               READ EMP-FILE
-                   AT END
-                       MOVE "S" TO FIN
-                   NOT AT END
-                       COMPUTE SALARIO = EMP-HOURS * EMP-RATE
-                       ADD SALARIO TO TOTAL-PAYROLL
-
-                       DISPLAY "Empleado: " EMP-NAME
-                       DISPLAY "  Horas: " EMP-HOURS
-                       DISPLAY "  Tarifa: " EMP-RATE
-                       DISPLAY "  Salario: " SALARIO
-                       DISPLAY "---------------------------"
-               END-READ
-           END-PERFORM
-
-           CLOSE EMP-FILE
-
-           DISPLAY "==============================="
-           DISPLAY " TOTAL NÓMINA = " TOTAL-PAYROLL
-           DISPLAY "==============================="
-
-           STOP RUN.
+      ******************************************************************
+      * Author: AARON
+      * Date: 18-02-2026
+      * Purpose: Calcula la nomina semanal de los empleados de EMP-FILE.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 09-03-2026 AAR Horas extra a partir de 40h pagadas a 1.5x tarifa.
+      * 10-03-2026 AAR Retencion de impuestos y salario neto por empleado.
+      * 11-03-2026 AAR Genera recibo de pago imprimible en "recibos.txt".
+      * 12-03-2026 AAR Maestro de empleados pasa a indexado (EMPLEADOS.IDX)
+      *                con modo de mantenimiento (alta/cambio/baja).
+      * 13-03-2026 AAR Acumulado de nomina anual (YTD) por empleado y
+      *                general, persistente entre corridas.
+      * 02-04-2026 AAR Toda falla de OPEN/READ/WRITE/REWRITE con FS
+      *                distinto de "00" se deja ademas en errores.log
+      *                (bitacora comun a todos los programas que
+      *                chequean FILE STATUS), no solo en pantalla.
+      * 03-04-2026 AAR Si no se puede abrir EMPLEADOS.IDX para correr
+      *                la nomina, se devuelve RETURN-CODE distinto de
+      *                cero para que un driver que encadene esta
+      *                corrida con otras pueda detectar la falla.
+      * 04-04-2026 AAR Tarjeta de parametro con la fecha de fin de
+      *                periodo de pago, pedida al correr la nomina y
+      *                estampada en pantalla y en recibos.txt, para
+      *                poder identificar a que corrida corresponden.
+      * 09-08-2026 AAR PERFORM EJECUTAR-NOMINA pasa a THRU EJECUTAR-
+      *                NOMINA-EXIT: el GO TO ahi dentro (falla de OPEN
+      *                de EMPLEADOS.IDX) caia fuera del rango del
+      *                PERFORM de un solo parrafo y se saltaba el
+      *                STOP RUN de MAIN-LOGIC.
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "EMPLEADOS.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS FS.
+           SELECT RECIBO-FILE ASSIGN TO "recibos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECIBO.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-FILE
+           RECORD CONTAINS 45 CHARACTERS.
+       01 EMP-REG.
+           05 EMP-ID           PIC 9(4).
+           05 EMP-NOMBRE       PIC X(20).
+           05 EMP-HORAS        PIC 9(3).
+           05 EMP-TARIFA       PIC 9(4)V99.
+           05 EMP-ACTIVO       PIC X(1).
+               88 EMP-ES-ACTIVO    VALUE "A".
+               88 EMP-ES-INACTIVO  VALUE "I".
+           05 EMP-YTD          PIC 9(9)V99.
+
+       FD RECIBO-FILE.
+       01 REG-RECIBO           PIC X(60).
+
+       FD ARCH-ERRORES.
+       01 REG-ERROR            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FS-RECIBO            PIC XX.
+       01 WS-LINEA-RECIBO      PIC X(60).
+       01 FS                   PIC XX.
+       01 FIN                  PIC X VALUE "N".
+
+       01 FS-ERR               PIC XX.
+       01 WS-ERR-FECHA         PIC 9(8).
+       01 WS-ERR-HORA          PIC 9(8).
+       01 WS-ERR-ARCHIVO       PIC X(20).
+       01 WS-ERR-FS            PIC XX.
+       01 WS-LINEA-ERROR       PIC X(100).
+
+       01 WS-FECHA-PERIODO     PIC 9(8) VALUE ZEROS.
+
+       01 WS-MODO              PIC X VALUE SPACES.
+       01 WS-SALIR-MANT        PIC X VALUE "N".
+       01 WS-OPCION-MANT       PIC 9 VALUE 0.
+       01 WS-CONFIRMA          PIC X.
+
+       01 WS-NVO-ID            PIC 9(4).
+       01 WS-NVO-NOMBRE        PIC X(20).
+       01 WS-NVO-HORAS         PIC 9(3).
+       01 WS-NVO-TARIFA        PIC 9(4)V99.
+
+       01 WS-HORAS-NORMALES    PIC 9(3) VALUE 0.
+       01 WS-HORAS-EXTRA       PIC 9(3) VALUE 0.
+       01 WS-TARIFA-EXTRA      PIC 9(4)V99 VALUE 0.
+       01 WS-SALARIO-NORMAL    PIC 9(7)V99 VALUE 0.
+       01 WS-SALARIO-EXTRA     PIC 9(7)V99 VALUE 0.
+
+       01 SALARIO              PIC 9(7)V99 VALUE 0.
+       01 RETENCION            PIC 9(7)V99 VALUE 0.
+       01 SALARIO-NETO         PIC 9(7)V99 VALUE 0.
+       01 TOTAL-PAYROLL        PIC 9(9)V99 VALUE 0.
+       01 TOTAL-RETENCIONES    PIC 9(9)V99 VALUE 0.
+       01 TOTAL-NETO           PIC 9(9)V99 VALUE 0.
+       01 TOTAL-YTD-GENERAL    PIC 9(11)V99 VALUE 0.
+
+       01 WS-LIMITE-HORAS      PIC 9(3) VALUE 40.
+       01 WS-FACTOR-EXTRA      PIC 9V99 VALUE 1.50.
+       01 WS-PORC-RETENCION    PIC V999 VALUE .100.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY "                    PAYROLL                    "
+           DISPLAY "==============================================="
+           DISPLAY "MODO (N = CORRER NOMINA, M = MANTENIMIENTO): "
+           ACCEPT WS-MODO
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO
+
+           IF WS-MODO = "M"
+               PERFORM MANTENIMIENTO-EMPLEADOS
+           ELSE
+               PERFORM PEDIR-PERIODO
+               PERFORM EJECUTAR-NOMINA THRU EJECUTAR-NOMINA-EXIT
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    PEDIR-PERIODO                                                *
+      *    Tarjeta de parametro con la fecha de fin del periodo de     *
+      *    pago que se esta corriendo; queda estampada en pantalla y   *
+      *    en recibos.txt para poder identificar la corrida.           *
+      *----------------------------------------------------------------*
+       PEDIR-PERIODO.
+           DISPLAY "FECHA FIN DE PERIODO DE PAGO (AAAAMMDD): "
+           ACCEPT WS-FECHA-PERIODO
+           DISPLAY "PERIODO QUE TERMINA EL: " WS-FECHA-PERIODO.
+
+      *----------------------------------------------------------------*
+      *    EJECUTAR-NOMINA                                             *
+      *    Recorre EMPLEADOS.IDX secuencialmente y calcula la nomina   *
+      *    de cada empleado activo.                                    *
+      *----------------------------------------------------------------*
+       EJECUTAR-NOMINA.
+           OPEN I-O EMP-FILE
+           DISPLAY "FS tras OPEN: " FS
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EMPLEADOS.IDX. FS=" FS
+               MOVE "EMPLEADOS.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               MOVE 1 TO RETURN-CODE
+               GO TO EJECUTAR-NOMINA-EXIT
+           END-IF
+
+           OPEN OUTPUT RECIBO-FILE
+           PERFORM ESCRIBIR-ENCABEZADO-RECIBO
+
+           PERFORM UNTIL FIN = "S"
+               READ EMP-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO FIN
+                   NOT AT END
+                       IF EMP-ES-ACTIVO
+                           PERFORM CALCULAR-SALARIO
+                           PERFORM CALCULAR-RETENCION
+                           ADD SALARIO TO TOTAL-PAYROLL
+                           ADD RETENCION TO TOTAL-RETENCIONES
+                           ADD SALARIO-NETO TO TOTAL-NETO
+
+                           ADD SALARIO TO EMP-YTD
+                           REWRITE EMP-REG
+                           ADD EMP-YTD TO TOTAL-YTD-GENERAL
+
+                           DISPLAY "Empleado: " EMP-NOMBRE
+                           DISPLAY "  Horas: " EMP-HORAS
+                           DISPLAY "  Tarifa: " EMP-TARIFA
+                           DISPLAY "  Salario: " SALARIO
+                           DISPLAY "  Retencion: " RETENCION
+                           DISPLAY "  Salario Neto: " SALARIO-NETO
+                           DISPLAY "  Acumulado Anual (YTD): " EMP-YTD
+                           DISPLAY "---------------------------"
+
+                           PERFORM ESCRIBIR-RECIBO-EMPLEADO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM ESCRIBIR-PIE-RECIBO
+           CLOSE RECIBO-FILE
+           CLOSE EMP-FILE
+
+           DISPLAY "==============================="
+           DISPLAY " PERIODO QUE TERMINA EL = " WS-FECHA-PERIODO
+           DISPLAY " TOTAL NOMINA BRUTA = " TOTAL-PAYROLL
+           DISPLAY " TOTAL RETENCIONES  = " TOTAL-RETENCIONES
+           DISPLAY " TOTAL NOMINA NETA  = " TOTAL-NETO
+           DISPLAY " TOTAL YTD GENERAL  = " TOTAL-YTD-GENERAL
+           DISPLAY "===============================".
+       EJECUTAR-NOMINA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    CALCULAR-SALARIO                                            *
+      *    Separa las horas normales de las horas extra (>40) y paga   *
+      *    estas ultimas a WS-FACTOR-EXTRA veces la tarifa normal.      *
+      *----------------------------------------------------------------*
+       CALCULAR-SALARIO.
+           IF EMP-HORAS > WS-LIMITE-HORAS
+               MOVE WS-LIMITE-HORAS TO WS-HORAS-NORMALES
+               COMPUTE WS-HORAS-EXTRA = EMP-HORAS - WS-LIMITE-HORAS
+           ELSE
+               MOVE EMP-HORAS TO WS-HORAS-NORMALES
+               MOVE 0 TO WS-HORAS-EXTRA
+           END-IF
+
+           COMPUTE WS-TARIFA-EXTRA = EMP-TARIFA * WS-FACTOR-EXTRA
+
+           COMPUTE WS-SALARIO-NORMAL = WS-HORAS-NORMALES * EMP-TARIFA
+           COMPUTE WS-SALARIO-EXTRA = WS-HORAS-EXTRA * WS-TARIFA-EXTRA
+
+           COMPUTE SALARIO = WS-SALARIO-NORMAL + WS-SALARIO-EXTRA.
+
+      *----------------------------------------------------------------*
+      *    CALCULAR-RETENCION                                         *
+      *    Aplica el porcentaje de retencion fiscal sobre el salario   *
+      *    bruto y obtiene el salario neto a pagar.                    *
+      *----------------------------------------------------------------*
+       CALCULAR-RETENCION.
+           COMPUTE RETENCION = SALARIO * WS-PORC-RETENCION
+           COMPUTE SALARIO-NETO = SALARIO - RETENCION.
+
+      *----------------------------------------------------------------*
+      *    ESCRIBIR-ENCABEZADO-RECIBO                                  *
+      *    Encabezado de la empresa al inicio de "recibos.txt".        *
+      *----------------------------------------------------------------*
+       ESCRIBIR-ENCABEZADO-RECIBO.
+           MOVE ALL "=" TO WS-LINEA-RECIBO
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+           MOVE "RECIBOS DE PAGO - NOMINA SEMANAL" TO WS-LINEA-RECIBO
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+           STRING "PERIODO QUE TERMINA EL: " WS-FECHA-PERIODO
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+           MOVE ALL "=" TO WS-LINEA-RECIBO
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+           MOVE SPACES TO WS-LINEA-RECIBO
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO.
+
+      *----------------------------------------------------------------*
+      *    ESCRIBIR-RECIBO-EMPLEADO                                    *
+      *    Recibo individual, con los mismos datos que se muestran     *
+      *    por pantalla, listo para archivar o entregar.               *
+      *----------------------------------------------------------------*
+       ESCRIBIR-RECIBO-EMPLEADO.
+           MOVE ALL "-" TO WS-LINEA-RECIBO
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           STRING "EMPLEADO: " EMP-ID "  " EMP-NOMBRE
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           STRING "  HORAS: " EMP-HORAS "   TARIFA: " EMP-TARIFA
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           STRING "  SALARIO BRUTO: " SALARIO
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           STRING "  RETENCION:     " RETENCION
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           STRING "  SALARIO NETO:  " SALARIO-NETO
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO.
+
+      *----------------------------------------------------------------*
+      *    ESCRIBIR-PIE-RECIBO                                         *
+      *    Pie con los totales generales de la corrida al final de     *
+      *    "recibos.txt".                                              *
+      *----------------------------------------------------------------*
+       ESCRIBIR-PIE-RECIBO.
+           MOVE ALL "=" TO WS-LINEA-RECIBO
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           STRING "TOTAL NOMINA BRUTA: " TOTAL-PAYROLL
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           STRING "TOTAL RETENCIONES:  " TOTAL-RETENCIONES
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           STRING "TOTAL NOMINA NETA:  " TOTAL-NETO
+               INTO WS-LINEA-RECIBO
+           END-STRING
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO
+
+           MOVE ALL "=" TO WS-LINEA-RECIBO
+           WRITE REG-RECIBO FROM WS-LINEA-RECIBO.
+
+      *----------------------------------------------------------------*
+      *    MANTENIMIENTO-EMPLEADOS                                     *
+      *    Menu de alta / cambio / baja sobre EMPLEADOS.IDX, para no   *
+      *    tener que editar el archivo a mano.                         *
+      *----------------------------------------------------------------*
+       MANTENIMIENTO-EMPLEADOS.
+           OPEN I-O EMP-FILE
+           IF FS = "35"
+               OPEN OUTPUT EMP-FILE
+               CLOSE EMP-FILE
+               OPEN I-O EMP-FILE
+           END-IF
+
+           PERFORM UNTIL WS-SALIR-MANT = "S"
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "  1. ALTA DE EMPLEADO"
+               DISPLAY "  2. CAMBIO DE HORAS/TARIFA"
+               DISPLAY "  3. BAJA (DESACTIVAR) EMPLEADO"
+               DISPLAY "  0. VOLVER"
+               DISPLAY "OPCION: "
+               ACCEPT WS-OPCION-MANT
+
+               EVALUATE WS-OPCION-MANT
+                   WHEN 1 PERFORM ALTA-EMPLEADO
+                   WHEN 2 PERFORM CAMBIO-EMPLEADO
+                   WHEN 3 PERFORM BAJA-EMPLEADO
+                   WHEN 0 MOVE "S" TO WS-SALIR-MANT
+                   WHEN OTHER DISPLAY "OPCION INVALIDA."
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE EMP-FILE.
+
+       ALTA-EMPLEADO.
+           DISPLAY "ID (4 digitos): "
+           ACCEPT WS-NVO-ID
+           DISPLAY "Nombre: "
+           ACCEPT WS-NVO-NOMBRE
+           DISPLAY "Horas: "
+           ACCEPT WS-NVO-HORAS
+           DISPLAY "Tarifa: "
+           ACCEPT WS-NVO-TARIFA
+
+           MOVE WS-NVO-ID     TO EMP-ID
+           MOVE WS-NVO-NOMBRE TO EMP-NOMBRE
+           MOVE WS-NVO-HORAS  TO EMP-HORAS
+           MOVE WS-NVO-TARIFA TO EMP-TARIFA
+           MOVE "A"           TO EMP-ACTIVO
+           MOVE 0             TO EMP-YTD
+
+           WRITE EMP-REG
+           IF FS = "00"
+               DISPLAY "EMPLEADO DADO DE ALTA CORRECTAMENTE."
+           ELSE
+               IF FS = "22"
+                   DISPLAY "ERROR: YA EXISTE UN EMPLEADO CON ESE ID."
+               ELSE
+                   DISPLAY "ERROR AL DAR DE ALTA. FS=" FS
+               END-IF
+               MOVE "EMPLEADOS.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+           END-IF.
+
+       CAMBIO-EMPLEADO.
+           DISPLAY "ID A MODIFICAR: "
+           ACCEPT WS-NVO-ID
+           MOVE WS-NVO-ID TO EMP-ID
+
+           READ EMP-FILE
+               INVALID KEY
+                   DISPLAY "NO EXISTE EMPLEADO CON ID=" WS-NVO-ID
+               NOT INVALID KEY
+                   DISPLAY "NUEVAS HORAS: "
+                   ACCEPT WS-NVO-HORAS
+                   DISPLAY "NUEVA TARIFA: "
+                   ACCEPT WS-NVO-TARIFA
+
+                   MOVE WS-NVO-HORAS  TO EMP-HORAS
+                   MOVE WS-NVO-TARIFA TO EMP-TARIFA
+
+                   REWRITE EMP-REG
+                   IF FS = "00"
+                       DISPLAY "EMPLEADO ACTUALIZADO CORRECTAMENTE."
+                   ELSE
+                       DISPLAY "ERROR AL ACTUALIZAR. FS=" FS
+                       MOVE "EMPLEADOS.IDX" TO WS-ERR-ARCHIVO
+                       MOVE FS TO WS-ERR-FS
+                       PERFORM REGISTRAR-ERROR
+                   END-IF
+           END-READ.
+
+       BAJA-EMPLEADO.
+           DISPLAY "ID A DESACTIVAR: "
+           ACCEPT WS-NVO-ID
+           MOVE WS-NVO-ID TO EMP-ID
+
+           READ EMP-FILE
+               INVALID KEY
+                   DISPLAY "NO EXISTE EMPLEADO CON ID=" WS-NVO-ID
+               NOT INVALID KEY
+                   DISPLAY "DESACTIVAR A " EMP-NOMBRE " ? (S/N): "
+                   ACCEPT WS-CONFIRMA
+                   MOVE FUNCTION UPPER-CASE(WS-CONFIRMA) TO WS-CONFIRMA
+
+                   IF WS-CONFIRMA = "S"
+                       MOVE "I" TO EMP-ACTIVO
+                       REWRITE EMP-REG
+                       IF FS = "00"
+                           DISPLAY "EMPLEADO DESACTIVADO."
+                       ELSE
+                           DISPLAY "ERROR AL DESACTIVAR. FS=" FS
+                           MOVE "EMPLEADOS.IDX" TO WS-ERR-ARCHIVO
+                           MOVE FS TO WS-ERR-FS
+                           PERFORM REGISTRAR-ERROR
+                       END-IF
+                   ELSE
+                       DISPLAY "BAJA CANCELADA."
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      *    REGISTRAR-ERROR                                             *
+      *    Deja en errores.log cualquier FS distinto de "00" que ya    *
+      *    se haya mostrado por pantalla, con programa/archivo/fecha.  *
+      *----------------------------------------------------------------*
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=PAYROLL" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
