@@ -1,81 +1,386 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX03-SORT-MERGE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-               SELECT ARCH-A ASSIGN TO "a.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-               SELECT ARCH-B ASSIGN TO "b.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-               SELECT ARCH-SORTED ASSIGN TO "ordenado.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-               SELECT ARCH-MERGED ASSIGN TO "fusionado.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ARCH-A.
-       01  REG-A       PIC X(50).
-
-       FD  ARCH-B.
-       01  REG-B       PIC X(50).
-
-       FD  ARCH-SORTED.
-       01  REG-SORTED  PIC X(50).
-
-       FD  ARCH-MERGED.
-       01  REG-MERGED  PIC X(50).
-
-      *----------------------------------------------------------------*
-      *    SD PARA SORT Y MERGE ( OBLIGATORIO)                         *
-      *----------------------------------------------------------------*
-
-       SD  SORT-WORK.
-       01  SORT-REG        PIC X(50).
-
-       WORKING-STORAGE SECTION.
-
-       01  WS-REG      PIC X(50).
-
-       PROCEDURE DIVISION.
-
-      ******************************************************************
-
-      *    PRIMERA PARTE: ORDENAR ARCHIVO ARCH-A
-
-      ******************************************************************
-
-           DISPLAY "Ordenando archivo A..."
-
-           SORT ARCH-SORTED
-               ON ASCENDING KEY WS-REG
-               USING ARCH-A
-               GIVING ARCH-SORTED
-           DISPLAY "Archivo A ordenado en 'ordenado.txt'."
-
-      ******************************************************************
-
-      *    SEGUNDA PARTE: FUSIONAR ARCHIVO A Y B
-
-      ******************************************************************
-
-           DISPLAY "Fusionando archivos A y B..."
-
-
-           MERGE ARCH-SORTED
-               ON ASCENDING KEY WS-REG
-               USING ARCH-A ARCH-B
-               GIVING ARCH-MERGED
-
-           DISPLAY "Archivos fusionados en 'fusionado.txt'"
-
-
-            STOP RUN.
-       END PROGRAM EX03-SORT-MERGE.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose: Ordena ARCH-A y fusiona ARCH-A/ARCH-B en un solo archivo.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 14-03-2026 AAR Clave de ordenacion/fusion configurable (columna
+      *                inicial y longitud) en vez de usar el registro
+      *                completo de 50 bytes.
+      * 15-03-2026 AAR Deteccion de claves duplicadas entre ARCH-A y
+      *                ARCH-B durante la fusion.
+      * 16-03-2026 AAR Resumen de registros leidos/escritos al final
+      *                de la corrida.
+      * 03-04-2026 AAR Si a.txt o b.txt no se pueden abrir, se aborta
+      *                con RETURN-CODE distinto de cero en vez de
+      *                seguir con un archivo vacio, para que un driver
+      *                que encadene esta corrida con otras detecte la
+      *                falla.
+      * 09-08-2026 AAR Las claves duplicadas entre A y B ahora tambien
+      *                se escriben en duplicados.txt, no solo por
+      *                DISPLAY. Se valida que columna inicial + longitud
+      *                no se salga del registro de 50 bytes, reprompt
+      *                si se sale.
+      * 09-08-2026 AAR El SORT de la primera parte pasa de GIVING
+      *                ARCH-SORTED a OUTPUT PROCEDURE IS DESCARGAR-
+      *                ORDENADO: la GIVING implicita movia los 100
+      *                bytes de SORT-REG al REG-SORTED de 50, dejando
+      *                en ordenado.txt solo la clave extraida y
+      *                perdiendo el registro original (SORT-DATO).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX03-SORT-MERGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT ARCH-A ASSIGN TO "a.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-A.
+               SELECT ARCH-B ASSIGN TO "b.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-B.
+               SELECT ARCH-SORTED ASSIGN TO "ordenado.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARCH-MERGED ASSIGN TO "fusionado.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARCH-CLAVE-A ASSIGN TO "clavea.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARCH-CLAVE-B ASSIGN TO "claveb.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARCH-CLAVE-UNION ASSIGN TO "claveunion.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ARCH-DUPLICADOS ASSIGN TO "duplicados.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SORT-WORK ASSIGN TO "sortwk".
+               SELECT CLAVE-WORK ASSIGN TO "clavewk".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-A.
+       01  REG-A       PIC X(50).
+
+       FD  ARCH-B.
+       01  REG-B       PIC X(50).
+
+       FD  ARCH-SORTED.
+       01  REG-SORTED  PIC X(50).
+
+       FD  ARCH-MERGED.
+       01  REG-MERGED  PIC X(50).
+
+      *----------------------------------------------------------------*
+      *    ARCHIVOS INTERMEDIOS CON LA CLAVE YA EXTRAIDA, USADOS PARA  *
+      *    PODER FUSIONAR POR UNA CLAVE CONFIGURABLE EN VEZ DE POR EL  *
+      *    REGISTRO COMPLETO.                                          *
+      *----------------------------------------------------------------*
+       FD  ARCH-CLAVE-A.
+       01  REG-CLAVE-A.
+           05 RCA-CLAVE    PIC X(20).
+           05 RCA-DATO     PIC X(50).
+           05 RCA-ORIGEN   PIC X(1).
+
+       FD  ARCH-CLAVE-B.
+       01  REG-CLAVE-B.
+           05 RCB-CLAVE    PIC X(20).
+           05 RCB-DATO     PIC X(50).
+           05 RCB-ORIGEN   PIC X(1).
+
+       FD  ARCH-CLAVE-UNION.
+       01  REG-CLAVE-UNION.
+           05 RCU-CLAVE    PIC X(20).
+           05 RCU-DATO     PIC X(50).
+           05 RCU-ORIGEN   PIC X(1).
+
+      *----------------------------------------------------------------*
+      *    REPORTE DE CLAVES QUE APARECEN TANTO EN ARCH-A COMO EN      *
+      *    ARCH-B, DETECTADAS DURANTE LA FUSION.                      *
+      *----------------------------------------------------------------*
+       FD  ARCH-DUPLICADOS.
+       01  REG-DUPLICADO   PIC X(40).
+
+      *----------------------------------------------------------------*
+      *    SD PARA SORT Y MERGE ( OBLIGATORIO)                         *
+      *----------------------------------------------------------------*
+
+       SD  SORT-WORK.
+       01  SORT-REG.
+           05 SORT-CLAVE   PIC X(50).
+           05 SORT-DATO    PIC X(50).
+
+       SD  CLAVE-WORK.
+       01  CLAVE-REG.
+           05 CW-CLAVE     PIC X(20).
+           05 CW-DATO      PIC X(50).
+           05 CW-ORIGEN    PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REG      PIC X(50).
+       01  WS-FIN      PIC X VALUE "N".
+
+       01  FS-A        PIC XX.
+       01  FS-B        PIC XX.
+
+       01  WS-KEY-START    PIC 9(2) VALUE 1.
+       01  WS-KEY-LEN      PIC 9(2) VALUE 50.
+
+       01  WS-CLAVE-ANT     PIC X(20) VALUE SPACES.
+       01  WS-ORIGEN-ANT    PIC X(1)  VALUE SPACES.
+       01  WS-DUP-COUNT     PIC 9(5)  VALUE 0.
+
+       01  WS-CONT-A        PIC 9(5)  VALUE 0.
+       01  WS-CONT-B        PIC 9(5)  VALUE 0.
+       01  WS-CONT-FUSION   PIC 9(5)  VALUE 0.
+
+       01  WS-KEY-FIN       PIC 9(3).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+
+      *    PEDIR LA CLAVE DE ORDENACION/FUSION PARA ESTA CORRIDA
+
+      ******************************************************************
+
+           DISPLAY "Columna inicial de la clave (1-50) [50=todo]: "
+           ACCEPT WS-KEY-START
+           DISPLAY "Longitud de la clave: "
+           ACCEPT WS-KEY-LEN
+
+           IF WS-KEY-START = 0
+               MOVE 1 TO WS-KEY-START
+           END-IF
+           IF WS-KEY-LEN = 0
+               MOVE 50 TO WS-KEY-LEN
+           END-IF
+
+           COMPUTE WS-KEY-FIN = WS-KEY-START + WS-KEY-LEN - 1
+           PERFORM UNTIL WS-KEY-FIN <= 50
+               DISPLAY "CLAVE FUERA DEL REGISTRO (inicio+longitud-1 "
+                   "no puede pasar de 50). REINGRESE."
+               DISPLAY "Columna inicial de la clave (1-50) [50=todo]: "
+               ACCEPT WS-KEY-START
+               DISPLAY "Longitud de la clave: "
+               ACCEPT WS-KEY-LEN
+
+               IF WS-KEY-START = 0
+                   MOVE 1 TO WS-KEY-START
+               END-IF
+               IF WS-KEY-LEN = 0
+                   MOVE 50 TO WS-KEY-LEN
+               END-IF
+
+               COMPUTE WS-KEY-FIN = WS-KEY-START + WS-KEY-LEN - 1
+           END-PERFORM
+
+      ******************************************************************
+
+      *    PRIMERA PARTE: ORDENAR ARCHIVO ARCH-A
+
+      ******************************************************************
+
+           DISPLAY "Ordenando archivo A..."
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-CLAVE
+               INPUT PROCEDURE IS CARGAR-PARA-ORDENAR
+               OUTPUT PROCEDURE IS DESCARGAR-ORDENADO
+
+           DISPLAY "Archivo A ordenado en 'ordenado.txt'."
+
+      ******************************************************************
+
+      *    SEGUNDA PARTE: FUSIONAR ARCHIVO A Y B POR LA CLAVE ELEGIDA
+
+      ******************************************************************
+
+           DISPLAY "Fusionando archivos A y B..."
+
+           PERFORM PREPARAR-CLAVES-A
+           PERFORM PREPARAR-CLAVES-B
+
+           MERGE CLAVE-WORK
+               ON ASCENDING KEY CW-CLAVE
+               USING ARCH-CLAVE-A ARCH-CLAVE-B
+               GIVING ARCH-CLAVE-UNION
+
+           PERFORM DESCARGAR-FUSION
+
+           DISPLAY "Archivos fusionados en 'fusionado.txt'"
+           IF WS-DUP-COUNT > 0
+               DISPLAY "Claves duplicadas entre A y B: " WS-DUP-COUNT
+           ELSE
+               DISPLAY "No hay claves duplicadas entre A y B."
+           END-IF
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "Registros leidos  de A: " WS-CONT-A
+           DISPLAY "Registros leidos  de B: " WS-CONT-B
+           DISPLAY "Registros escritos en fusionado.txt: "
+               WS-CONT-FUSION
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    CARGAR-PARA-ORDENAR (INPUT PROCEDURE DEL SORT)              *
+      *    Extrae de cada registro de ARCH-A la columna/longitud       *
+      *    configurada y la usa como clave de ordenacion.              *
+      *----------------------------------------------------------------*
+       CARGAR-PARA-ORDENAR.
+           OPEN INPUT ARCH-A
+           IF FS-A NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR a.txt. FS=" FS-A
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-FIN = "S"
+               READ ARCH-A
+                   AT END
+                       MOVE "S" TO WS-FIN
+                   NOT AT END
+                       MOVE SPACES TO SORT-CLAVE
+                       MOVE REG-A(WS-KEY-START:WS-KEY-LEN)
+                           TO SORT-CLAVE(1:WS-KEY-LEN)
+                       MOVE REG-A TO SORT-DATO
+                       RELEASE SORT-REG
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCH-A
+           MOVE "N" TO WS-FIN.
+
+      *----------------------------------------------------------------*
+      *    DESCARGAR-ORDENADO (OUTPUT PROCEDURE DEL SORT)              *
+      *    SORT-REG trae la clave extraida (SORT-CLAVE) y el registro  *
+      *    original completo (SORT-DATO). REG-SORTED es de 50 bytes,   *
+      *    el tamano de un registro de ARCH-A, asi que se descarga solo*
+      *    SORT-DATO: una GIVING implicita movería los 100 bytes de    *
+      *    SORT-REG y truncaria a la clave, perdiendo el dato real.    *
+      *----------------------------------------------------------------*
+       DESCARGAR-ORDENADO.
+           OPEN OUTPUT ARCH-SORTED
+           MOVE "N" TO WS-FIN
+
+           PERFORM UNTIL WS-FIN = "S"
+               RETURN SORT-WORK
+                   AT END
+                       MOVE "S" TO WS-FIN
+                   NOT AT END
+                       MOVE SORT-DATO TO REG-SORTED
+                       WRITE REG-SORTED
+               END-RETURN
+           END-PERFORM
+
+           CLOSE ARCH-SORTED
+           MOVE "N" TO WS-FIN.
+
+      *----------------------------------------------------------------*
+      *    PREPARAR-CLAVES-A / PREPARAR-CLAVES-B                      *
+      *    Generan, a partir de ARCH-A y ARCH-B, un archivo con la     *
+      *    clave configurada ya extraida y ordenada, requisito para   *
+      *    poder fusionar por esa clave con el verbo MERGE.            *
+      *----------------------------------------------------------------*
+       PREPARAR-CLAVES-A.
+           SORT CLAVE-WORK
+               ON ASCENDING KEY CW-CLAVE
+               INPUT PROCEDURE IS CARGAR-CLAVES-A
+               GIVING ARCH-CLAVE-A.
+
+       CARGAR-CLAVES-A.
+           OPEN INPUT ARCH-A
+           MOVE "N" TO WS-FIN
+
+           PERFORM UNTIL WS-FIN = "S"
+               READ ARCH-A
+                   AT END
+                       MOVE "S" TO WS-FIN
+                   NOT AT END
+                       MOVE SPACES TO CW-CLAVE
+                       MOVE REG-A(WS-KEY-START:WS-KEY-LEN)
+                           TO CW-CLAVE(1:WS-KEY-LEN)
+                       MOVE REG-A TO CW-DATO
+                       MOVE "A"   TO CW-ORIGEN
+                       ADD 1 TO WS-CONT-A
+                       RELEASE CLAVE-REG
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCH-A
+           MOVE "N" TO WS-FIN.
+
+       PREPARAR-CLAVES-B.
+           SORT CLAVE-WORK
+               ON ASCENDING KEY CW-CLAVE
+               INPUT PROCEDURE IS CARGAR-CLAVES-B
+               GIVING ARCH-CLAVE-B.
+
+       CARGAR-CLAVES-B.
+           OPEN INPUT ARCH-B
+           IF FS-B NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR b.txt. FS=" FS-B
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE "N" TO WS-FIN
+
+           PERFORM UNTIL WS-FIN = "S"
+               READ ARCH-B
+                   AT END
+                       MOVE "S" TO WS-FIN
+                   NOT AT END
+                       MOVE SPACES TO CW-CLAVE
+                       MOVE REG-B(WS-KEY-START:WS-KEY-LEN)
+                           TO CW-CLAVE(1:WS-KEY-LEN)
+                       MOVE REG-B TO CW-DATO
+                       MOVE "B"   TO CW-ORIGEN
+                       ADD 1 TO WS-CONT-B
+                       RELEASE CLAVE-REG
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCH-B
+           MOVE "N" TO WS-FIN.
+
+      *----------------------------------------------------------------*
+      *    DESCARGAR-FUSION                                            *
+      *    Recorre el archivo fusionado (clave+dato+origen) y escribe  *
+      *    el dato original en ARCH-MERGED.                            *
+      *----------------------------------------------------------------*
+       DESCARGAR-FUSION.
+           OPEN INPUT ARCH-CLAVE-UNION
+           OPEN OUTPUT ARCH-MERGED
+           OPEN OUTPUT ARCH-DUPLICADOS
+           MOVE "N" TO WS-FIN
+           MOVE SPACES TO WS-CLAVE-ANT
+           MOVE SPACES TO WS-ORIGEN-ANT
+
+           PERFORM UNTIL WS-FIN = "S"
+               READ ARCH-CLAVE-UNION
+                   AT END
+                       MOVE "S" TO WS-FIN
+                   NOT AT END
+                       IF RCU-CLAVE = WS-CLAVE-ANT
+                           AND RCU-ORIGEN NOT = WS-ORIGEN-ANT
+                           ADD 1 TO WS-DUP-COUNT
+                           DISPLAY "Clave duplicada: " RCU-CLAVE
+                           MOVE SPACES TO REG-DUPLICADO
+                           MOVE RCU-CLAVE TO REG-DUPLICADO
+                           WRITE REG-DUPLICADO
+                       END-IF
+                       MOVE RCU-CLAVE  TO WS-CLAVE-ANT
+                       MOVE RCU-ORIGEN TO WS-ORIGEN-ANT
+                       MOVE RCU-DATO TO REG-MERGED
+                       WRITE REG-MERGED
+                       ADD 1 TO WS-CONT-FUSION
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCH-CLAVE-UNION
+           CLOSE ARCH-MERGED
+           CLOSE ARCH-DUPLICADOS
+           MOVE "N" TO WS-FIN.
+
+       END PROGRAM EX03-SORT-MERGE.
