@@ -3,6 +3,25 @@
       * Date: 19-02-2026
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 17-03-2026 AAR Encabezado con fecha de corrida y numero de
+      *                pagina; salto de pagina cada N lineas.
+      * 18-03-2026 AAR Columna de porcentaje sobre el total general
+      *                (requiere una primera pasada para acumular el
+      *                total antes de imprimir el detalle).
+      * 19-03-2026 AAR Exportacion adicional del detalle en formato
+      *                CSV (reporte.csv).
+      * 04-04-2026 AAR Salto de pagina fisico: se escribe un caracter
+      *                de form-feed entre paginas logicas para que al
+      *                imprimir reporte.txt cada pagina caiga en una
+      *                hoja distinta en vez de cortar a la mitad el
+      *                detalle de un codigo.
+      * 09-08-2026 AAR El salto de pagina pasa de escribir el byte de
+      *                form-feed como contenido de REG-REP a
+      *                WRITE ... AFTER ADVANCING PAGE sobre una linea
+      *                en blanco: el runtime rechaza un form-feed crudo
+      *                como contenido de un registro LINE SEQUENTIAL.
       ******************************************************************
               IDENTIFICATION DIVISION.
        PROGRAM-ID. EX04-BATCH-REPORT.
@@ -14,6 +33,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ARCH-REPORTE ASSIGN TO "reporte.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-CSV ASSIGN TO "reporte.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,6 +48,9 @@
        FD ARCH-REPORTE.
        01 REG-REP           PIC X(80).
 
+       FD ARCH-CSV.
+       01 REG-CSV           PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FIN            PIC X VALUE "N".
@@ -35,12 +59,28 @@
        01 WS-TOT-GENERAL    PIC 9(9)V99 VALUE 0.
 
        01 WS-LINEA          PIC X(80).
+       01 WS-LINEA-CSV      PIC X(80).
+
+       01 WS-FECHA-SISTEMA  PIC 9(8).
+       01 WS-NUM-PAGINA     PIC 9(3) VALUE 1.
+       01 WS-LINEAS-PAGINA  PIC 9(3) VALUE 0.
+       01 WS-MAX-LINEAS     PIC 9(3) VALUE 60.
+
+       01 WS-PORCENTAJE     PIC 9(3)V99 VALUE 0.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCESS.
+           PERFORM ACUMULAR-TOTAL-GENERAL
+
            OPEN INPUT ARCH-ENTRADA
                 OUTPUT ARCH-REPORTE
+                OUTPUT ARCH-CSV
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+
+           MOVE "CODIGO,NOMBRE,IMPORTE,PORCENTAJE" TO WS-LINEA-CSV
+           WRITE REG-CSV FROM WS-LINEA-CSV
 
            PERFORM LEER-ENTRADA
 
@@ -58,9 +98,9 @@
                    MOVE ENT-CODIGO TO WS-COD-ACTUAL
                END-IF
 
+               PERFORM VERIFICAR-SALTO-PAGINA
                PERFORM IMPRIMIR-DETALLE
                ADD ENT-IMPORTE TO WS-TOT-CODIGO
-               ADD ENT-IMPORTE TO WS-TOT-GENERAL
 
                PERFORM LEER-ENTRADA
            END-PERFORM
@@ -69,39 +109,103 @@
            PERFORM IMPRIMIR-TOTAL-GENERAL
 
        FIN-PROGRAMA.
-           CLOSE ARCH-ENTRADA ARCH-REPORTE
+           CLOSE ARCH-ENTRADA ARCH-REPORTE ARCH-CSV
            STOP RUN.
 
-       *--------------------------------------------------------------
-       * SUBRUTINAS
-       *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBRUTINAS
+      *--------------------------------------------------------------
 
        LEER-ENTRADA.
            READ ARCH-ENTRADA
                AT END MOVE "S" TO WS-FIN
            END-READ.
 
+       ACUMULAR-TOTAL-GENERAL.
+           OPEN INPUT ARCH-ENTRADA
+
+           PERFORM LEER-ENTRADA
+           PERFORM UNTIL WS-FIN = "S"
+               ADD ENT-IMPORTE TO WS-TOT-GENERAL
+               PERFORM LEER-ENTRADA
+           END-PERFORM
+
+           CLOSE ARCH-ENTRADA
+           MOVE "N" TO WS-FIN.
+
        ESCRIBIR-ENCABEZADO.
-           MOVE "REPORTE DE IMPORTES" TO WS-LINEA
+           MOVE SPACES TO WS-LINEA
+           IF WS-NUM-PAGINA > 1
+               WRITE REG-REP FROM WS-LINEA AFTER ADVANCING PAGE
+           END-IF
+           STRING
+               "REPORTE DE IMPORTES" DELIMITED BY SIZE
+               "     FECHA: " DELIMITED BY SIZE
+               WS-FECHA-SISTEMA DELIMITED BY SIZE
+               "     PAGINA: " DELIMITED BY SIZE
+               WS-NUM-PAGINA DELIMITED BY SIZE
+               INTO WS-LINEA
+           END-STRING
            WRITE REG-REP FROM WS-LINEA
            MOVE ALL "-" TO WS-LINEA
-           WRITE REG-REP FROM WS-LINEA.
+           WRITE REG-REP FROM WS-LINEA
+           MOVE "COD  NOMBRE                IMPORTE      % TOTAL"
+               TO WS-LINEA
+           WRITE REG-REP FROM WS-LINEA
+           MOVE ALL "-" TO WS-LINEA
+           WRITE REG-REP FROM WS-LINEA
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE 0 TO WS-LINEAS-PAGINA.
+
+       VERIFICAR-SALTO-PAGINA.
+           IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS
+               PERFORM ESCRIBIR-ENCABEZADO
+           END-IF.
 
        IMPRIMIR-DETALLE.
+           MOVE 0 TO WS-PORCENTAJE
+           IF WS-TOT-GENERAL > 0
+               COMPUTE WS-PORCENTAJE ROUNDED =
+                   (ENT-IMPORTE / WS-TOT-GENERAL) * 100
+           END-IF
+
            STRING
                ENT-CODIGO DELIMITED BY SIZE
                "  "
                ENT-NOMBRE DELIMITED BY SIZE
                "  "
                ENT-IMPORTE DELIMITED BY SIZE
+               "   "
+               WS-PORCENTAJE DELIMITED BY SIZE
+               " %"
                INTO WS-LINEA
            END-STRING
-           WRITE REG-REP FROM WS-LINEA.
+           WRITE REG-REP FROM WS-LINEA
+           ADD 1 TO WS-LINEAS-PAGINA
+
+           STRING
+               ENT-CODIGO DELIMITED BY SIZE
+               ","
+               ENT-NOMBRE DELIMITED BY SIZE
+               ","
+               ENT-IMPORTE DELIMITED BY SIZE
+               ","
+               WS-PORCENTAJE DELIMITED BY SIZE
+               INTO WS-LINEA-CSV
+           END-STRING
+           WRITE REG-CSV FROM WS-LINEA-CSV.
 
        IMPRIMIR-TOTAL-CODIGO.
+           MOVE 0 TO WS-PORCENTAJE
+           IF WS-TOT-GENERAL > 0
+               COMPUTE WS-PORCENTAJE ROUNDED =
+                   (WS-TOT-CODIGO / WS-TOT-GENERAL) * 100
+           END-IF
+
            STRING
                "TOTAL CODIGO " WS-COD-ACTUAL " : "
                WS-TOT-CODIGO
+               "   " WS-PORCENTAJE " %"
                INTO WS-LINEA
            END-STRING
            WRITE REG-REP FROM WS-LINEA
@@ -110,6 +214,7 @@
        IMPRIMIR-TOTAL-GENERAL.
            STRING
                "TOTAL GENERAL: " WS-TOT-GENERAL
+               "   100.00 %"
                INTO WS-LINEA
            END-STRING
            WRITE REG-REP FROM WS-LINEA.
