@@ -1,127 +1,362 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-             IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX05-BATCH-VALIDATION.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARCH-ENTRADA ASSIGN TO "datos.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ARCH-VALIDOS ASSIGN TO "validos.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ARCH-ERRORES ASSIGN TO "errores.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD ARCH-ENTRADA.
-       01 REG-ENT.
-           05 ENT-CODIGO     PIC 9(3).
-           05 ENT-NOMBRE     PIC X(20).
-           05 ENT-EDAD       PIC 9(2).
-           05 ENT-SALARIO    PIC 9(7)V99.
-
-       FD ARCH-VALIDOS.
-       01 REG-VAL           PIC X(80).
-
-       FD ARCH-ERRORES.
-       01 REG-ERR           PIC X(120).
-
-       WORKING-STORAGE SECTION.
-
-       01 WS-FIN            PIC X VALUE "N".
-       01 WS-ERROR          PIC X VALUE "N".
-       01 WS-MENSAJE-ERR    PIC X(80).
-
-       01 WS-LINEA          PIC X(120).
-
-       PROCEDURE DIVISION.
-
-       MAIN.
-           OPEN INPUT ARCH-ENTRADA
-                OUTPUT ARCH-VALIDOS ARCH-ERRORES
-
-           PERFORM LEER-ENTRADA
-
-           PERFORM UNTIL WS-FIN = "S"
-               PERFORM VALIDAR-REGISTRO
-
-               IF WS-ERROR = "N"
-                   PERFORM GRABAR-VALIDO
-               ELSE
-                   PERFORM GRABAR-ERROR
-               END-IF
-
-               PERFORM LEER-ENTRADA
-           END-PERFORM
-
-           CLOSE ARCH-ENTRADA ARCH-VALIDOS ARCH-ERRORES
-           STOP RUN.
-
-       *--------------------------------------------------------------
-       * LECTURA
-       *--------------------------------------------------------------
-       LEER-ENTRADA.
-           READ ARCH-ENTRADA
-               AT END MOVE "S" TO WS-FIN
-           END-READ.
-
-       *--------------------------------------------------------------
-       * VALIDACIONES
-       *--------------------------------------------------------------
-       VALIDAR-REGISTRO.
-           MOVE "N" TO WS-ERROR
-           MOVE SPACES TO WS-MENSAJE-ERR
-
-           IF ENT-CODIGO = 0
-               MOVE "CODIGO INVALIDO" TO WS-MENSAJE-ERR
-               MOVE "S" TO WS-ERROR
-           END-IF
-
-           IF ENT-NOMBRE = SPACES AND WS-ERROR = "N"
-               MOVE "NOMBRE VACIO" TO WS-MENSAJE-ERR
-               MOVE "S" TO WS-ERROR
-           END-IF
-
-           IF (ENT-EDAD < 18 OR ENT-EDAD > 65) AND WS-ERROR = "N"
-               MOVE "EDAD FUERA DE RANGO" TO WS-MENSAJE-ERR
-               MOVE "S" TO WS-ERROR
-           END-IF
-
-           IF ENT-SALARIO = 0 AND WS-ERROR = "N"
-               MOVE "SALARIO INVALIDO" TO WS-MENSAJE-ERR
-               MOVE "S" TO WS-ERROR
-           END-IF.
-
-       *--------------------------------------------------------------
-       * GRABAR REGISTRO VALIDO
-       *--------------------------------------------------------------
-       GRABAR-VALIDO.
-           STRING
-               ENT-CODIGO " "
-               ENT-NOMBRE " "
-               ENT-EDAD " "
-               ENT-SALARIO
-               INTO WS-LINEA
-           END-STRING
-           WRITE REG-VAL FROM WS-LINEA.
-
-       *--------------------------------------------------------------
-       * GRABAR REGISTRO ERRONEO
-       *--------------------------------------------------------------
-       GRABAR-ERROR.
-           STRING
-               "ERROR: " WS-MENSAJE-ERR " | "
-               ENT-CODIGO " "
-               ENT-NOMBRE " "
-               ENT-EDAD " "
-               ENT-SALARIO
-               INTO WS-LINEA
-           END-STRING
-           WRITE REG-ERR FROM WS-LINEA.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 20-03-2026 AAR Limites de validacion externalizados en
+      *                limites.txt; conteos de fin de corrida;
+      *                deteccion de ENT-CODIGO duplicado.
+      * 04-04-2026 AAR Checkpoint/restart: cada WS-N-CHECKPOINT
+      *                registros se graba el avance en
+      *                checkpoint_validacion.txt; si ese archivo ya
+      *                existe al arrancar, se saltan los registros ya
+      *                procesados (abriendo validos.txt/errores.txt en
+      *                EXTEND en vez de OUTPUT) en vez de releer
+      *                "datos.txt" desde el principio y duplicar lo
+      *                que ya se habia grabado.
+      * 09-08-2026 AAR WS-LINEA se limpia con MOVE SPACES antes de cada
+      *                STRING en GRABAR-VALIDO/GRABAR-ERROR: el resto
+      *                del campo (sin VALUE, nunca inicializado) se
+      *                quedaba con low-values y el runtime rechazaba el
+      *                WRITE como dato invalido en LINE SEQUENTIAL.
+      *                ARCH-VALIDOS/ARCH-ERRORES pasan a declarar
+      *                FILE STATUS, igual que ARCH-LIMITES/ARCH-CHECK,
+      *                para que una falla de escritura no aborte la
+      *                corrida. El checkpoint ahora tambien guarda y
+      *                restaura los cuatro contadores por motivo de
+      *                rechazo, para que el desglose de fin de corrida
+      *                siga siendo correcto tras un restart.
+      ******************************************************************
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX05-BATCH-VALIDATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-ENTRADA ASSIGN TO "datos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCH-VALIDOS ASSIGN TO "validos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VALIDOS.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERRORES.
+           SELECT ARCH-LIMITES ASSIGN TO "limites.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LIMITES.
+           SELECT ARCH-CHECK ASSIGN TO "checkpoint_validacion.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCH-ENTRADA.
+       01 REG-ENT.
+           05 ENT-CODIGO     PIC 9(3).
+           05 ENT-NOMBRE     PIC X(20).
+           05 ENT-EDAD       PIC 9(2).
+           05 ENT-SALARIO    PIC 9(7)V99.
+
+       FD ARCH-VALIDOS.
+       01 REG-VAL           PIC X(80).
+
+       FD ARCH-ERRORES.
+       01 REG-ERR           PIC X(120).
+
+       FD ARCH-LIMITES.
+       01 REG-LIMITES.
+           05 LIM-EDAD-MIN      PIC 9(2).
+           05 LIM-EDAD-MAX      PIC 9(2).
+           05 LIM-SALARIO-MIN   PIC 9(7)V99.
+
+       FD ARCH-CHECK.
+       01 REG-CHECK.
+           05 CK-CONT-LEIDOS       PIC 9(7).
+           05 CK-CONT-VALIDOS      PIC 9(7).
+           05 CK-CONT-ERRORES      PIC 9(7).
+           05 CK-ULTIMO-CODIGO     PIC 9(3).
+           05 CK-CONT-COD-INVALIDO PIC 9(7).
+           05 CK-CONT-NOM-VACIO    PIC 9(7).
+           05 CK-CONT-EDAD-RANGO   PIC 9(7).
+           05 CK-CONT-SALARIO-INV  PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FIN            PIC X VALUE "N".
+       01 WS-ERROR          PIC X VALUE "N".
+       01 WS-MENSAJE-ERR    PIC X(80).
+
+       01 WS-LINEA          PIC X(120).
+
+       01 FS-VALIDOS          PIC XX.
+       01 FS-ERRORES          PIC XX.
+
+       01 FS-LIMITES         PIC X(2).
+       01 WS-EDAD-MIN        PIC 9(2) VALUE 18.
+       01 WS-EDAD-MAX        PIC 9(2) VALUE 65.
+       01 WS-SALARIO-MIN     PIC 9(7)V99 VALUE 0.
+
+       01 WS-CONT-LEIDOS     PIC 9(7) VALUE 0.
+       01 WS-CONT-VALIDOS    PIC 9(7) VALUE 0.
+       01 WS-CONT-ERRORES    PIC 9(7) VALUE 0.
+
+       01 WS-CONT-COD-INVALIDO  PIC 9(7) VALUE 0.
+       01 WS-CONT-NOM-VACIO     PIC 9(7) VALUE 0.
+       01 WS-CONT-EDAD-RANGO    PIC 9(7) VALUE 0.
+       01 WS-CONT-SALARIO-INV   PIC 9(7) VALUE 0.
+
+       01 WS-TABLA-CODIGOS.
+           05 WS-CODIGO-VISTO OCCURS 9999 TIMES
+                               PIC 9(3).
+       01 WS-CANT-VISTOS    PIC 9(4) VALUE 0.
+       01 WS-IDX             PIC 9(4).
+       01 WS-DUPLICADO       PIC X VALUE "N".
+
+       01 FS-CHECK            PIC XX.
+       01 WS-REANUDANDO       PIC X VALUE "N".
+       01 WS-N-CHECKPOINT     PIC 9(5) VALUE 100.
+       01 WS-SKIP-REG         PIC 9(7) VALUE 0.
+       01 WS-ULTIMO-CODIGO    PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM CARGAR-LIMITES
+           PERFORM LEER-CHECKPOINT
+
+           IF WS-REANUDANDO = "S"
+               OPEN INPUT ARCH-ENTRADA
+               OPEN EXTEND ARCH-VALIDOS
+               OPEN EXTEND ARCH-ERRORES
+           ELSE
+               OPEN INPUT ARCH-ENTRADA
+                    OUTPUT ARCH-VALIDOS ARCH-ERRORES
+           END-IF
+
+           PERFORM SALTAR-REGISTROS-PROCESADOS
+
+           PERFORM LEER-ENTRADA
+
+           PERFORM UNTIL WS-FIN = "S"
+               ADD 1 TO WS-CONT-LEIDOS
+               PERFORM VALIDAR-REGISTRO
+               PERFORM VERIFICAR-DUPLICADO
+
+               IF WS-ERROR = "N"
+                   PERFORM GRABAR-VALIDO
+                   ADD 1 TO WS-CONT-VALIDOS
+               ELSE
+                   PERFORM GRABAR-ERROR
+                   ADD 1 TO WS-CONT-ERRORES
+               END-IF
+
+               MOVE ENT-CODIGO TO WS-ULTIMO-CODIGO
+               IF FUNCTION MOD(WS-CONT-LEIDOS, WS-N-CHECKPOINT) = 0
+                   PERFORM GRABAR-CHECKPOINT
+               END-IF
+
+               PERFORM LEER-ENTRADA
+           END-PERFORM
+
+           CLOSE ARCH-ENTRADA ARCH-VALIDOS ARCH-ERRORES
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "Registros leidos : " WS-CONT-LEIDOS
+           DISPLAY "Registros validos: " WS-CONT-VALIDOS
+           DISPLAY "Registros con error: " WS-CONT-ERRORES
+           DISPLAY "  Codigo invalido       : " WS-CONT-COD-INVALIDO
+           DISPLAY "  Nombre vacio          : " WS-CONT-NOM-VACIO
+           DISPLAY "  Edad fuera de rango   : " WS-CONT-EDAD-RANGO
+           DISPLAY "  Salario invalido      : " WS-CONT-SALARIO-INV
+
+           PERFORM LIMPIAR-CHECKPOINT
+
+           STOP RUN.
+
+      *--------------------------------------------------------------
+      * CHECKPOINT/RESTART
+      *--------------------------------------------------------------
+       LEER-CHECKPOINT.
+           MOVE "N" TO WS-REANUDANDO
+           OPEN INPUT ARCH-CHECK
+           IF FS-CHECK = "00"
+               READ ARCH-CHECK
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-CONT-LEIDOS   TO WS-CONT-LEIDOS
+                       MOVE CK-CONT-LEIDOS   TO WS-SKIP-REG
+                       MOVE CK-CONT-VALIDOS  TO WS-CONT-VALIDOS
+                       MOVE CK-CONT-ERRORES  TO WS-CONT-ERRORES
+                       MOVE CK-ULTIMO-CODIGO TO WS-ULTIMO-CODIGO
+                       MOVE CK-CONT-COD-INVALIDO
+                           TO WS-CONT-COD-INVALIDO
+                       MOVE CK-CONT-NOM-VACIO
+                           TO WS-CONT-NOM-VACIO
+                       MOVE CK-CONT-EDAD-RANGO
+                           TO WS-CONT-EDAD-RANGO
+                       MOVE CK-CONT-SALARIO-INV
+                           TO WS-CONT-SALARIO-INV
+                       MOVE "S" TO WS-REANUDANDO
+                       DISPLAY "Checkpoint encontrado, se saltan "
+                           WS-SKIP-REG " registros ya procesados "
+                           "(ultimo codigo: " WS-ULTIMO-CODIGO ")"
+               END-READ
+               CLOSE ARCH-CHECK
+           END-IF.
+
+      *--------------------------------------------------------------
+      * SALTA LOS REGISTROS YA PROCESADOS EN UNA CORRIDA ANTERIOR,
+      * PERO SIGUE ALIMENTANDO LA TABLA DE CODIGOS VISTOS PARA QUE LA
+      * DETECCION DE DUPLICADOS SIGA SIENDO CORRECTA TRAS EL RESTART.
+      *--------------------------------------------------------------
+       SALTAR-REGISTROS-PROCESADOS.
+           PERFORM WS-SKIP-REG TIMES
+               READ ARCH-ENTRADA
+                   AT END
+                       MOVE "S" TO WS-FIN
+               END-READ
+               IF WS-FIN NOT = "S"
+                   PERFORM REGISTRAR-CODIGO-VISTO
+               END-IF
+           END-PERFORM.
+
+       GRABAR-CHECKPOINT.
+           MOVE WS-CONT-LEIDOS        TO CK-CONT-LEIDOS
+           MOVE WS-CONT-VALIDOS       TO CK-CONT-VALIDOS
+           MOVE WS-CONT-ERRORES       TO CK-CONT-ERRORES
+           MOVE WS-ULTIMO-CODIGO      TO CK-ULTIMO-CODIGO
+           MOVE WS-CONT-COD-INVALIDO  TO CK-CONT-COD-INVALIDO
+           MOVE WS-CONT-NOM-VACIO     TO CK-CONT-NOM-VACIO
+           MOVE WS-CONT-EDAD-RANGO    TO CK-CONT-EDAD-RANGO
+           MOVE WS-CONT-SALARIO-INV   TO CK-CONT-SALARIO-INV
+
+           OPEN OUTPUT ARCH-CHECK
+           WRITE REG-CHECK
+           CLOSE ARCH-CHECK.
+
+       LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT ARCH-CHECK
+           CLOSE ARCH-CHECK.
+
+      *--------------------------------------------------------------
+      * LIMITES DE VALIDACION EXTERNALIZADOS (limites.txt)
+      * Si el archivo no existe se conservan los valores por defecto.
+      *--------------------------------------------------------------
+       CARGAR-LIMITES.
+           OPEN INPUT ARCH-LIMITES
+
+           IF FS-LIMITES = "00"
+               READ ARCH-LIMITES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LIM-EDAD-MIN    TO WS-EDAD-MIN
+                       MOVE LIM-EDAD-MAX    TO WS-EDAD-MAX
+                       MOVE LIM-SALARIO-MIN TO WS-SALARIO-MIN
+               END-READ
+               CLOSE ARCH-LIMITES
+           END-IF.
+
+      *--------------------------------------------------------------
+      * LECTURA
+      *--------------------------------------------------------------
+       LEER-ENTRADA.
+           READ ARCH-ENTRADA
+               AT END MOVE "S" TO WS-FIN
+           END-READ.
+
+      *--------------------------------------------------------------
+      * DETECCION DE ENT-CODIGO DUPLICADO DENTRO DE LA MISMA CORRIDA
+      *--------------------------------------------------------------
+       VERIFICAR-DUPLICADO.
+           MOVE "N" TO WS-DUPLICADO
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-CANT-VISTOS
+               IF WS-CODIGO-VISTO(WS-IDX) = ENT-CODIGO
+                   MOVE "S" TO WS-DUPLICADO
+               END-IF
+           END-PERFORM
+
+           IF WS-DUPLICADO = "S" AND WS-ERROR = "N"
+               MOVE "CODIGO DUPLICADO" TO WS-MENSAJE-ERR
+               MOVE "S" TO WS-ERROR
+           END-IF
+
+           PERFORM REGISTRAR-CODIGO-VISTO.
+
+      *--------------------------------------------------------------
+      * AGREGA ENT-CODIGO A LA TABLA DE CODIGOS VISTOS EN ESTA
+      * CORRIDA (usado tanto al validar como al saltar registros ya
+      * procesados despues de un restart).
+      *--------------------------------------------------------------
+       REGISTRAR-CODIGO-VISTO.
+           IF WS-CANT-VISTOS < 9999
+               ADD 1 TO WS-CANT-VISTOS
+               MOVE ENT-CODIGO TO WS-CODIGO-VISTO(WS-CANT-VISTOS)
+           END-IF.
+
+      *--------------------------------------------------------------
+      * VALIDACIONES
+      *--------------------------------------------------------------
+       VALIDAR-REGISTRO.
+           MOVE "N" TO WS-ERROR
+           MOVE SPACES TO WS-MENSAJE-ERR
+
+           IF ENT-CODIGO = 0
+               MOVE "CODIGO INVALIDO" TO WS-MENSAJE-ERR
+               MOVE "S" TO WS-ERROR
+               ADD 1 TO WS-CONT-COD-INVALIDO
+           END-IF
+
+           IF ENT-NOMBRE = SPACES AND WS-ERROR = "N"
+               MOVE "NOMBRE VACIO" TO WS-MENSAJE-ERR
+               MOVE "S" TO WS-ERROR
+               ADD 1 TO WS-CONT-NOM-VACIO
+           END-IF
+
+           IF (ENT-EDAD < WS-EDAD-MIN OR ENT-EDAD > WS-EDAD-MAX)
+                   AND WS-ERROR = "N"
+               MOVE "EDAD FUERA DE RANGO" TO WS-MENSAJE-ERR
+               MOVE "S" TO WS-ERROR
+               ADD 1 TO WS-CONT-EDAD-RANGO
+           END-IF
+
+           IF ENT-SALARIO <= WS-SALARIO-MIN AND WS-ERROR = "N"
+               MOVE "SALARIO INVALIDO" TO WS-MENSAJE-ERR
+               MOVE "S" TO WS-ERROR
+               ADD 1 TO WS-CONT-SALARIO-INV
+           END-IF.
+
+      *--------------------------------------------------------------
+      * GRABAR REGISTRO VALIDO
+      *--------------------------------------------------------------
+       GRABAR-VALIDO.
+           MOVE SPACES TO WS-LINEA
+           STRING
+               ENT-CODIGO " "
+               ENT-NOMBRE " "
+               ENT-EDAD " "
+               ENT-SALARIO
+               INTO WS-LINEA
+           END-STRING
+           WRITE REG-VAL FROM WS-LINEA.
+
+      *--------------------------------------------------------------
+      * GRABAR REGISTRO ERRONEO
+      *--------------------------------------------------------------
+       GRABAR-ERROR.
+           MOVE SPACES TO WS-LINEA
+           STRING
+               "ERROR: " WS-MENSAJE-ERR " | "
+               ENT-CODIGO " "
+               ENT-NOMBRE " "
+               ENT-EDAD " "
+               ENT-SALARIO
+               INTO WS-LINEA
+           END-STRING
+           WRITE REG-ERR FROM WS-LINEA.
