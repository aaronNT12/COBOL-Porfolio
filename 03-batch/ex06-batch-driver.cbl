@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author: AARON
+      * Date: 03-04-2026
+      * Purpose: Corre PAYROLL, EX03-SORT-MERGE y EX04-BATCH-REPORT en
+      *          secuencia, como un mini job-stream, ya que este taller
+      *          no usa JCL. Se detiene en el primer paso que falle.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 03-04-2026 AAR Version inicial.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX06-BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COMANDO       PIC X(80).
+       01  WS-RC-PAYROLL    PIC S9(4) VALUE 0.
+       01  WS-RC-SORT       PIC S9(4) VALUE 0.
+       01  WS-RC-REPORTE    PIC S9(4) VALUE 0.
+       01  WS-RC-REAL       PIC S9(4) VALUE 0.
+       01  WS-CADENA-OK     PIC X VALUE "S".
+           88 CADENA-DETENIDA   VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY "   JOB: PAYROLL / SORT-MERGE / BATCH-REPORT     "
+           DISPLAY "==============================================="
+
+           PERFORM PASO-PAYROLL
+
+           IF WS-CADENA-OK = "S"
+               PERFORM PASO-SORT-MERGE
+           ELSE
+               DISPLAY "SE OMITE EX03-SORT-MERGE: PASO ANTERIOR FALLO."
+           END-IF
+
+           IF WS-CADENA-OK = "S"
+               PERFORM PASO-BATCH-REPORT
+           ELSE
+               DISPLAY "SE OMITE EX04-BATCH-REPORT: PASO ANTERIOR ",
+                   "FALLO."
+           END-IF
+
+           IF WS-CADENA-OK = "S"
+               DISPLAY "==============================================="
+               DISPLAY " JOB COMPLETADO. TODOS LOS PASOS TERMINARON OK."
+               DISPLAY "==============================================="
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "==============================================="
+               DISPLAY " JOB DETENIDO POR ERROR EN UN PASO ANTERIOR."
+               DISPLAY "==============================================="
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    PASO-PAYROLL                                                *
+      *    Asume que ex02-payroll ya fue compilado en este mismo      *
+      *    directorio (cobc -x ex02-payroll.cbl).                      *
+      *----------------------------------------------------------------*
+       PASO-PAYROLL.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "PASO 1: PAYROLL"
+           DISPLAY "-----------------------------------------------"
+           MOVE "./ex02-payroll" TO WS-COMANDO
+           CALL "SYSTEM" USING WS-COMANDO
+           MOVE RETURN-CODE TO WS-RC-PAYROLL
+           IF WS-RC-PAYROLL NOT = 0
+               DIVIDE WS-RC-PAYROLL BY 256 GIVING WS-RC-REAL
+               DISPLAY "PAYROLL TERMINO CON ERROR. RC=" WS-RC-REAL
+               MOVE "N" TO WS-CADENA-OK
+           ELSE
+               DISPLAY "PAYROLL FINALIZADO CORRECTAMENTE."
+           END-IF
+       .
+
+      *----------------------------------------------------------------*
+      *    PASO-SORT-MERGE                                             *
+      *    Asume ex03-sort-merge compilado en este mismo directorio.   *
+      *----------------------------------------------------------------*
+       PASO-SORT-MERGE.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "PASO 2: EX03-SORT-MERGE"
+           DISPLAY "-----------------------------------------------"
+           MOVE "./ex03-sort-merge" TO WS-COMANDO
+           CALL "SYSTEM" USING WS-COMANDO
+           MOVE RETURN-CODE TO WS-RC-SORT
+           IF WS-RC-SORT NOT = 0
+               DIVIDE WS-RC-SORT BY 256 GIVING WS-RC-REAL
+               DISPLAY "EX03-SORT-MERGE TERMINO CON ERROR. RC="
+                   WS-RC-REAL
+               MOVE "N" TO WS-CADENA-OK
+           ELSE
+               DISPLAY "EX03-SORT-MERGE FINALIZADO CORRECTAMENTE."
+           END-IF
+       .
+
+      *----------------------------------------------------------------*
+      *    PASO-BATCH-REPORT                                           *
+      *    Asume ex04-batch-validation (EX04-BATCH-REPORT) compilado   *
+      *    en este mismo directorio.                                   *
+      *----------------------------------------------------------------*
+       PASO-BATCH-REPORT.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "PASO 3: EX04-BATCH-REPORT"
+           DISPLAY "-----------------------------------------------"
+           MOVE "./ex04-batch-validation" TO WS-COMANDO
+           CALL "SYSTEM" USING WS-COMANDO
+           MOVE RETURN-CODE TO WS-RC-REPORTE
+           IF WS-RC-REPORTE NOT = 0
+               DIVIDE WS-RC-REPORTE BY 256 GIVING WS-RC-REAL
+               DISPLAY "EX04-BATCH-REPORT TERMINO CON ERROR. RC="
+                   WS-RC-REAL
+               MOVE "N" TO WS-CADENA-OK
+           ELSE
+               DISPLAY "EX04-BATCH-REPORT FINALIZADO CORRECTAMENTE."
+           END-IF
+       .
+
+       END PROGRAM EX06-BATCH-DRIVER.
