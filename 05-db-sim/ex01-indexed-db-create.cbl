@@ -1,86 +1,191 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DB-CREATE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-               SELECT CLIENTES-ASSIGN TO "CLIENTES.IDX"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
-                   RECORD KEY IS CLI-ID
-                   FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES
-           RECORD CONTAINS 80 CHARACTERS.
-       01  CLIENTE-REG.
-           05 CLI-ID           PIC 9(5).
-           05 CLI-NOMBRE       PIC X(30).
-           05 CLI-APELLIDO     PIC X(30).
-           05 CLIE-EDAD        PIC 99.
-           05 FILLER           PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       01  FS                  PIC XX.
-       01  FIN                 PIC X VALUE "N".
-
-       01  REGISTRO-INICIAL.
-           05 R-ID             PIC 9(5).
-           05 R-NOMBRE         PIC X(30).
-           05 R-APELLIDO       PIC X(30).
-           05 R-EDAD           PIC 99.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY "CREANDO ARCHIVO INDEXADO CLIENTES...".
-
-           OPEN OUTPUT CLIENTES
-           IF FS NOT = "00"
-               DISPLAY "ERROR AL CREAR ARCHIVO. FS=" FS
-               STOP-RUN
-           END-IF
-
-           PERFORM CARGAR-REGISTROS
-
-           CLOSE CLIENTES
-           DISPLAY "ARCHIVO CREADO CORRECTAMENTE."
-           STOP RUN.
-
-       CARGAR REGISTROS.
-           MOVE 00001 TO R-ID
-           MOVE "JUAN" TO R-NOMBRE
-           MOVE "PEREZ" TO R-APELLIDO
-           MOVE 30 TO R-EDAD
-           PERFORM ESCRIBIR-REGISTRO
-
-           MOVE 00002 TO R-ID
-           MOVE "ANA" TO R-NOMBRE
-           MOVE "GARCIA" TO R-APELLIDO
-           MOVE 25 TO R-EDAD
-           PERFORM ESCRIBIR-REGISTRO
-
-           MOVE 00003 TO R-ID
-           MOVE "CARLOS" TO R-NOMBRE
-           MOVE "LOPEZ" TO R-APELLIDO
-           MOVE 40 TO R-EDAD
-           PERFORM ESCRIBIR-REGISTRO.
-
-       ESCRIBIR-REGISTRO.
-           MOVE R-ID       TO CLI-ID
-           MOVE R-NOMBRE   TO CLI-NOMBRE
-           MOVE R-APELLIDO TO CLI-APELLIDO
-           MOVE R-EDAD     TO CLIE-EDAD
-
-           WRITE CLIENTE-REG
-           IF FS NOT = "00"
-               DISPLAY "ERROR AL ESCRIBIR REGISTRO. FS=" FS
-           END-IF.
-
-       END PROGRAM DB-CREATE.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 21-03-2026 AAR Carga inicial de clientes desde un archivo
+      *                semilla (clientes_seed.txt) en vez de registros
+      *                fijos en el codigo; si el archivo semilla no
+      *                existe se conservan los tres registros de
+      *                ejemplo de siempre.
+      * 28-03-2026 AAR CLI-ESTADO en el layout (igual que los demas
+      *                programas de CLIENTES.IDX); los registros nuevos
+      *                se crean activos.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" en OPEN/WRITE se
+      *                deja ademas en errores.log (bitacora comun a
+      *                todos los programas que chequean FILE STATUS).
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-CREATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CLI-ID
+                   ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+                   FILE STATUS IS FS.
+               SELECT ARCH-SEMILLA ASSIGN TO "clientes_seed.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-SEMILLA.
+               SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-SEMILLA.
+       01  REG-SEMILLA.
+           05 SEM-ID           PIC 9(5).
+           05 SEM-NOMBRE       PIC X(30).
+           05 SEM-APELLIDO     PIC X(30).
+           05 SEM-EDAD         PIC 99.
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-SEMILLA          PIC XX.
+       01  FIN                 PIC X VALUE "N".
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       01  REGISTRO-INICIAL.
+           05 R-ID             PIC 9(5).
+           05 R-NOMBRE         PIC X(30).
+           05 R-APELLIDO       PIC X(30).
+           05 R-EDAD           PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "CREANDO ARCHIVO INDEXADO CLIENTES...".
+
+           OPEN OUTPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL CREAR ARCHIVO. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           OPEN INPUT ARCH-SEMILLA
+           IF FS-SEMILLA = "00"
+               PERFORM CARGAR-DESDE-SEMILLA
+               CLOSE ARCH-SEMILLA
+           ELSE
+               DISPLAY "SIN ARCHIVO SEMILLA, USANDO DATOS DE EJEMPLO."
+               PERFORM CARGAR-REGISTROS-EJEMPLO
+           END-IF
+
+           CLOSE CLIENTES
+           DISPLAY "ARCHIVO CREADO CORRECTAMENTE."
+           STOP RUN.
+
+       CARGAR-DESDE-SEMILLA.
+           PERFORM LEER-SEMILLA
+
+           PERFORM UNTIL FIN = "S"
+               MOVE SEM-ID       TO R-ID
+               MOVE SEM-NOMBRE   TO R-NOMBRE
+               MOVE SEM-APELLIDO TO R-APELLIDO
+               MOVE SEM-EDAD     TO R-EDAD
+               PERFORM ESCRIBIR-REGISTRO
+
+               PERFORM LEER-SEMILLA
+           END-PERFORM.
+
+       LEER-SEMILLA.
+           READ ARCH-SEMILLA
+               AT END MOVE "S" TO FIN
+           END-READ.
+
+       CARGAR-REGISTROS-EJEMPLO.
+           MOVE 00001 TO R-ID
+           MOVE "JUAN" TO R-NOMBRE
+           MOVE "PEREZ" TO R-APELLIDO
+           MOVE 30 TO R-EDAD
+           PERFORM ESCRIBIR-REGISTRO
+
+           MOVE 00002 TO R-ID
+           MOVE "ANA" TO R-NOMBRE
+           MOVE "GARCIA" TO R-APELLIDO
+           MOVE 25 TO R-EDAD
+           PERFORM ESCRIBIR-REGISTRO
+
+           MOVE 00003 TO R-ID
+           MOVE "CARLOS" TO R-NOMBRE
+           MOVE "LOPEZ" TO R-APELLIDO
+           MOVE 40 TO R-EDAD
+           PERFORM ESCRIBIR-REGISTRO.
+
+       ESCRIBIR-REGISTRO.
+           MOVE R-ID       TO CLI-ID
+           MOVE R-NOMBRE   TO CLI-NOMBRE
+           MOVE R-APELLIDO TO CLI-APELLIDO
+           MOVE R-EDAD     TO CLI-EDAD
+           MOVE 0          TO CLI-SALDO
+           MOVE "A"        TO CLI-ESTADO
+
+           WRITE CLIENTE-REG
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ESCRIBIR REGISTRO. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-CREATE" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-CREATE.
