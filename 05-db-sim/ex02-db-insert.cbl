@@ -1,84 +1,223 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-             IDENTIFICATION DIVISION.
-       PROGRAM-ID. DB-INSERT.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS CLI-ID
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES
-           RECORD CONTAINS 80 CHARACTERS.
-       01  CLIENTE-REG.
-           05 CLI-ID        PIC 9(5).
-           05 CLI-NOMBRE    PIC X(30).
-           05 CLI-APELLIDO  PIC X(30).
-           05 CLI-EDAD      PIC 99.
-           05 FILLER        PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       01  FS               PIC XX.
-       01  WS-ID            PIC 9(5).
-       01  WS-NOMBRE        PIC X(30).
-       01  WS-APELLIDO      PIC X(30).
-       01  WS-EDAD          PIC 99.
-
-       PROCEDURE DIVISION.
-
-       MAIN-LOGIC.
-           DISPLAY "INSERTAR NUEVO CLIENTE EN ARCHIVO INDEXADO".
-
-           OPEN I-O CLIENTES
-           IF FS NOT = "00"
-               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
-               STOP RUN
-           END-IF
-
-           PERFORM LEER-DATOS-USUARIO
-           PERFORM INTENTAR-INSERTAR
-
-           CLOSE CLIENTES
-           DISPLAY "FIN DEL PROGRAMA."
-           STOP RUN.
-
-       LEER-DATOS-USUARIO.
-           DISPLAY "ID (5 dígitos): "
-           ACCEPT WS-ID
-           DISPLAY "Nombre: "
-           ACCEPT WS-NOMBRE
-           DISPLAY "Apellido: "
-           ACCEPT WS-APELLIDO
-           DISPLAY "Edad: "
-           ACCEPT WS-EDAD
-       .
-
-       INTENTAR-INSERTAR.
-           MOVE WS-ID        TO CLI-ID
-           MOVE WS-NOMBRE    TO CLI-NOMBRE
-           MOVE WS-APELLIDO  TO CLI-APELLIDO
-           MOVE WS-EDAD      TO CLI-EDAD
-
-           WRITE CLIENTE-REG
-           IF FS = "00"
-               DISPLAY "REGISTRO INSERTADO CORRECTAMENTE."
-           ELSE
-               IF FS = "22"
-                   DISPLAY "ERROR: CLAVE DUPLICADA. NO SE INSERTO."
-               ELSE
-                   DISPLAY "ERROR AL INSERTAR. FS=" FS
-               END-IF
-           END-IF
-       .
-
-       END PROGRAM DB-INSERT.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 22-03-2026 AAR Modo de carga por lotes desde un archivo plano
+      *                (clientes_batch.txt), ademas del alta manual.
+      * 28-03-2026 AAR CLI-ESTADO en el layout (igual que los demas
+      *                programas de CLIENTES.IDX); los registros nuevos
+      *                se crean activos.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" en OPEN/WRITE se
+      *                deja ademas en errores.log (bitacora comun a
+      *                todos los programas que chequean FILE STATUS).
+      * 09-08-2026 AAR PERFORM INSERTAR-POR-LOTE pasa a THRU INSERTAR-
+      *                POR-LOTE-EXIT: el GO TO de ahi (falla de OPEN de
+      *                clientes_batch.txt) caia fuera del rango del
+      *                PERFORM de un solo parrafo y seguia de largo
+      *                hacia LEER-LOTE sobre un archivo sin abrir.
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-INSERT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-LOTE ASSIGN TO "clientes_batch.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTE.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID        PIC 9(5).
+           05 CLI-NOMBRE    PIC X(30).
+           05 CLI-APELLIDO  PIC X(30).
+           05 CLI-EDAD      PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO    PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER        PIC X(13).
+
+       FD  ARCH-LOTE.
+       01  REG-LOTE.
+           05 LOTE-ID          PIC 9(5).
+           05 LOTE-NOMBRE      PIC X(30).
+           05 LOTE-APELLIDO    PIC X(30).
+           05 LOTE-EDAD        PIC 99.
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS               PIC XX.
+       01  FS-LOTE          PIC XX.
+       01  FS-ERR           PIC XX.
+       01  WS-ERR-FECHA     PIC 9(8).
+       01  WS-ERR-HORA      PIC 9(8).
+       01  WS-ERR-ARCHIVO   PIC X(20).
+       01  WS-ERR-FS        PIC XX.
+       01  WS-LINEA-ERROR   PIC X(100).
+       01  WS-ID            PIC 9(5).
+       01  WS-NOMBRE        PIC X(30).
+       01  WS-APELLIDO      PIC X(30).
+       01  WS-EDAD          PIC 99.
+       01  WS-MODO          PIC X.
+       01  WS-FIN-LOTE      PIC X VALUE "N".
+       01  WS-CONT-INSERT   PIC 9(5) VALUE 0.
+       01  WS-CONT-RECHAZ   PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "INSERTAR NUEVO CLIENTE EN ARCHIVO INDEXADO".
+           DISPLAY "MODO (M=MANUAL, L=LOTE DESDE ARCHIVO): "
+           ACCEPT WS-MODO
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO
+
+           OPEN I-O CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           IF WS-MODO = "L"
+               PERFORM INSERTAR-POR-LOTE THRU INSERTAR-POR-LOTE-EXIT
+           ELSE
+               PERFORM LEER-DATOS-USUARIO
+               PERFORM INTENTAR-INSERTAR
+           END-IF
+
+           CLOSE CLIENTES
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       LEER-DATOS-USUARIO.
+           DISPLAY "ID (5 dígitos): "
+           ACCEPT WS-ID
+           DISPLAY "Nombre: "
+           ACCEPT WS-NOMBRE
+           DISPLAY "Apellido: "
+           ACCEPT WS-APELLIDO
+           DISPLAY "Edad: "
+           ACCEPT WS-EDAD
+       .
+
+       INTENTAR-INSERTAR.
+           MOVE WS-ID        TO CLI-ID
+           MOVE WS-NOMBRE    TO CLI-NOMBRE
+           MOVE WS-APELLIDO  TO CLI-APELLIDO
+           MOVE WS-EDAD      TO CLI-EDAD
+           MOVE 0            TO CLI-SALDO
+           MOVE "A"          TO CLI-ESTADO
+
+           WRITE CLIENTE-REG
+           IF FS = "00"
+               DISPLAY "REGISTRO INSERTADO CORRECTAMENTE."
+           ELSE
+               IF FS = "22"
+                   DISPLAY "ERROR: CLAVE DUPLICADA. NO SE INSERTO."
+               ELSE
+                   DISPLAY "ERROR AL INSERTAR. FS=" FS
+               END-IF
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+           END-IF
+       .
+
+       INSERTAR-POR-LOTE.
+           OPEN INPUT ARCH-LOTE
+           IF FS-LOTE NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR clientes_batch.txt. FS="
+                   FS-LOTE
+               MOVE "clientes_batch.txt" TO WS-ERR-ARCHIVO
+               MOVE FS-LOTE TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               GO TO INSERTAR-POR-LOTE-EXIT
+           END-IF
+
+           PERFORM LEER-LOTE
+           PERFORM UNTIL WS-FIN-LOTE = "S"
+               MOVE LOTE-ID       TO CLI-ID
+               MOVE LOTE-NOMBRE   TO CLI-NOMBRE
+               MOVE LOTE-APELLIDO TO CLI-APELLIDO
+               MOVE LOTE-EDAD     TO CLI-EDAD
+               MOVE 0             TO CLI-SALDO
+               MOVE "A"           TO CLI-ESTADO
+
+               WRITE CLIENTE-REG
+               IF FS = "00"
+                   ADD 1 TO WS-CONT-INSERT
+               ELSE
+                   ADD 1 TO WS-CONT-RECHAZ
+                   DISPLAY "RECHAZADO ID=" LOTE-ID " FS=" FS
+                   MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+                   MOVE FS TO WS-ERR-FS
+                   PERFORM REGISTRAR-ERROR
+               END-IF
+
+               PERFORM LEER-LOTE
+           END-PERFORM
+
+           CLOSE ARCH-LOTE
+           DISPLAY "INSERTADOS: " WS-CONT-INSERT
+           DISPLAY "RECHAZADOS: " WS-CONT-RECHAZ.
+
+       INSERTAR-POR-LOTE-EXIT.
+           EXIT.
+
+       LEER-LOTE.
+           READ ARCH-LOTE
+               AT END MOVE "S" TO WS-FIN-LOTE
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-INSERT" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-INSERT.
