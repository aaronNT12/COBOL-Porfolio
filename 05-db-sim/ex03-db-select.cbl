@@ -1,78 +1,196 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-              IDENTIFICATION DIVISION.
-       PROGRAM-ID. DB-SELECT.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS CLI-ID
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES
-           RECORD CONTAINS 80 CHARACTERS.
-       01  CLIENTE-REG.
-           05 CLI-ID           PIC 9(5).
-           05 CLI-NOMBRE       PIC X(30).
-           05 CLI-APELLIDO     PIC X(30).
-           05 CLI-EDAD         PIC 99.
-           05 FILLER           PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       01  FS                  PIC XX.
-       01  WS-ID               PIC 9(5).
-
-       PROCEDURE DIVISION.
-
-       MAIN-LOGIC.
-           DISPLAY "CONSULTA DE CLIENTES POR ID".
-
-           OPEN INPUT CLIENTES
-           IF FS NOT = "00"
-               DISPLAY "ERROR AL ABRIR EL ARCHIVO. FS=" FS
-               STOP RUN
-           END-IF
-
-           PERFORM PEDIR-ID
-           PERFORM BUSCAR-REGISTRO
-
-           CLOSE CLIENTES
-           DISPLAY "FIN DEL PROGRAMA."
-           STOP RUN.
-
-       PEDIR-ID.
-           DISPLAY "INTRODUCE ID A BUSCAR (5 dígitos): "
-           ACCEPT WS-ID
-       .
-
-       BUSCAR-REGISTRO.
-           MOVE WS-ID TO CLI-ID
-
-           READ CLIENTES
-               INVALID KEY
-                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-ID
-               NOT INVALID KEY
-                   PERFORM MOSTRAR-REGISTRO
-           END-READ
-       .
-
-       MOSTRAR-REGISTRO.
-           DISPLAY "---------------------------------------------------"
-           DISPLAY "CLIENTE ENCONTRADO:"
-           DISPLAY "ID:        " CLI-ID
-           DISPLAY "NOMBRE:    " CLI-NOMBRE
-           DISPLAY "APELLIDO:  " CLI-APELLIDO
-           DISPLAY "EDAD:      " CLI-EDAD
-           DISPLAY "---------------------------------------------------"
-       .
-
-       END PROGRAM DB-SELECT.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 23-03-2026 AAR Busqueda por apellido (barrido secuencial de
+      *                todo el archivo), ademas de la busqueda por ID.
+      * 28-03-2026 AAR CLI-ESTADO en el layout; los clientes dados de
+      *                baja ya no se muestran en las busquedas.
+      * 29-03-2026 AAR Busqueda por apellido ahora usa la clave
+      *                alterna CLI-APELLIDO (START + READ NEXT) en vez
+      *                de barrer todo el archivo registro por registro.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" al abrir el
+      *                archivo se deja ademas en errores.log (bitacora
+      *                comun a todos los programas que chequean FILE
+      *                STATUS).
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+              IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-SELECT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  WS-ID               PIC 9(5).
+       01  WS-APELLIDO         PIC X(30).
+       01  WS-OPCION           PIC X.
+       01  WS-FIN-BUSQUEDA     PIC X VALUE "N".
+       01  WS-ENCONTRADOS      PIC 9(5) VALUE 0.
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "CONSULTA DE CLIENTES".
+           DISPLAY "1. BUSCAR POR ID"
+           DISPLAY "2. BUSCAR POR APELLIDO"
+           DISPLAY "OPCION: "
+           ACCEPT WS-OPCION
+
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR EL ARCHIVO. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           IF WS-OPCION = "2"
+               PERFORM PEDIR-APELLIDO
+               PERFORM BUSCAR-POR-APELLIDO
+           ELSE
+               PERFORM PEDIR-ID
+               PERFORM BUSCAR-REGISTRO
+           END-IF
+
+           CLOSE CLIENTES
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       PEDIR-ID.
+           DISPLAY "INTRODUCE ID A BUSCAR (5 dígitos): "
+           ACCEPT WS-ID
+       .
+
+       PEDIR-APELLIDO.
+           DISPLAY "INTRODUCE APELLIDO A BUSCAR: "
+           ACCEPT WS-APELLIDO
+       .
+
+       BUSCAR-REGISTRO.
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-ID
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       DISPLAY "ESE CLIENTE ESTA DADO DE BAJA."
+                   ELSE
+                       PERFORM MOSTRAR-REGISTRO
+                   END-IF
+           END-READ
+       .
+
+       BUSCAR-POR-APELLIDO.
+           MOVE WS-APELLIDO TO CLI-APELLIDO
+
+           START CLIENTES KEY IS EQUAL TO CLI-APELLIDO
+               INVALID KEY
+                   MOVE "S" TO WS-FIN-BUSQUEDA
+           END-START
+
+           IF WS-FIN-BUSQUEDA NOT = "S"
+               PERFORM LEER-SIGUIENTE-SECUENCIAL
+           END-IF
+
+           PERFORM UNTIL WS-FIN-BUSQUEDA = "S"
+                   OR CLI-APELLIDO NOT = WS-APELLIDO
+               IF CLI-ACTIVO
+                   PERFORM MOSTRAR-REGISTRO
+                   ADD 1 TO WS-ENCONTRADOS
+               END-IF
+               PERFORM LEER-SIGUIENTE-SECUENCIAL
+           END-PERFORM
+
+           IF WS-ENCONTRADOS = 0
+               DISPLAY "NO EXISTE CLIENTE CON APELLIDO=" WS-APELLIDO
+           END-IF
+       .
+
+       LEER-SIGUIENTE-SECUENCIAL.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO WS-FIN-BUSQUEDA
+           END-READ
+       .
+
+       MOSTRAR-REGISTRO.
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "CLIENTE ENCONTRADO:"
+           DISPLAY "ID:        " CLI-ID
+           DISPLAY "NOMBRE:    " CLI-NOMBRE
+           DISPLAY "APELLIDO:  " CLI-APELLIDO
+           DISPLAY "EDAD:      " CLI-EDAD
+           DISPLAY "---------------------------------------------------"
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-SELECT" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-SELECT.
