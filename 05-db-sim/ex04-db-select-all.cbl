@@ -1,82 +1,163 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-             IDENTIFICATION DIVISION.
-       PROGRAM-ID. DB-SELECT-ALL.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS CLI-ID
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES
-           RECORD CONTAINS 80 CHARACTERS.
-       01  CLIENTE-REG.
-           05 CLI-ID           PIC 9(5).
-           05 CLI-NOMBRE       PIC X(30).
-           05 CLI-APELLIDO     PIC X(30).
-           05 CLI-EDAD         PIC 99.
-           05 FILLER           PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       01  FS                  PIC XX.
-       01  FIN-ARCHIVO         PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-
-       MAIN-LOGIC.
-           DISPLAY "LISTADO COMPLETO DE CLIENTES".
-
-           OPEN INPUT CLIENTES
-           IF FS NOT = "00"
-               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
-               STOP RUN
-           END-IF
-
-           PERFORM LEER-PRIMER-REGISTRO
-
-           PERFORM UNTIL FIN-ARCHIVO = "S"
-               PERFORM MOSTRAR-REGISTRO
-               PERFORM LEER-SIGUIENTE
-           END-PERFORM
-
-           CLOSE CLIENTES
-           DISPLAY "FIN DEL LISTADO."
-           STOP RUN.
-
-       LEER-PRIMER-REGISTRO.
-           READ CLIENTES
-               AT END
-                   MOVE "S" TO FIN-ARCHIVO
-               NOT AT END
-                   CONTINUE
-           END-READ
-       .
-
-       LEER-SIGUIENTE.
-           READ CLIENTES
-               AT END
-                   MOVE "S" TO FIN-ARCHIVO
-               NOT AT END
-                   CONTINUE
-           END-READ
-       .
-
-       MOSTRAR-REGISTRO.
-           DISPLAY "-----------------------------------------------"
-           DISPLAY "ID:        " CLI-ID
-           DISPLAY "NOMBRE:    " CLI-NOMBRE
-           DISPLAY "APELLIDO:  " CLI-APELLIDO
-           DISPLAY "EDAD:      " CLI-EDAD
-       .
-
-       END PROGRAM DB-SELECT-ALL.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 24-03-2026 AAR Paginacion del listado (se detiene cada
+      *                WS-TAM-PAGINA registros y espera ENTER).
+      * 28-03-2026 AAR CLI-ESTADO en el layout; los clientes dados de
+      *                baja ya no aparecen en el listado.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" al abrir el
+      *                archivo se deja ademas en errores.log (bitacora
+      *                comun a todos los programas que chequean FILE
+      *                STATUS).
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-SELECT-ALL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FIN-ARCHIVO         PIC X VALUE "N".
+       01  WS-TAM-PAGINA       PIC 9(2) VALUE 10.
+       01  WS-CONT-PAGINA      PIC 9(2) VALUE 0.
+       01  WS-PAUSA            PIC X.
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "LISTADO COMPLETO DE CLIENTES".
+
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM LEER-PRIMER-REGISTRO
+
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+               IF CLI-ACTIVO
+                   PERFORM MOSTRAR-REGISTRO
+                   ADD 1 TO WS-CONT-PAGINA
+
+                   IF WS-CONT-PAGINA >= WS-TAM-PAGINA
+                       DISPLAY "--- ENTER PARA CONTINUAR, F+ENTER PARA ",
+                           "TERMINAR ---"
+                       ACCEPT WS-PAUSA
+                       MOVE FUNCTION UPPER-CASE(WS-PAUSA) TO WS-PAUSA
+                       IF WS-PAUSA = "F"
+                           MOVE "S" TO FIN-ARCHIVO
+                       END-IF
+                       MOVE 0 TO WS-CONT-PAGINA
+                   END-IF
+               END-IF
+
+               IF FIN-ARCHIVO NOT = "S"
+                   PERFORM LEER-SIGUIENTE
+               END-IF
+           END-PERFORM
+
+           CLOSE CLIENTES
+           DISPLAY "FIN DEL LISTADO."
+           STOP RUN.
+
+       LEER-PRIMER-REGISTRO.
+           READ CLIENTES
+               AT END
+                   MOVE "S" TO FIN-ARCHIVO
+               NOT AT END
+                   CONTINUE
+           END-READ
+       .
+
+       LEER-SIGUIENTE.
+           READ CLIENTES
+               AT END
+                   MOVE "S" TO FIN-ARCHIVO
+               NOT AT END
+                   CONTINUE
+           END-READ
+       .
+
+       MOSTRAR-REGISTRO.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "ID:        " CLI-ID
+           DISPLAY "NOMBRE:    " CLI-NOMBRE
+           DISPLAY "APELLIDO:  " CLI-APELLIDO
+           DISPLAY "EDAD:      " CLI-EDAD
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-SELECT-ALL" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-SELECT-ALL.
