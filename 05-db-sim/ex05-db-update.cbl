@@ -1,101 +1,218 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DB-UPDATE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS CLI-ID
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES
-           RECORD CONTAINS 80 CHARACTERS.
-       01  CLIENTE-REG.
-           05 CLI-ID           PIC 9(5).
-           05 CLI-NOMBRE       PIC X(30).
-           05 CLI-APELLIDO     PIC X(30).
-           05 CLI-EDAD         PIC 99.
-           05 FILLER           PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       01  FS                  PIC XX.
-       01  WS-ID               PIC 9(5).
-       01  WS-NOMBRE           PIC X(30).
-       01  WS-APELLIDO         PIC X(30).
-       01  WS-EDAD             PIC 99.
-
-       PROCEDURE DIVISION.
-
-       MAIN-LOGIC.
-           DISPLAY "ACTUALIZAR CLIENTE EXISTENTE".
-
-           OPEN I-O CLIENTES
-           IF FS NOT = "00"
-               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
-               STOP RUN
-           END-IF
-
-           PERFORM PEDIR-ID
-           PERFORM BUSCAR-REGISTRO
-
-           IF FS = "00"
-               PERFORM PEDIR-NUEVOS-DATOS
-               PERFORM ACTUALIZAR-REGISTRO
-           END-IF
-
-           CLOSE CLIENTES
-           DISPLAY "FIN DEL PROGRAMA."
-           STOP RUN.
-
-       PEDIR-ID.
-           DISPLAY "INTRODUCE ID A MODIFICAR (5 dígitos): "
-           ACCEPT WS-ID
-       .
-
-       BUSCAR-REGISTRO.
-           MOVE WS-ID TO CLI-ID
-
-           READ CLIENTES
-               INVALID KEY
-                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-ID
-               NOT INVALID KEY
-                   DISPLAY "CLIENTE ENCONTRADO. DATOS ACTUALES:"
-                   DISPLAY "NOMBRE:    " CLI-NOMBRE
-                   DISPLAY "APELLIDO:  " CLI-APELLIDO
-                   DISPLAY "EDAD:      " CLI-EDAD
-           END-READ
-       .
-
-       PEDIR-NUEVOS-DATOS.
-           DISPLAY "NUEVO NOMBRE: "
-           ACCEPT WS-NOMBRE
-           DISPLAY "NUEVO APELLIDO: "
-           ACCEPT WS-APELLIDO
-           DISPLAY "NUEVA EDAD: "
-           ACCEPT WS-EDAD
-       .
-
-       ACTUALIZAR-REGISTRO.
-           MOVE WS-NOMBRE   TO CLI-NOMBRE
-           MOVE WS-APELLIDO TO CLI-APELLIDO
-           MOVE WS-EDAD     TO CLI-EDAD
-
-           REWRITE CLIENTE-REG
-           IF FS = "00"
-               DISPLAY "REGISTRO ACTUALIZADO CORRECTAMENTE."
-           ELSE
-               DISPLAY "ERROR AL ACTUALIZAR. FS=" FS
-           END-IF
-       .
-
-       END PROGRAM DB-UPDATE.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 25-03-2026 AAR Bitacora de auditoria (audit_log.txt) con el
+      *                valor anterior y el nuevo de cada cambio.
+      * 28-03-2026 AAR CLI-ESTADO en el layout; no se permite modificar
+      *                un cliente dado de baja.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" en OPEN/REWRITE se
+      *                deja ademas en errores.log (bitacora comun a
+      *                todos los programas que chequean FILE STATUS).
+      * 09-08-2026 AAR WS-FECHA-HORA se separa en WS-AUD-FECHA/
+      *                WS-AUD-HORA (igual que REGISTRAR-ERROR): un
+      *                ACCEPT numerico de 8 digitos dentro de un campo
+      *                PIC 9(14) solo llenaba la fecha, nunca la hora.
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      * 09-08-2026 AAR WS-LINEA-AUD se limpia con MOVE SPACES antes del
+      *                STRING en GRABAR-AUDITORIA: sin VALUE ni MOVE
+      *                SPACES previo, el WRITE a audit_log.txt fallaba
+      *                en silencio y no quedaba registro del cambio.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-UPDATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-AUDITORIA ASSIGN TO "audit_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUD.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-AUDITORIA.
+       01  REG-AUDITORIA        PIC X(132).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-AUD              PIC XX.
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+       01  WS-ID               PIC 9(5).
+       01  WS-NOMBRE           PIC X(30).
+       01  WS-APELLIDO         PIC X(30).
+       01  WS-EDAD             PIC 99.
+       01  WS-AUD-FECHA        PIC 9(8).
+       01  WS-AUD-HORA         PIC 9(8).
+       01  WS-LINEA-AUD        PIC X(132).
+
+       01  WS-OLD-NOMBRE       PIC X(30).
+       01  WS-OLD-APELLIDO     PIC X(30).
+       01  WS-OLD-EDAD         PIC 99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "ACTUALIZAR CLIENTE EXISTENTE".
+
+           OPEN I-O CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND ARCH-AUDITORIA
+           IF FS-AUD = "35"
+               OPEN OUTPUT ARCH-AUDITORIA
+           END-IF
+
+           PERFORM PEDIR-ID
+           PERFORM BUSCAR-REGISTRO
+
+           IF FS = "00"
+               PERFORM PEDIR-NUEVOS-DATOS
+               PERFORM ACTUALIZAR-REGISTRO
+           END-IF
+
+           CLOSE CLIENTES
+           CLOSE ARCH-AUDITORIA
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       PEDIR-ID.
+           DISPLAY "INTRODUCE ID A MODIFICAR (5 dígitos): "
+           ACCEPT WS-ID
+       .
+
+       BUSCAR-REGISTRO.
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-ID
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       DISPLAY "ESE CLIENTE ESTA DADO DE BAJA. NO SE ",
+                           "PUEDE MODIFICAR."
+                       MOVE "23" TO FS
+                   ELSE
+                       MOVE CLI-NOMBRE   TO WS-OLD-NOMBRE
+                       MOVE CLI-APELLIDO TO WS-OLD-APELLIDO
+                       MOVE CLI-EDAD     TO WS-OLD-EDAD
+                       DISPLAY "CLIENTE ENCONTRADO. DATOS ACTUALES:"
+                       DISPLAY "NOMBRE:    " CLI-NOMBRE
+                       DISPLAY "APELLIDO:  " CLI-APELLIDO
+                       DISPLAY "EDAD:      " CLI-EDAD
+                   END-IF
+           END-READ
+       .
+
+       PEDIR-NUEVOS-DATOS.
+           DISPLAY "NUEVO NOMBRE: "
+           ACCEPT WS-NOMBRE
+           DISPLAY "NUEVO APELLIDO: "
+           ACCEPT WS-APELLIDO
+           DISPLAY "NUEVA EDAD: "
+           ACCEPT WS-EDAD
+       .
+
+       ACTUALIZAR-REGISTRO.
+           MOVE WS-NOMBRE   TO CLI-NOMBRE
+           MOVE WS-APELLIDO TO CLI-APELLIDO
+           MOVE WS-EDAD     TO CLI-EDAD
+
+           REWRITE CLIENTE-REG
+           IF FS = "00"
+               DISPLAY "REGISTRO ACTUALIZADO CORRECTAMENTE."
+               PERFORM GRABAR-AUDITORIA
+           ELSE
+               DISPLAY "ERROR AL ACTUALIZAR. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+           END-IF
+       .
+
+       GRABAR-AUDITORIA.
+           ACCEPT WS-AUD-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA FROM TIME
+           MOVE SPACES TO WS-LINEA-AUD
+           STRING
+               WS-AUD-FECHA DELIMITED BY SIZE
+               " " WS-AUD-HORA DELIMITED BY SIZE
+               " ID=" WS-ID DELIMITED BY SIZE
+               " NOMBRE: '" WS-OLD-NOMBRE "' -> '" WS-NOMBRE "'"
+               " APELLIDO: '" WS-OLD-APELLIDO "' -> '" WS-APELLIDO "'"
+               " EDAD: " WS-OLD-EDAD " -> " WS-EDAD
+               INTO WS-LINEA-AUD
+           END-STRING
+           WRITE REG-AUDITORIA FROM WS-LINEA-AUD
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-UPDATE" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-UPDATE.
