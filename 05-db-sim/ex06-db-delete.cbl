@@ -1,96 +1,163 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DB-DELETE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS CLI-ID
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES
-           RECORD CONTAINS 80 CHARACTERS.
-       01  CLIENTE-REG.
-           05 CLI-ID           PIC 9(5).
-           05 CLI-NOMBRE       PIC X(30).
-           05 CLI-APELLIDO     PIC X(30).
-           05 CLI-EDAD         PIC 99.
-           05 FILLER           PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       01  FS                  PIC XX.
-       01  WS-ID               PIC 9(5).
-       01  CONFIRMACION        PIC X.
-
-       PROCEDURE DIVISION.
-
-       MAIN-LOGIC.
-           DISPLAY "BORRAR CLIENTE EXISTENTE".
-
-           OPEN I-O CLIENTES
-           IF FS NOT = "00"
-               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
-               STOP RUN
-           END-IF
-
-           PERFORM PEDIR-ID
-           PERFORM BUSCAR-REGISTRO
-
-           IF FS = "00"
-               PERFORM CONFIRMAR-BORRADO
-               IF CONFIRMACION = "S"
-                   PERFORM BORRAR-REGISTRO
-               ELSE
-                   DISPLAY "BORRADO CANCELADO POR EL USUARIO."
-               END-IF
-           END-IF
-
-           CLOSE CLIENTES
-           DISPLAY "FIN DEL PROGRAMA."
-           STOP RUN.
-
-       PEDIR-ID.
-           DISPLAY "INTRODUCE ID A BORRAR (5 dígitos): "
-           ACCEPT WS-ID
-       .
-
-       BUSCAR-REGISTRO.
-           MOVE WS-ID TO CLI-ID
-
-           READ CLIENTES
-               INVALID KEY
-                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-ID
-               NOT INVALID KEY
-                   DISPLAY "CLIENTE ENCONTRADO:"
-                   DISPLAY "NOMBRE:    " CLI-NOMBRE
-                   DISPLAY "APELLIDO:  " CLI-APELLIDO
-                   DISPLAY "EDAD:      " CLI-EDAD
-           END-READ
-       .
-
-       CONFIRMAR-BORRADO.
-           DISPLAY "¿DESEA BORRAR ESTE REGISTRO? (S/N): "
-           ACCEPT CONFIRMACION
-           MOVE FUNCTION UPPER-CASE(CONFIRMACION) TO CONFIRMACION
-       .
-
-       BORRAR-REGISTRO.
-           DELETE CLIENTES
-           IF FS = "00"
-               DISPLAY "REGISTRO BORRADO CORRECTAMENTE."
-           ELSE
-               DISPLAY "ERROR AL BORRAR. FS=" FS
-           END-IF
-       .
-
-       END PROGRAM DB-DELETE.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 26-03-2026 AAR Baja logica (CLI-ESTADO = "I" + REWRITE) en vez
+      *                de borrar el registro del archivo indexado.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" en OPEN/REWRITE se
+      *                deja ademas en errores.log (bitacora comun a
+      *                todos los programas que chequean FILE STATUS).
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-DELETE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  WS-ID               PIC 9(5).
+       01  CONFIRMACION        PIC X.
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "BORRAR CLIENTE EXISTENTE".
+
+           OPEN I-O CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM PEDIR-ID
+           PERFORM BUSCAR-REGISTRO
+
+           IF FS = "00"
+               PERFORM CONFIRMAR-BORRADO
+               IF CONFIRMACION = "S"
+                   PERFORM BORRAR-REGISTRO
+               ELSE
+                   DISPLAY "BORRADO CANCELADO POR EL USUARIO."
+               END-IF
+           END-IF
+
+           CLOSE CLIENTES
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       PEDIR-ID.
+           DISPLAY "INTRODUCE ID A BORRAR (5 dígitos): "
+           ACCEPT WS-ID
+       .
+
+       BUSCAR-REGISTRO.
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-ID
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       DISPLAY "ESE CLIENTE YA ESTABA DADO DE BAJA."
+                       MOVE "23" TO FS
+                   ELSE
+                       DISPLAY "CLIENTE ENCONTRADO:"
+                       DISPLAY "NOMBRE:    " CLI-NOMBRE
+                       DISPLAY "APELLIDO:  " CLI-APELLIDO
+                       DISPLAY "EDAD:      " CLI-EDAD
+                   END-IF
+           END-READ
+       .
+
+       CONFIRMAR-BORRADO.
+           DISPLAY "¿DESEA BORRAR ESTE REGISTRO? (S/N): "
+           ACCEPT CONFIRMACION
+           MOVE FUNCTION UPPER-CASE(CONFIRMACION) TO CONFIRMACION
+       .
+
+       BORRAR-REGISTRO.
+           MOVE "I" TO CLI-ESTADO
+           REWRITE CLIENTE-REG
+           IF FS = "00"
+               DISPLAY "REGISTRO DADO DE BAJA CORRECTAMENTE."
+           ELSE
+               DISPLAY "ERROR AL DAR DE BAJA. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+           END-IF
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-DELETE" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-DELETE.
