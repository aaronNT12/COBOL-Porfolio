@@ -1,139 +1,288 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-            IDENTIFICATION DIVISION.
-       PROGRAM-ID. DB-TRANSACTION-SIM.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS CLI-ID
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLIENTES
-           RECORD CONTAINS 80 CHARACTERS.
-       01  CLIENTE-REG.
-           05 CLI-ID           PIC 9(5).
-           05 CLI-NOMBRE       PIC X(30).
-           05 CLI-APELLIDO     PIC X(30).
-           05 CLI-EDAD         PIC 99.
-           05 FILLER           PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       01  FS                  PIC XX.
-       01  WS-ID               PIC 9(5).
-       01  WS-NOMBRE           PIC X(30).
-       01  WS-APELLIDO         PIC X(30).
-       01  WS-EDAD             PIC 99.
-       01  CONFIRMACION        PIC X.
-       01  TRANS-EN-CURSO      PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-
-       MAIN-LOGIC.
-           DISPLAY "SIMULACION DE TRANSACCION SOBRE ARCHIVO INDEXADO".
-
-           OPEN I-O CLIENTES
-           IF FS NOT = "00"
-               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
-               STOP RUN
-           END-IF
-
-           PERFORM INICIAR-TRANSACCION
-           PERFORM PEDIR-ID
-           PERFORM LEER-REGISTRO
-
-           IF FS = "00"
-               PERFORM MOSTRAR-REGISTRO
-               PERFORM PEDIR-NUEVOS-DATOS
-               PERFORM CONFIRMAR-TRANSACCION
-           END-IF
-
-           PERFORM FINALIZAR-TRANSACCION
-
-           CLOSE CLIENTES
-           DISPLAY "FIN DEL PROGRAMA."
-           STOP RUN.
-
-       INICIAR-TRANSACCION.
-           DISPLAY "---------------------------------------------"
-           DISPLAY "INICIANDO TRANSACCION..."
-           MOVE "S" TO TRANS-EN-CURSO
-           DISPLAY "TRANSACCION INICIADA."
-           DISPLAY "---------------------------------------------"
-       .
-
-       PEDIR-ID.
-           DISPLAY "INTRODUCE ID A MODIFICAR (5 dígitos): "
-           ACCEPT WS-ID
-       .
-
-       LEER-REGISTRO.
-           MOVE WS-ID TO CLI-ID
-
-           READ CLIENTES
-               INVALID KEY
-                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-ID
-               NOT INVALID KEY
-                   CONTINUE
-           END-READ
-       .
-
-       MOSTRAR-REGISTRO.
-           DISPLAY "REGISTRO ACTUAL:"
-           DISPLAY "NOMBRE:    " CLI-NOMBRE
-           DISPLAY "APELLIDO:  " CLI-APELLIDO
-           DISPLAY "EDAD:      " CLI-EDAD
-       .
-
-       PEDIR-NUEVOS-DATOS.
-           DISPLAY "NUEVO NOMBRE: "
-           ACCEPT WS-NOMBRE
-           DISPLAY "NUEVO APELLIDO: "
-           ACCEPT WS-APELLIDO
-           DISPLAY "NUEVA EDAD: "
-           ACCEPT WS-EDAD
-       .
-
-       CONFIRMAR-TRANSACCION.
-           DISPLAY "¿CONFIRMAR TRANSACCION? (S/N): "
-           ACCEPT CONFIRMACION
-           MOVE FUNCTION UPPER-CASE(CONFIRMACION) TO CONFIRMACION
-
-           IF CONFIRMACION = "S"
-               PERFORM APLICAR-CAMBIOS
-           ELSE
-               DISPLAY "TRANSACCION CANCELADA. NO SE APLICARON CAMBIOS."
-           END-IF
-       .
-
-       APLICAR-CAMBIOS.
-           MOVE WS-NOMBRE   TO CLI-NOMBRE
-           MOVE WS-APELLIDO TO CLI-APELLIDO
-           MOVE WS-EDAD     TO CLI-EDAD
-
-           REWRITE CLIENTE-REG
-           IF FS = "00"
-               DISPLAY "CAMBIOS APLICADOS (COMMIT SIMULADO)."
-           ELSE
-               DISPLAY "ERROR AL APLICAR CAMBIOS. FS=" FS
-           END-IF
-       .
-
-       FINALIZAR-TRANSACCION.
-           IF TRANS-EN-CURSO = "S"
-               DISPLAY "FINALIZANDO TRANSACCION..."
-               MOVE "N" TO TRANS-EN-CURSO
-               DISPLAY "TRANSACCION FINALIZADA."
-           END-IF
-       .
-
-       END PROGRAM DB-TRANSACTION-SIM.
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 27-03-2026 AAR Rollback real: se guarda la imagen anterior del
+      *                registro y, si el usuario lo pide luego del
+      *                commit, se restaura con un REWRITE. Bitacora de
+      *                transacciones en translog.txt.
+      * 28-03-2026 AAR CLI-ESTADO en el layout; no se permite transar
+      *                sobre un cliente dado de baja.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" en OPEN/REWRITE se
+      *                deja ademas en errores.log (bitacora comun a
+      *                todos los programas que chequean FILE STATUS).
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      * 09-08-2026 AAR WS-LINEA-LOG se limpia con MOVE SPACES antes de
+      *                cada STRING: sin VALUE ni MOVE SPACES previo, el
+      *                WRITE a translog.txt fallaba en silencio y no
+      *                quedaba registro de ningun paso de la
+      *                transaccion.
+      ******************************************************************
+            IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-TRANSACTION-SIM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-TRANSLOG ASSIGN TO "translog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-TRANSLOG.
+       01  REG-TRANSLOG         PIC X(100).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-LOG              PIC XX.
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+       01  WS-ID               PIC 9(5).
+       01  WS-NOMBRE           PIC X(30).
+       01  WS-APELLIDO         PIC X(30).
+       01  WS-EDAD             PIC 99.
+       01  CONFIRMACION        PIC X.
+       01  TRANS-EN-CURSO      PIC X VALUE "N".
+
+       01  WS-OLD-NOMBRE       PIC X(30).
+       01  WS-OLD-APELLIDO     PIC X(30).
+       01  WS-OLD-EDAD         PIC 99.
+       01  WS-COMMIT-OK        PIC X VALUE "N".
+
+       01  WS-LINEA-LOG        PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "SIMULACION DE TRANSACCION SOBRE ARCHIVO INDEXADO".
+
+           OPEN I-O CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND ARCH-TRANSLOG
+           IF FS-LOG = "35"
+               OPEN OUTPUT ARCH-TRANSLOG
+           END-IF
+
+           PERFORM INICIAR-TRANSACCION
+           PERFORM PEDIR-ID
+           PERFORM LEER-REGISTRO
+
+           IF FS = "00"
+               PERFORM MOSTRAR-REGISTRO
+               PERFORM PEDIR-NUEVOS-DATOS
+               PERFORM CONFIRMAR-TRANSACCION
+           END-IF
+
+           IF WS-COMMIT-OK = "S"
+               PERFORM PREGUNTAR-ROLLBACK
+           END-IF
+
+           PERFORM FINALIZAR-TRANSACCION
+
+           CLOSE CLIENTES
+           CLOSE ARCH-TRANSLOG
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       INICIAR-TRANSACCION.
+           DISPLAY "---------------------------------------------"
+           DISPLAY "INICIANDO TRANSACCION..."
+           MOVE "S" TO TRANS-EN-CURSO
+           DISPLAY "TRANSACCION INICIADA."
+           DISPLAY "---------------------------------------------"
+           MOVE SPACES TO WS-LINEA-LOG
+           STRING "INICIO TRANSACCION" INTO WS-LINEA-LOG
+           WRITE REG-TRANSLOG FROM WS-LINEA-LOG
+       .
+
+       PEDIR-ID.
+           DISPLAY "INTRODUCE ID A MODIFICAR (5 dígitos): "
+           ACCEPT WS-ID
+       .
+
+       LEER-REGISTRO.
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-ID
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       DISPLAY "ESE CLIENTE ESTA DADO DE BAJA. NO SE ",
+                           "PUEDE TRANSAR."
+                       MOVE "23" TO FS
+                   ELSE
+                       MOVE CLI-NOMBRE   TO WS-OLD-NOMBRE
+                       MOVE CLI-APELLIDO TO WS-OLD-APELLIDO
+                       MOVE CLI-EDAD     TO WS-OLD-EDAD
+                   END-IF
+           END-READ
+       .
+
+       MOSTRAR-REGISTRO.
+           DISPLAY "REGISTRO ACTUAL:"
+           DISPLAY "NOMBRE:    " CLI-NOMBRE
+           DISPLAY "APELLIDO:  " CLI-APELLIDO
+           DISPLAY "EDAD:      " CLI-EDAD
+       .
+
+       PEDIR-NUEVOS-DATOS.
+           DISPLAY "NUEVO NOMBRE: "
+           ACCEPT WS-NOMBRE
+           DISPLAY "NUEVO APELLIDO: "
+           ACCEPT WS-APELLIDO
+           DISPLAY "NUEVA EDAD: "
+           ACCEPT WS-EDAD
+       .
+
+       CONFIRMAR-TRANSACCION.
+           DISPLAY "¿CONFIRMAR TRANSACCION? (S/N): "
+           ACCEPT CONFIRMACION
+           MOVE FUNCTION UPPER-CASE(CONFIRMACION) TO CONFIRMACION
+
+           IF CONFIRMACION = "S"
+               PERFORM APLICAR-CAMBIOS
+           ELSE
+               DISPLAY "TRANSACCION CANCELADA. NO SE APLICARON CAMBIOS."
+               MOVE SPACES TO WS-LINEA-LOG
+               STRING "CANCELADA ID=" WS-ID INTO WS-LINEA-LOG
+               WRITE REG-TRANSLOG FROM WS-LINEA-LOG
+           END-IF
+       .
+
+       APLICAR-CAMBIOS.
+           MOVE WS-NOMBRE   TO CLI-NOMBRE
+           MOVE WS-APELLIDO TO CLI-APELLIDO
+           MOVE WS-EDAD     TO CLI-EDAD
+
+           REWRITE CLIENTE-REG
+           IF FS = "00"
+               DISPLAY "CAMBIOS APLICADOS (COMMIT)."
+               MOVE "S" TO WS-COMMIT-OK
+               MOVE SPACES TO WS-LINEA-LOG
+               STRING "COMMIT ID=" WS-ID INTO WS-LINEA-LOG
+               WRITE REG-TRANSLOG FROM WS-LINEA-LOG
+           ELSE
+               DISPLAY "ERROR AL APLICAR CAMBIOS. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+           END-IF
+       .
+
+      *--------------------------------------------------------------
+      * ROLLBACK REAL: RESTAURA LA IMAGEN ANTERIOR DEL REGISTRO CON
+      * UN REWRITE, NO SOLO UN MENSAJE.
+      *--------------------------------------------------------------
+       PREGUNTAR-ROLLBACK.
+           DISPLAY "¿REVERTIR ESTA TRANSACCION (ROLLBACK)? (S/N): "
+           ACCEPT CONFIRMACION
+           MOVE FUNCTION UPPER-CASE(CONFIRMACION) TO CONFIRMACION
+
+           IF CONFIRMACION = "S"
+               PERFORM EJECUTAR-ROLLBACK
+           END-IF
+       .
+
+       EJECUTAR-ROLLBACK.
+           MOVE WS-ID          TO CLI-ID
+           MOVE WS-OLD-NOMBRE   TO CLI-NOMBRE
+           MOVE WS-OLD-APELLIDO TO CLI-APELLIDO
+           MOVE WS-OLD-EDAD     TO CLI-EDAD
+
+           REWRITE CLIENTE-REG
+           IF FS = "00"
+               DISPLAY "ROLLBACK APLICADO. REGISTRO RESTAURADO."
+               MOVE SPACES TO WS-LINEA-LOG
+               STRING "ROLLBACK ID=" WS-ID INTO WS-LINEA-LOG
+               WRITE REG-TRANSLOG FROM WS-LINEA-LOG
+           ELSE
+               DISPLAY "ERROR AL REVERTIR. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+           END-IF
+       .
+
+       FINALIZAR-TRANSACCION.
+           IF TRANS-EN-CURSO = "S"
+               DISPLAY "FINALIZANDO TRANSACCION..."
+               MOVE "N" TO TRANS-EN-CURSO
+               DISPLAY "TRANSACCION FINALIZADA."
+               MOVE SPACES TO WS-LINEA-LOG
+               STRING "FIN TRANSACCION" INTO WS-LINEA-LOG
+               WRITE REG-TRANSLOG FROM WS-LINEA-LOG
+           END-IF
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-TRANSACTION-SIM" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-TRANSACTION-SIM.
