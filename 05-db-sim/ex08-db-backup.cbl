@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author: AARON
+      * Date: 29-03-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 29-03-2026 AAR Copia de respaldo de CLIENTES.IDX a un archivo
+      *                plano (clientes_backup.txt), incluyendo los
+      *                clientes dados de baja.
+      * 02-04-2026 AAR Cualquier FS distinto de "00" al abrir los
+      *                archivos se deja ademas en errores.log (bitacora
+      *                comun a todos los programas que chequean FILE
+      *                STATUS).
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-BACKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-BACKUP ASSIGN TO "clientes_backup.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BCK.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-BACKUP.
+       01  REG-BACKUP.
+           05 BCK-ID           PIC 9(5).
+           05 BCK-NOMBRE       PIC X(30).
+           05 BCK-APELLIDO     PIC X(30).
+           05 BCK-EDAD         PIC 99.
+           05 BCK-SALDO        PIC 9(7)V99.
+           05 BCK-ESTADO       PIC X(1).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-BCK              PIC XX.
+       01  FIN-ARCHIVO         PIC X VALUE "N".
+       01  WS-CONT-RESPALDO    PIC 9(5) VALUE 0.
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "RESPALDO DE CLIENTES.IDX A clientes_backup.txt".
+
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR CLIENTES.IDX. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCH-BACKUP
+           IF FS-BCK NOT = "00"
+               DISPLAY "ERROR AL CREAR clientes_backup.txt. FS=" FS-BCK
+               MOVE "clientes_backup.txt" TO WS-ERR-ARCHIVO
+               MOVE FS-BCK TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               CLOSE CLIENTES
+               STOP RUN
+           END-IF
+
+           PERFORM LEER-SIGUIENTE
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+               PERFORM RESPALDAR-REGISTRO
+               PERFORM LEER-SIGUIENTE
+           END-PERFORM
+
+           CLOSE CLIENTES
+           CLOSE ARCH-BACKUP
+           DISPLAY "REGISTROS RESPALDADOS: " WS-CONT-RESPALDO
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       LEER-SIGUIENTE.
+           READ CLIENTES
+               AT END MOVE "S" TO FIN-ARCHIVO
+           END-READ
+       .
+
+       RESPALDAR-REGISTRO.
+           MOVE CLI-ID       TO BCK-ID
+           MOVE CLI-NOMBRE   TO BCK-NOMBRE
+           MOVE CLI-APELLIDO TO BCK-APELLIDO
+           MOVE CLI-EDAD     TO BCK-EDAD
+           MOVE CLI-SALDO    TO BCK-SALDO
+           MOVE CLI-ESTADO   TO BCK-ESTADO
+
+           WRITE REG-BACKUP
+           ADD 1 TO WS-CONT-RESPALDO
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-BACKUP" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-BACKUP.
