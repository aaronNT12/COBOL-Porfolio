@@ -0,0 +1,298 @@
+      ******************************************************************
+      * Author: AARON
+      * Date: 04-04-2026
+      * Purpose: Migracion unica de clientes.idx (INDEX-CREATED),
+      *          mini-db.idx (MINI-DATABASE) y CLIENTES.IDX (DB-SIM/
+      *          CICS-SIM) a un solo archivo indexado consolidado con
+      *          el layout reconciliado de los tres.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 04-04-2026 AAR Version inicial.
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-CONSOLIDATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-CLIENTES-IDX ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS-CLI.
+           SELECT ARCH-CLIENTES-TXT ASSIGN TO "clientes.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CLIENTE
+               FILE STATUS IS FS-IDX.
+           SELECT ARCH-MINI-DB ASSIGN TO "mini-db.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-MDB.
+           SELECT ARCH-CONSOLIDADO ASSIGN TO "CLIENTES_CONSOLIDADO.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONS-ID
+               FILE STATUS IS FS-CONS.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      *    LAYOUT ORIGINAL DE CLIENTES.IDX (DB-SIM / CICS-SIM)         *
+      *----------------------------------------------------------------*
+       FD  ARCH-CLIENTES-IDX
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+           05 FILLER           PIC X(13).
+
+      *----------------------------------------------------------------*
+      *    LAYOUT ORIGINAL DE clientes.idx (INDEX-CREATED)             *
+      *----------------------------------------------------------------*
+       FD  ARCH-CLIENTES-TXT.
+       01  REG-CLIENTE.
+           05 ID-CLIENTE   PIC 9(4).
+           05 NOMBRE       PIC X(20).
+           05 CONTACTO     PIC X(30).
+
+      *----------------------------------------------------------------*
+      *    LAYOUT ORIGINAL DE mini-db.idx (MINI-DATABASE)              *
+      *----------------------------------------------------------------*
+       FD  ARCH-MINI-DB.
+       01  REGISTRO.
+           05 REG-ID       PIC 9(4).
+           05 MDB-NOMBRE   PIC X(20).
+
+      *----------------------------------------------------------------*
+      *    LAYOUT RECONCILIADO CONSOLIDADO                             *
+      *    Toma el superconjunto de campos de los tres archivos de    *
+      *    origen; CONS-ORIGEN deja trazabilidad de donde vino cada    *
+      *    registro migrado.                                           *
+      *----------------------------------------------------------------*
+       FD  ARCH-CONSOLIDADO.
+       01  CONS-REG.
+           05 CONS-ID          PIC 9(5).
+           05 CONS-NOMBRE      PIC X(30).
+           05 CONS-APELLIDO    PIC X(30).
+           05 CONS-EDAD        PIC 99.
+           05 CONS-SALDO       PIC 9(7)V99.
+           05 CONS-ESTADO      PIC X(1).
+               88 CONS-ACTIVO      VALUE "A" " ".
+               88 CONS-INACTIVO    VALUE "I".
+           05 CONS-CONTACTO    PIC X(30).
+           05 CONS-ORIGEN      PIC X(12).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS-CLI              PIC XX.
+       01  FS-IDX              PIC XX.
+       01  FS-MDB              PIC XX.
+       01  FS-CONS             PIC XX.
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       01  WS-CONT-MIGRADOS    PIC 9(5) VALUE 0.
+       01  WS-CONT-DUPLICADOS  PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY "  CONSOLIDACION DE ARCHIVOS DE CLIENTES         "
+           DISPLAY "==============================================="
+
+           OPEN OUTPUT ARCH-CONSOLIDADO
+           IF FS-CONS NOT = "00"
+               DISPLAY "ERROR AL CREAR CLIENTES_CONSOLIDADO.IDX. FS="
+                   FS-CONS
+               MOVE "CLIENTES_CONSOLIDADO.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS-CONS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM MIGRAR-CLIENTES-IDX
+           PERFORM MIGRAR-CLIENTES-TXT
+           PERFORM MIGRAR-MINI-DB
+
+           CLOSE ARCH-CONSOLIDADO
+
+           DISPLAY "==============================================="
+           DISPLAY " REGISTROS MIGRADOS:    " WS-CONT-MIGRADOS
+           DISPLAY " REGISTROS DUPLICADOS:  " WS-CONT-DUPLICADOS
+           DISPLAY "==============================================="
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    MIGRAR-CLIENTES-IDX                                         *
+      *    Trae CLI-ID/CLI-NOMBRE/CLI-APELLIDO/CLI-EDAD/CLI-SALDO/     *
+      *    CLI-ESTADO desde CLIENTES.IDX (DB-SIM/CICS-SIM).             *
+      *----------------------------------------------------------------*
+       MIGRAR-CLIENTES-IDX.
+           OPEN INPUT ARCH-CLIENTES-IDX
+           IF FS-CLI NOT = "00"
+               DISPLAY "CLIENTES.IDX NO DISPONIBLE. SE OMITE. FS="
+                   FS-CLI
+           ELSE
+               PERFORM LEER-CLIENTES-IDX
+               PERFORM UNTIL FS-CLI = "10"
+                   MOVE CLI-ID       TO CONS-ID
+                   MOVE CLI-NOMBRE   TO CONS-NOMBRE
+                   MOVE CLI-APELLIDO TO CONS-APELLIDO
+                   MOVE CLI-EDAD     TO CONS-EDAD
+                   MOVE CLI-SALDO    TO CONS-SALDO
+                   MOVE CLI-ESTADO   TO CONS-ESTADO
+                   MOVE SPACES       TO CONS-CONTACTO
+                   MOVE "CLIENTES.IDX" TO CONS-ORIGEN
+                   PERFORM ESCRIBIR-CONSOLIDADO
+
+                   PERFORM LEER-CLIENTES-IDX
+               END-PERFORM
+               CLOSE ARCH-CLIENTES-IDX
+           END-IF.
+
+       LEER-CLIENTES-IDX.
+           READ ARCH-CLIENTES-IDX NEXT RECORD
+               AT END MOVE "10" TO FS-CLI
+           END-READ.
+
+      *----------------------------------------------------------------*
+      *    MIGRAR-CLIENTES-TXT                                         *
+      *    Trae ID-CLIENTE/NOMBRE/CONTACTO desde clientes.idx          *
+      *    (INDEX-CREATED). No hay apellido, edad ni saldo en origen.  *
+      *----------------------------------------------------------------*
+       MIGRAR-CLIENTES-TXT.
+           OPEN INPUT ARCH-CLIENTES-TXT
+           IF FS-IDX NOT = "00"
+               DISPLAY "clientes.idx NO DISPONIBLE. SE OMITE. FS="
+                   FS-IDX
+           ELSE
+               PERFORM LEER-CLIENTES-TXT
+               PERFORM UNTIL FS-IDX = "10"
+                   MOVE ID-CLIENTE   TO CONS-ID
+                   MOVE NOMBRE       TO CONS-NOMBRE
+                   MOVE SPACES       TO CONS-APELLIDO
+                   MOVE 0            TO CONS-EDAD
+                   MOVE 0            TO CONS-SALDO
+                   MOVE "A"          TO CONS-ESTADO
+                   MOVE CONTACTO     TO CONS-CONTACTO
+                   MOVE "clientes.idx" TO CONS-ORIGEN
+                   PERFORM ESCRIBIR-CONSOLIDADO
+
+                   PERFORM LEER-CLIENTES-TXT
+               END-PERFORM
+               CLOSE ARCH-CLIENTES-TXT
+           END-IF.
+
+       LEER-CLIENTES-TXT.
+           READ ARCH-CLIENTES-TXT NEXT RECORD
+               AT END MOVE "10" TO FS-IDX
+           END-READ.
+
+      *----------------------------------------------------------------*
+      *    MIGRAR-MINI-DB                                               *
+      *    Trae REG-ID/NOMBRE desde mini-db.idx (MINI-DATABASE). No    *
+      *    hay apellido, edad, saldo ni contacto en origen.            *
+      *----------------------------------------------------------------*
+       MIGRAR-MINI-DB.
+           OPEN INPUT ARCH-MINI-DB
+           IF FS-MDB NOT = "00"
+               DISPLAY "mini-db.idx NO DISPONIBLE. SE OMITE. FS="
+                   FS-MDB
+           ELSE
+               PERFORM LEER-MINI-DB
+               PERFORM UNTIL FS-MDB = "10"
+                   MOVE REG-ID       TO CONS-ID
+                   MOVE MDB-NOMBRE   TO CONS-NOMBRE
+                   MOVE SPACES       TO CONS-APELLIDO
+                   MOVE 0            TO CONS-EDAD
+                   MOVE 0            TO CONS-SALDO
+                   MOVE "A"          TO CONS-ESTADO
+                   MOVE SPACES       TO CONS-CONTACTO
+                   MOVE "mini-db.idx" TO CONS-ORIGEN
+                   PERFORM ESCRIBIR-CONSOLIDADO
+
+                   PERFORM LEER-MINI-DB
+               END-PERFORM
+               CLOSE ARCH-MINI-DB
+           END-IF.
+
+       LEER-MINI-DB.
+           READ ARCH-MINI-DB NEXT RECORD
+               AT END MOVE "10" TO FS-MDB
+           END-READ.
+
+      *----------------------------------------------------------------*
+      *    ESCRIBIR-CONSOLIDADO                                        *
+      *    Si dos origenes comparten el mismo ID, el segundo queda     *
+      *    como duplicado (FS-CONS = "22") y no pisa al ya migrado.    *
+      *----------------------------------------------------------------*
+       ESCRIBIR-CONSOLIDADO.
+           WRITE CONS-REG
+           IF FS-CONS = "00"
+               ADD 1 TO WS-CONT-MIGRADOS
+           ELSE
+               IF FS-CONS = "22"
+                   DISPLAY "ID=" CONS-ID " YA MIGRADO DESDE OTRO "
+                       "ORIGEN. SE OMITE " CONS-ORIGEN
+                   ADD 1 TO WS-CONT-DUPLICADOS
+               ELSE
+                   DISPLAY "ERROR AL MIGRAR ID=" CONS-ID " FS="
+                       FS-CONS
+               END-IF
+               MOVE "CLIENTES_CONSOLIDADO.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS-CONS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-CONSOLIDATE" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-CONSOLIDATE.
