@@ -0,0 +1,303 @@
+      ******************************************************************
+      * Author: AARON
+      * Date: 04-04-2026
+      * Purpose: Archivo de fin de periodo de CLIENTES.IDX: copia el
+      *          archivo actual a un archivo de generacion fechado
+      *          (CLIENTES_Gaaaammdd.TXT) y conserva solo la cantidad
+      *          de generaciones previas que se le indique.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 04-04-2026 AAR Version inicial.
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-GENERACION ASSIGN TO WS-NOMBRE-GENERACION
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GEN.
+           SELECT ARCH-CTL ASSIGN TO "clientes_gen.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CTL.
+           SELECT ARCH-CTL-TMP ASSIGN TO "clientes_gen.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TMP.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-GENERACION.
+       01  REG-GENERACION.
+           05 GEN-ID           PIC 9(5).
+           05 GEN-NOMBRE       PIC X(30).
+           05 GEN-APELLIDO     PIC X(30).
+           05 GEN-EDAD         PIC 99.
+           05 GEN-SALDO        PIC 9(7)V99.
+           05 GEN-ESTADO       PIC X(1).
+
+       FD  ARCH-CTL.
+       01  REG-CTL             PIC 9(8).
+
+       FD  ARCH-CTL-TMP.
+       01  REG-CTL-TMP         PIC 9(8).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-GEN              PIC XX.
+       01  FS-CTL              PIC XX.
+       01  FS-TMP              PIC XX.
+       01  FIN-ARCHIVO         PIC X VALUE "N".
+       01  FIN-CTL             PIC X VALUE "N".
+       01  WS-CONT-ARCHIVADO   PIC 9(5) VALUE 0.
+
+       01  WS-FECHA-ARCHIVO    PIC 9(8).
+       01  WS-MAX-GENERACIONES PIC 9(2) VALUE 0.
+       01  WS-NOMBRE-GENERACION PIC X(40).
+       01  WS-NOMBRE-BORRAR    PIC X(40).
+       01  WS-NOMBRE-CTL       PIC X(40) VALUE "clientes_gen.ctl".
+       01  WS-NOMBRE-CTL-TMP   PIC X(40) VALUE "clientes_gen.tmp".
+       01  WS-FECHA-CTL        PIC 9(8).
+       01  WS-CANT-GENERACIONES PIC 9(4) VALUE 0.
+       01  WS-CANT-BORRAR      PIC 9(4) VALUE 0.
+       01  WS-CONT-LEIDAS      PIC 9(4) VALUE 0.
+       01  WS-RC-CBL           PIC 9(8) COMP-5 VALUE 0.
+
+       01  FS-ERR              PIC XX.
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY " ARCHIVO DE FIN DE PERIODO DE CLIENTES.IDX      "
+           DISPLAY "==============================================="
+
+           ACCEPT WS-FECHA-ARCHIVO FROM DATE YYYYMMDD
+           DISPLAY "CANTIDAD DE GENERACIONES A CONSERVAR (0 = TODAS): "
+           ACCEPT WS-MAX-GENERACIONES
+
+           PERFORM ARMAR-NOMBRE-GENERACION
+
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR CLIENTES.IDX. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCH-GENERACION
+           IF FS-GEN NOT = "00"
+               DISPLAY "ERROR AL CREAR " WS-NOMBRE-GENERACION
+                   " . FS=" FS-GEN
+               MOVE WS-NOMBRE-GENERACION(1:20) TO WS-ERR-ARCHIVO
+               MOVE FS-GEN TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               CLOSE CLIENTES
+               STOP RUN
+           END-IF
+
+           PERFORM LEER-SIGUIENTE
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+               PERFORM ARCHIVAR-REGISTRO
+               PERFORM LEER-SIGUIENTE
+           END-PERFORM
+
+           CLOSE CLIENTES
+           CLOSE ARCH-GENERACION
+
+           PERFORM AGREGAR-GENERACION-A-CONTROL
+           PERFORM DEPURAR-GENERACIONES-VIEJAS
+
+           DISPLAY "GENERACION CREADA: " WS-NOMBRE-GENERACION
+           DISPLAY "REGISTROS ARCHIVADOS: " WS-CONT-ARCHIVADO
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       ARMAR-NOMBRE-GENERACION.
+           MOVE SPACES TO WS-NOMBRE-GENERACION
+           STRING "CLIENTES_G" WS-FECHA-ARCHIVO ".TXT"
+               INTO WS-NOMBRE-GENERACION
+           END-STRING.
+
+       LEER-SIGUIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO FIN-ARCHIVO
+           END-READ
+       .
+
+       ARCHIVAR-REGISTRO.
+           MOVE CLI-ID       TO GEN-ID
+           MOVE CLI-NOMBRE   TO GEN-NOMBRE
+           MOVE CLI-APELLIDO TO GEN-APELLIDO
+           MOVE CLI-EDAD     TO GEN-EDAD
+           MOVE CLI-SALDO    TO GEN-SALDO
+           MOVE CLI-ESTADO   TO GEN-ESTADO
+
+           WRITE REG-GENERACION
+           ADD 1 TO WS-CONT-ARCHIVADO
+       .
+
+      *----------------------------------------------------------------*
+      *    AGREGAR-GENERACION-A-CONTROL                                *
+      *    Guarda la fecha de esta generacion al final de              *
+      *    clientes_gen.ctl, que lleva una fecha por linea en orden    *
+      *    cronologico (la mas vieja primero).                         *
+      *----------------------------------------------------------------*
+       AGREGAR-GENERACION-A-CONTROL.
+           OPEN EXTEND ARCH-CTL
+           IF FS-CTL NOT = "00"
+               OPEN OUTPUT ARCH-CTL
+           END-IF
+           MOVE WS-FECHA-ARCHIVO TO REG-CTL
+           WRITE REG-CTL
+           CLOSE ARCH-CTL
+       .
+
+      *----------------------------------------------------------------*
+      *    DEPURAR-GENERACIONES-VIEJAS                                 *
+      *    Si hay mas generaciones que WS-MAX-GENERACIONES, borra los  *
+      *    archivos de generacion mas viejos y los saca del control.   *
+      *----------------------------------------------------------------*
+       DEPURAR-GENERACIONES-VIEJAS.
+           IF WS-MAX-GENERACIONES > 0
+               PERFORM CONTAR-GENERACIONES
+               IF WS-CANT-GENERACIONES > WS-MAX-GENERACIONES
+                   COMPUTE WS-CANT-BORRAR =
+                       WS-CANT-GENERACIONES - WS-MAX-GENERACIONES
+                   PERFORM BORRAR-GENERACIONES-VIEJAS
+                   PERFORM REESCRIBIR-CONTROL
+               END-IF
+           END-IF
+       .
+
+       CONTAR-GENERACIONES.
+           MOVE 0 TO WS-CANT-GENERACIONES
+           MOVE "N" TO FIN-CTL
+           OPEN INPUT ARCH-CTL
+           IF FS-CTL = "00"
+               PERFORM LEER-CTL
+               PERFORM UNTIL FIN-CTL = "S"
+                   ADD 1 TO WS-CANT-GENERACIONES
+                   PERFORM LEER-CTL
+               END-PERFORM
+               CLOSE ARCH-CTL
+           END-IF
+           MOVE "N" TO FIN-CTL
+       .
+
+       LEER-CTL.
+           READ ARCH-CTL
+               AT END MOVE "S" TO FIN-CTL
+           END-READ
+       .
+
+       BORRAR-GENERACIONES-VIEJAS.
+           MOVE 0 TO WS-CONT-LEIDAS
+           MOVE "N" TO FIN-CTL
+           OPEN INPUT ARCH-CTL
+           PERFORM LEER-CTL
+           PERFORM UNTIL FIN-CTL = "S"
+                   OR WS-CONT-LEIDAS >= WS-CANT-BORRAR
+               MOVE REG-CTL TO WS-FECHA-CTL
+               MOVE SPACES TO WS-NOMBRE-BORRAR
+               STRING "CLIENTES_G" WS-FECHA-CTL ".TXT"
+                   INTO WS-NOMBRE-BORRAR
+               END-STRING
+               CALL "CBL_DELETE_FILE" USING WS-NOMBRE-BORRAR
+                   RETURNING WS-RC-CBL
+               ADD 1 TO WS-CONT-LEIDAS
+               PERFORM LEER-CTL
+           END-PERFORM
+           CLOSE ARCH-CTL
+           MOVE "N" TO FIN-CTL
+       .
+
+       REESCRIBIR-CONTROL.
+           MOVE 0 TO WS-CONT-LEIDAS
+           MOVE "N" TO FIN-CTL
+           OPEN INPUT ARCH-CTL
+           OPEN OUTPUT ARCH-CTL-TMP
+           PERFORM LEER-CTL
+           PERFORM UNTIL FIN-CTL = "S"
+               ADD 1 TO WS-CONT-LEIDAS
+               IF WS-CONT-LEIDAS > WS-CANT-BORRAR
+                   MOVE REG-CTL TO REG-CTL-TMP
+                   WRITE REG-CTL-TMP
+               END-IF
+               PERFORM LEER-CTL
+           END-PERFORM
+           CLOSE ARCH-CTL
+           CLOSE ARCH-CTL-TMP
+           MOVE "N" TO FIN-CTL
+
+           CALL "CBL_DELETE_FILE" USING WS-NOMBRE-CTL
+               RETURNING WS-RC-CBL
+           CALL "CBL_RENAME_FILE" USING WS-NOMBRE-CTL-TMP WS-NOMBRE-CTL
+               RETURNING WS-RC-CBL
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-ARCHIVE" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-ARCHIVE.
