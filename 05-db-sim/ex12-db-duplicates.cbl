@@ -0,0 +1,249 @@
+      ******************************************************************
+      * Author: AARON
+      * Date: 04-04-2026
+      * Purpose: Recorre CLIENTES.IDX completo y reporta pares de
+      *          registros cuyo nombre y apellido coinciden (o cuyo
+      *          apellido coincide y el nombre no), ya que DB-INSERT
+      *          solo rechaza por CLI-ID duplicado y deja pasar la
+      *          misma persona dada de alta dos veces con otro ID.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 04-04-2026 AAR Version inicial.
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      * 09-08-2026 AAR WS-LINEA se limpia con MOVE SPACES antes de cada
+      *                STRING en COMPARAR-PAR y ESCRIBIR-TOTALES: sin
+      *                esto, una linea mas corta que la anterior dejaba
+      *                caracteres sobrantes de la STRING previa al
+      *                final del registro escrito en duplicados.txt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-DUP-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-REPORTE ASSIGN TO "duplicados.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REP.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-REPORTE.
+       01  REG-REP             PIC X(100).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-REP              PIC XX.
+       01  FS-ERR              PIC XX.
+       01  WS-FIN              PIC X VALUE "N".
+
+       01  WS-TABLA-CLIENTES.
+           05 WS-CLI-TABLA OCCURS 9999 TIMES.
+               10 WS-TAB-ID       PIC 9(5).
+               10 WS-TAB-NOMBRE   PIC X(30).
+               10 WS-TAB-APELLIDO PIC X(30).
+       01  WS-CANT-CLIENTES    PIC 9(4) VALUE 0.
+
+       01  WS-I                PIC 9(4).
+       01  WS-J                PIC 9(4).
+       01  WS-CONT-EXACTOS     PIC 9(5) VALUE 0.
+       01  WS-CONT-POSIBLES    PIC 9(5) VALUE 0.
+       01  WS-LINEA            PIC X(100).
+
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY " REPORTE DE CLIENTES DUPLICADOS                 "
+           DISPLAY "==============================================="
+
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR CLIENTES.IDX. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM CARGAR-TABLA
+           CLOSE CLIENTES
+
+           OPEN OUTPUT ARCH-REPORTE
+           IF FS-REP NOT = "00"
+               DISPLAY "ERROR AL CREAR duplicados.txt. FS=" FS-REP
+               MOVE "duplicados.txt" TO WS-ERR-ARCHIVO
+               MOVE FS-REP TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM ESCRIBIR-ENCABEZADO
+           PERFORM COMPARAR-CLIENTES
+           PERFORM ESCRIBIR-TOTALES
+
+           CLOSE ARCH-REPORTE
+
+           DISPLAY "COINCIDENCIAS EXACTAS : " WS-CONT-EXACTOS
+           DISPLAY "POSIBLES COINCIDENCIAS: " WS-CONT-POSIBLES
+           DISPLAY "REPORTE: duplicados.txt"
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    CARGAR-TABLA                                                *
+      *    Carga CLIENTES.IDX completo en memoria para poder           *
+      *    comparar cada registro contra todos los demas.              *
+      *----------------------------------------------------------------*
+       CARGAR-TABLA.
+           PERFORM LEER-CLIENTE
+           PERFORM UNTIL WS-FIN = "S"
+               IF WS-CANT-CLIENTES < 9999
+                   ADD 1 TO WS-CANT-CLIENTES
+                   MOVE CLI-ID       TO WS-TAB-ID(WS-CANT-CLIENTES)
+                   MOVE CLI-NOMBRE   TO WS-TAB-NOMBRE(WS-CANT-CLIENTES)
+                   MOVE CLI-APELLIDO
+                       TO WS-TAB-APELLIDO(WS-CANT-CLIENTES)
+               END-IF
+               PERFORM LEER-CLIENTE
+           END-PERFORM
+       .
+
+       LEER-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO WS-FIN
+           END-READ
+       .
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE "REPORTE DE CLIENTES DUPLICADOS" TO WS-LINEA
+           WRITE REG-REP FROM WS-LINEA
+           MOVE ALL "-" TO WS-LINEA
+           WRITE REG-REP FROM WS-LINEA
+       .
+
+      *----------------------------------------------------------------*
+      *    COMPARAR-CLIENTES                                           *
+      *    Compara cada registro contra todos los que le siguen en la  *
+      *    tabla. Nombre y apellido iguales: coincidencia exacta.      *
+      *    Solo apellido igual: posible coincidencia.                  *
+      *----------------------------------------------------------------*
+       COMPARAR-CLIENTES.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CANT-CLIENTES
+               PERFORM VARYING WS-J FROM WS-I BY 1
+                       UNTIL WS-J > WS-CANT-CLIENTES
+                   IF WS-I NOT = WS-J
+                       PERFORM COMPARAR-PAR
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       .
+
+       COMPARAR-PAR.
+           IF WS-TAB-NOMBRE(WS-I) = WS-TAB-NOMBRE(WS-J)
+                   AND WS-TAB-APELLIDO(WS-I) = WS-TAB-APELLIDO(WS-J)
+               MOVE SPACES TO WS-LINEA
+               STRING
+                   "COINCIDENCIA EXACTA: ID " WS-TAB-ID(WS-I)
+                   " Y ID " WS-TAB-ID(WS-J)
+                   " - " WS-TAB-NOMBRE(WS-I) " " WS-TAB-APELLIDO(WS-I)
+                   INTO WS-LINEA
+               END-STRING
+               WRITE REG-REP FROM WS-LINEA
+               ADD 1 TO WS-CONT-EXACTOS
+           ELSE
+               IF WS-TAB-APELLIDO(WS-I) = WS-TAB-APELLIDO(WS-J)
+                   MOVE SPACES TO WS-LINEA
+                   STRING
+                       "POSIBLE COINCIDENCIA (MISMO APELLIDO): ID "
+                       WS-TAB-ID(WS-I) " Y ID " WS-TAB-ID(WS-J)
+                       " - " WS-TAB-APELLIDO(WS-I)
+                       INTO WS-LINEA
+                   END-STRING
+                   WRITE REG-REP FROM WS-LINEA
+                   ADD 1 TO WS-CONT-POSIBLES
+               END-IF
+           END-IF
+       .
+
+       ESCRIBIR-TOTALES.
+           MOVE ALL "-" TO WS-LINEA
+           WRITE REG-REP FROM WS-LINEA
+           MOVE SPACES TO WS-LINEA
+           STRING
+               "COINCIDENCIAS EXACTAS: " WS-CONT-EXACTOS
+               INTO WS-LINEA
+           END-STRING
+           WRITE REG-REP FROM WS-LINEA
+           MOVE SPACES TO WS-LINEA
+           STRING
+               "POSIBLES COINCIDENCIAS: " WS-CONT-POSIBLES
+               INTO WS-LINEA
+           END-STRING
+           WRITE REG-REP FROM WS-LINEA
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-DUP-REPORT" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-DUP-REPORT.
