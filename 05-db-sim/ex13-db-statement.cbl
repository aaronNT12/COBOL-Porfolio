@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author: AARON
+      * Date: 04-04-2026
+      * Purpose: Estado de cuenta: muestra el saldo actual de un
+      *          cliente de CLIENTES.IDX.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 04-04-2026 AAR Version inicial.
+      * 09-08-2026 AAR Se quita el cruce con validos.txt/errores.txt de
+      *                EX05-BATCH-VALIDATION: ese codigo (RV-CODIGO /
+      *                RE-CODIGO, PIC 9(3)) es el ENT-CODIGO del ejercicio
+      *                de validacion por lotes, una entidad sin relacion
+      *                con el CLI-ID (PIC 9(5)) de CLIENTES.IDX. Los dos
+      *                ejercicios no comparten un identificador de
+      *                cliente, asi que cruzarlos por los tres ultimos
+      *                digitos solo emparejaba clientes distintos que
+      *                por casualidad terminaban igual. El estado de
+      *                cuenta queda limitado a lo que CLIENTES.IDX sabe.
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO        PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-ERR              PIC XX.
+
+       01  WS-CLI-ID           PIC 9(5).
+
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY " ESTADO DE CUENTA                               "
+           DISPLAY "==============================================="
+
+           DISPLAY "ID DEL CLIENTE (5 DIGITOS): "
+           ACCEPT WS-CLI-ID
+
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR CLIENTES.IDX. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           MOVE WS-CLI-ID TO CLI-ID
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "NO EXISTE CLIENTE CON ID=" WS-CLI-ID
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-ESTADO-CUENTA
+           END-READ
+
+           CLOSE CLIENTES
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       MOSTRAR-ESTADO-CUENTA.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "CLIENTE:            " CLI-NOMBRE " " CLI-APELLIDO
+           DISPLAY "ID:                 " CLI-ID
+           DISPLAY "SALDO ACTUAL:       " CLI-SALDO
+           IF CLI-INACTIVO
+               DISPLAY "ESTADO DE LA CUENTA: DADA DE BAJA"
+           ELSE
+               DISPLAY "ESTADO DE LA CUENTA: ACTIVA"
+           END-IF
+           DISPLAY "-----------------------------------------------"
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-STATEMENT" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-STATEMENT.
