@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author: AARON
+      * Date: 04-04-2026
+      * Purpose: Extracto de clientes.idx a un archivo plano de ancho
+      *          fijo (clientes_extracto.txt) para que otros sistemas
+      *          puedan consumir los datos de clientes sin tener que
+      *          abrir el archivo indexado directamente.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 04-04-2026 AAR Version inicial.
+      * 09-08-2026 AAR WS-LINEA-ERROR se limpia con MOVE SPACES antes
+      *                de cada STRING en REGISTRAR-ERROR: el resto del
+      *                campo (sin VALUE, nunca inicializado) se quedaba
+      *                con low-values, y el WRITE fallaba en silencio
+      *                (FS-ERR nunca se revisa) sin dejar entrada en
+      *                errores.log.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-EXTRACTO ASSIGN TO "clientes_extracto.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXT.
+           SELECT ARCH-ERRORES ASSIGN TO "errores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO       PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+      * Registro de ancho fijo para el sistema destino: cada campo
+      * ocupa siempre el mismo numero de columnas, sin separadores.
+       FD  ARCH-EXTRACTO.
+       01  REG-EXTRACTO.
+           05 EXT-ID            PIC 9(5).
+           05 EXT-NOMBRE        PIC X(30).
+           05 EXT-APELLIDO      PIC X(30).
+           05 EXT-EDAD          PIC 99.
+           05 EXT-SALDO         PIC 9(7)V99.
+
+       FD  ARCH-ERRORES.
+       01  REG-ERROR           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-EXT              PIC XX.
+       01  FS-ERR              PIC XX.
+       01  FIN-ARCHIVO         PIC X VALUE "N".
+       01  WS-CONT-EXTRAIDOS   PIC 9(5) VALUE 0.
+
+       01  WS-ERR-FECHA        PIC 9(8).
+       01  WS-ERR-HORA         PIC 9(8).
+       01  WS-ERR-ARCHIVO      PIC X(20).
+       01  WS-ERR-FS           PIC XX.
+       01  WS-LINEA-ERROR      PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY " EXTRACTO DE CLIENTES.IDX                       "
+           DISPLAY "==============================================="
+
+           OPEN INPUT CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR CLIENTES.IDX. FS=" FS
+               MOVE "CLIENTES.IDX" TO WS-ERR-ARCHIVO
+               MOVE FS TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCH-EXTRACTO
+           IF FS-EXT NOT = "00"
+               DISPLAY "ERROR AL CREAR clientes_extracto.txt. FS="
+                   FS-EXT
+               MOVE "clientes_extracto.txt" TO WS-ERR-ARCHIVO
+               MOVE FS-EXT TO WS-ERR-FS
+               PERFORM REGISTRAR-ERROR
+               CLOSE CLIENTES
+               STOP RUN
+           END-IF
+
+           PERFORM LEER-SIGUIENTE
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+               PERFORM EXTRAER-REGISTRO
+               PERFORM LEER-SIGUIENTE
+           END-PERFORM
+
+           CLOSE CLIENTES
+           CLOSE ARCH-EXTRACTO
+
+           DISPLAY "REGISTROS EXTRAIDOS: " WS-CONT-EXTRAIDOS
+           DISPLAY "ARCHIVO DE SALIDA: clientes_extracto.txt"
+           DISPLAY "FIN DEL PROGRAMA."
+           STOP RUN.
+
+       LEER-SIGUIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO FIN-ARCHIVO
+           END-READ
+       .
+
+       EXTRAER-REGISTRO.
+           MOVE CLI-ID       TO EXT-ID
+           MOVE CLI-NOMBRE   TO EXT-NOMBRE
+           MOVE CLI-APELLIDO TO EXT-APELLIDO
+           MOVE CLI-EDAD     TO EXT-EDAD
+           MOVE CLI-SALDO    TO EXT-SALDO
+
+           WRITE REG-EXTRACTO
+           ADD 1 TO WS-CONT-EXTRAIDOS
+       .
+
+      *-----------------------------------------------------------------
+      * REGISTRA EN errores.log CUALQUIER FS DISTINTO DE "00"
+      *-----------------------------------------------------------------
+       REGISTRAR-ERROR.
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+
+           OPEN EXTEND ARCH-ERRORES
+           IF FS-ERR NOT = "00"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF
+
+           MOVE SPACES TO WS-LINEA-ERROR
+           STRING
+               WS-ERR-FECHA DELIMITED BY SIZE
+               " " WS-ERR-HORA DELIMITED BY SIZE
+               " PROGRAMA=DB-EXTRACT" DELIMITED BY SIZE
+               " ARCHIVO=" WS-ERR-ARCHIVO DELIMITED BY SIZE
+               " FS=" WS-ERR-FS DELIMITED BY SIZE
+               INTO WS-LINEA-ERROR
+           END-STRING
+
+           WRITE REG-ERROR FROM WS-LINEA-ERROR
+           CLOSE ARCH-ERRORES.
+
+       END PROGRAM DB-EXTRACT.
