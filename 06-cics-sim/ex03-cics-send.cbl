@@ -3,17 +3,27 @@
       * Date: 19-02-2026
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 31-03-2026 AAR Validacion de campos en RECEIVE-DATA (mismos
+      *                criterios que EX05-BATCH-VALIDATION: ID distinto
+      *                de cero, nombre no en blanco, edad entre 18 y
+      *                65), con reintento en vez de aceptar el dato tal
+      *                cual.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX03-CICS-SEND.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-ID        PIC 9(5).
-       01  WS-NOMBRE    PIC X(30).
-       01  WS-APELLIDO  PIC X(30).
-       01  WS-EDAD      PIC 99.
-       01  WS-MSG       PIC X(50).
+       01  WS-ID           PIC 9(5).
+       01  WS-NOMBRE       PIC X(30).
+       01  WS-APELLIDO     PIC X(30).
+       01  WS-EDAD         PIC 99.
+       01  WS-MSG          PIC X(50).
+       01  WS-EDAD-MIN     PIC 99 VALUE 18.
+       01  WS-EDAD-MAX     PIC 99 VALUE 65.
+       01  WS-ERROR        PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -23,39 +33,70 @@
            STOP RUN.
 
        SEND-SCREEN.
-           DISPLAY "=====================================================".
-           DISPLAY "                SIMULACION CICS: SEND                ".
-           DISPLAY "=====================================================".
+           DISPLAY "==============================================".
+           DISPLAY "         SIMULACION CICS: SEND                ".
+           DISPLAY "==============================================".
            DISPLAY "   FORMULARIO DE CLIENTE".
            DISPLAY "   ----------------------".
            DISPLAY "   ID (5 dígitos):        _____".
-           DISPLAY "   Nombre:                ________________________________".
-           DISPLAY "   Apellido:              ________________________________".
+           DISPLAY "   Nombre:                ______________".
+           DISPLAY "   Apellido:              ______________".
            DISPLAY "   Edad:                  __".
-           DISPLAY "-----------------------------------------------------".
+           DISPLAY "----------------------------------------".
            DISPLAY "   Introduzca los datos solicitados".
-           DISPLAY "-----------------------------------------------------".
+           DISPLAY "----------------------------------------".
            .
 
        RECEIVE-DATA.
-           DISPLAY "ID: ".
-           ACCEPT  WS-ID.
-           DISPLAY "Nombre: ".
-           ACCEPT  WS-NOMBRE.
-           DISPLAY "Apellido: ".
-           ACCEPT  WS-APELLIDO.
-           DISPLAY "Edad: ".
-           ACCEPT  WS-EDAD.
+           MOVE "S" TO WS-ERROR
+           PERFORM UNTIL WS-ERROR = "N"
+               DISPLAY "ID: "
+               ACCEPT  WS-ID
+               DISPLAY "Nombre: "
+               ACCEPT  WS-NOMBRE
+               DISPLAY "Apellido: "
+               ACCEPT  WS-APELLIDO
+               DISPLAY "Edad: "
+               ACCEPT  WS-EDAD
+
+               PERFORM VALIDAR-DATOS
+
+               IF WS-ERROR = "S"
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY WS-MSG
+                   DISPLAY "VUELVA A INTRODUCIR LOS DATOS."
+               END-IF
+           END-PERFORM
+           .
+
+       VALIDAR-DATOS.
+           MOVE "N" TO WS-ERROR
+
+           IF WS-ID = 0
+               MOVE "ID INVALIDO" TO WS-MSG
+               MOVE "S" TO WS-ERROR
+           END-IF
+
+           IF WS-NOMBRE = SPACES AND WS-ERROR = "N"
+               MOVE "NOMBRE VACIO" TO WS-MSG
+               MOVE "S" TO WS-ERROR
+           END-IF
+
+           IF (WS-EDAD < WS-EDAD-MIN OR WS-EDAD > WS-EDAD-MAX)
+                   AND WS-ERROR = "N"
+               MOVE "EDAD FUERA DE RANGO" TO WS-MSG
+               MOVE "S" TO WS-ERROR
+           END-IF
            .
 
        SHOW-CONFIRMATION.
-           DISPLAY "-----------------------------------------------------".
+           DISPLAY "----------------------------------------".
            DISPLAY "DATOS RECIBIDOS:".
            DISPLAY "ID:       " WS-ID.
            DISPLAY "NOMBRE:   " WS-NOMBRE.
            DISPLAY "APELLIDO: " WS-APELLIDO.
            DISPLAY "EDAD:     " WS-EDAD.
-           DISPLAY "-----------------------------------------------------".
+           DISPLAY "----------------------------------------".
            MOVE "DATOS CAPTURADOS CORRECTAMENTE." TO WS-MSG.
            DISPLAY WS-MSG.
            .
