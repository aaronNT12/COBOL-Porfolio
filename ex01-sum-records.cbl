@@ -3,6 +3,15 @@
       * Date: 18-02-2026
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 02-04-2026 AAR Se agregan minimo, maximo, cantidad de
+      *                registros y promedio, ademas de la suma total.
+      * 02-04-2026 AAR Checkpoint/restart: cada WS-N-CHECKPOINT
+      *                registros se graba el avance en
+      *                checkpoint.txt; si ese archivo ya existe al
+      *                arrancar, se retoma desde ahi en vez de
+      *                releer todo "numeros.txt" desde el principio.
       ******************************************************************
                IDENTIFICATION DIVISION.
        PROGRAM-ID. SUM-RECORDS.
@@ -13,24 +22,50 @@
            SELECT ARCHIVO-IN ASSIGN TO "numeros.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS.
+           SELECT ARCHIVO-CHECK ASSIGN TO "checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECK.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO-IN.
        01  REG-IN      PIC X(20).
 
+       FD  ARCHIVO-CHECK.
+       01  REG-CHECK.
+           05 CK-CONT-REG  PIC 9(7).
+           05 CK-TOTAL     PIC 9(12).
+           05 CK-MINIMO    PIC 9(9).
+           05 CK-MAXIMO    PIC 9(9).
+
        WORKING-STORAGE SECTION.
-       01  FS          PIC XX.
-       01  FIN         PIC X VALUE "N".
-       01  NUMERO      PIC 9(9) VALUE 0.
-       01  TOTAL       PIC 9(12) VALUE 0.
-       01  LIMPIO      PIC 9(9).
+       01  FS              PIC XX.
+       01  FS-CHECK        PIC XX.
+       01  FIN             PIC X VALUE "N".
+       01  NUMERO          PIC 9(9) VALUE 0.
+       01  TOTAL           PIC 9(12) VALUE 0.
+       01  LIMPIO          PIC 9(9).
+       01  WS-CONT-REG     PIC 9(7) VALUE 0.
+       01  WS-MINIMO       PIC 9(9) VALUE 999999999.
+       01  WS-MAXIMO       PIC 9(9) VALUE 0.
+       01  WS-PROMEDIO     PIC 9(9)V99 VALUE 0.
+       01  WS-N-CHECKPOINT PIC 9(5) VALUE 1000.
+       01  WS-SKIP-REG     PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
 
+           PERFORM LEER-CHECKPOINT
+
            OPEN INPUT ARCHIVO-IN
            DISPLAY "FS tras OPEN: " FS
 
+           PERFORM WS-SKIP-REG TIMES
+               READ ARCHIVO-IN
+                   AT END
+                       MOVE "S" TO FIN
+               END-READ
+           END-PERFORM
+
            PERFORM UNTIL FIN = "S"
                READ ARCHIVO-IN
                    AT END
@@ -39,14 +74,78 @@
                        MOVE REG-IN TO LIMPIO
                        MOVE LIMPIO TO NUMERO
                        ADD NUMERO TO TOTAL
+                       ADD 1 TO WS-CONT-REG
+                       IF NUMERO < WS-MINIMO
+                           MOVE NUMERO TO WS-MINIMO
+                       END-IF
+                       IF NUMERO > WS-MAXIMO
+                           MOVE NUMERO TO WS-MAXIMO
+                       END-IF
+                       IF FUNCTION MOD(WS-CONT-REG, WS-N-CHECKPOINT) = 0
+                           PERFORM GRABAR-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE ARCHIVO-IN
 
+           IF WS-CONT-REG > 0
+               COMPUTE WS-PROMEDIO = TOTAL / WS-CONT-REG
+           ELSE
+               MOVE 0 TO WS-MINIMO
+           END-IF
+
            DISPLAY "========================="
            DISPLAY "       SUMA TOTAL = " TOTAL
+           DISPLAY "       CANTIDAD   = " WS-CONT-REG
+           DISPLAY "       MINIMO     = " WS-MINIMO
+           DISPLAY "       MAXIMO     = " WS-MAXIMO
+           DISPLAY "       PROMEDIO   = " WS-PROMEDIO
            DISPLAY "========================="
 
+           PERFORM LIMPIAR-CHECKPOINT
+
            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * AL ARRANCAR: SI HAY UN CHECKPOINT PREVIO, SE RETOMA DESDE AHI
+      *-----------------------------------------------------------------
+       LEER-CHECKPOINT.
+           OPEN INPUT ARCHIVO-CHECK
+           IF FS-CHECK = "00"
+               READ ARCHIVO-CHECK
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-CONT-REG TO WS-CONT-REG
+                       MOVE CK-CONT-REG TO WS-SKIP-REG
+                       MOVE CK-TOTAL    TO TOTAL
+                       MOVE CK-MINIMO   TO WS-MINIMO
+                       MOVE CK-MAXIMO   TO WS-MAXIMO
+                       DISPLAY "Checkpoint encontrado, retomando desde "
+                           "el registro " WS-CONT-REG
+               END-READ
+               CLOSE ARCHIVO-CHECK
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CADA WS-N-CHECKPOINT REGISTROS SE GRABA EL AVANCE
+      *-----------------------------------------------------------------
+       GRABAR-CHECKPOINT.
+           MOVE WS-CONT-REG TO CK-CONT-REG
+           MOVE TOTAL       TO CK-TOTAL
+           MOVE WS-MINIMO   TO CK-MINIMO
+           MOVE WS-MAXIMO   TO CK-MAXIMO
+
+           OPEN OUTPUT ARCHIVO-CHECK
+           WRITE REG-CHECK
+           CLOSE ARCHIVO-CHECK.
+
+      *-----------------------------------------------------------------
+      * CORRIDA COMPLETA: SE LIMPIA EL CHECKPOINT PARA LA PROXIMA VEZ
+      *-----------------------------------------------------------------
+       LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CHECK
+           CLOSE ARCHIVO-CHECK.
+
        END PROGRAM SUM-RECORDS.
