@@ -1,57 +1,204 @@
-      ******************************************************************
-      * Author:AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX02-CICS-GET.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS CLI-ID
-               FILE STATUS IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLIENTES
-          RECORD CONTAINS 87 CHARACTERS.
-       01 CLIENTE-REG.
-           05 CLI-ID        PIC 9(5).
-           05 CLI-NOMBRE    PIC X(30).
-           05 CLI-APELLIDO  PIC X(30).
-           05 CLI-SALDO     PIC 9(7)V99.
-           05 FILLER        PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       01 FS               PIC XX.
-       01 WS-ID            PIC 9(5).
-       01 WS-MSG           PIC X(50).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY "========================================"
-           DISPLAY "      SIMULACION CICS: GET CLIENTE      "
-           DISPLAY "========================================"
-
-           OPEN INPUT CLIENTES
-           IF FS NOT = "00"
-               MOVE "ERROR AL ABRIR ARCHIVO" TO WS-MSG
-               PERFORM MOSTRAR-MENSAJE
-               STOP RUN
-           END-IF
-
-           PERFORM PEDIR-CLAVE
-           PERFORM CICS-GET-SIM
-
-           CLOSE CLIENTES
-           DISPLAY "----------------------------------------"
-           DISPLAY "FIN DE LA TRANSACCION."
-           STOP RUN.
-
-       PEDIR-CLAVE.
-           DISPLAY "INTRODUCE ID DEL CLIENT
+      ******************************************************************
+      * Author:AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 30-03-2026 AAR Se completa la transaccion GET: PEDIR-CLAVE
+      *                (que quedaba cortada a mitad de un DISPLAY) y
+      *                CICS-GET-SIM (que nunca estaba definida). Ahora
+      *                lee CLIENTES.IDX por CLI-ID y muestra una
+      *                pantalla con NOMBRE, APELLIDO y SALDO. Layout de
+      *                CLIENTE-REG alineado con el resto de CLIENTES.IDX
+      *                (90 caracteres, con CLI-EDAD y CLI-ESTADO).
+      * 31-03-2026 AAR Se agrega transaccion de deposito/retiro sobre
+      *                CLI-SALDO (REWRITE), rechazando retiros que
+      *                dejarian el saldo en negativo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX02-CICS-GET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO        PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       01 FS               PIC XX.
+       01 WS-ID            PIC 9(5).
+       01 WS-MSG           PIC X(50).
+       01 WS-OPCION        PIC X.
+       01 WS-FIN-PROGRAMA  PIC X VALUE "N".
+       01 WS-IMPORTE       PIC 9(7)V99.
+       01 WS-NUEVO-SALDO   PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "========================================"
+           DISPLAY "      SIMULACION CICS: GET CLIENTE      "
+           DISPLAY "========================================"
+
+           OPEN I-O CLIENTES
+           IF FS NOT = "00"
+               MOVE "ERROR AL ABRIR ARCHIVO" TO WS-MSG
+               PERFORM MOSTRAR-MENSAJE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-FIN-PROGRAMA = "S"
+               PERFORM PANTALLA-MENU
+               PERFORM PROCESAR-OPCION
+           END-PERFORM
+
+           CLOSE CLIENTES
+           DISPLAY "----------------------------------------"
+           DISPLAY "FIN DE LA TRANSACCION."
+           STOP RUN.
+
+       PANTALLA-MENU.
+           DISPLAY "----------------------------------------"
+           DISPLAY "1. CONSULTAR SALDO (GET)"
+           DISPLAY "2. DEPOSITO"
+           DISPLAY "3. RETIRO"
+           DISPLAY "4. SALIR"
+           DISPLAY "OPCION: "
+           ACCEPT WS-OPCION
+       .
+
+       PROCESAR-OPCION.
+           EVALUATE WS-OPCION
+               WHEN "1"
+                   PERFORM PEDIR-CLAVE
+                   PERFORM CICS-GET-SIM
+               WHEN "2"
+                   PERFORM PEDIR-CLAVE
+                   PERFORM PEDIR-IMPORTE
+                   PERFORM CICS-DEPOSITO-SIM
+               WHEN "3"
+                   PERFORM PEDIR-CLAVE
+                   PERFORM PEDIR-IMPORTE
+                   PERFORM CICS-RETIRO-SIM
+               WHEN "4"
+                   MOVE "S" TO WS-FIN-PROGRAMA
+               WHEN OTHER
+                   MOVE "OPCION NO VALIDA" TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+           END-EVALUATE
+       .
+
+       PEDIR-CLAVE.
+           DISPLAY "INTRODUCE ID DEL CLIENTE (5 dígitos): "
+           ACCEPT WS-ID
+       .
+
+       PEDIR-IMPORTE.
+           DISPLAY "IMPORTE: "
+           ACCEPT WS-IMPORTE
+       .
+
+       CICS-GET-SIM.
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "CLIENTE NO ENCONTRADO" TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       MOVE "ESE CLIENTE ESTA DADO DE BAJA" TO WS-MSG
+                       PERFORM MOSTRAR-MENSAJE
+                   ELSE
+                       PERFORM MOSTRAR-PANTALLA-SALDO
+                   END-IF
+           END-READ
+       .
+
+       CICS-DEPOSITO-SIM.
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "CLIENTE NO ENCONTRADO" TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       MOVE "ESE CLIENTE ESTA DADO DE BAJA" TO WS-MSG
+                       PERFORM MOSTRAR-MENSAJE
+                   ELSE
+                       ADD WS-IMPORTE TO CLI-SALDO
+                       PERFORM ACTUALIZAR-SALDO
+                   END-IF
+           END-READ
+       .
+
+       CICS-RETIRO-SIM.
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "CLIENTE NO ENCONTRADO" TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       MOVE "ESE CLIENTE ESTA DADO DE BAJA" TO WS-MSG
+                       PERFORM MOSTRAR-MENSAJE
+                   ELSE
+                       IF WS-IMPORTE > CLI-SALDO
+                           MOVE "FONDOS INSUFICIENTES. RETIRO RECHAZADO"
+                               TO WS-MSG
+                           PERFORM MOSTRAR-MENSAJE
+                       ELSE
+                           SUBTRACT WS-IMPORTE FROM CLI-SALDO
+                           PERFORM ACTUALIZAR-SALDO
+                       END-IF
+                   END-IF
+           END-READ
+       .
+
+       ACTUALIZAR-SALDO.
+           REWRITE CLIENTE-REG
+           IF FS = "00"
+               MOVE CLI-SALDO TO WS-NUEVO-SALDO
+               PERFORM MOSTRAR-PANTALLA-SALDO
+           ELSE
+               MOVE "ERROR AL ACTUALIZAR SALDO" TO WS-MSG
+               PERFORM MOSTRAR-MENSAJE
+           END-IF
+       .
+
+       MOSTRAR-PANTALLA-SALDO.
+           DISPLAY "----------------------------------------"
+           DISPLAY "CONSULTA DE SALDO"
+           DISPLAY "ID:        " CLI-ID
+           DISPLAY "NOMBRE:    " CLI-NOMBRE
+           DISPLAY "APELLIDO:  " CLI-APELLIDO
+           DISPLAY "SALDO:     " CLI-SALDO
+       .
+
+       MOSTRAR-MENSAJE.
+           DISPLAY "----------------------------------------"
+           DISPLAY WS-MSG
+       .
+
+       END PROGRAM EX02-CICS-GET.
