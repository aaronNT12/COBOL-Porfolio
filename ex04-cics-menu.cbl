@@ -1,70 +1,418 @@
-      ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX04-CICS-MENU.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-OPCION     PIC 9.
-       01  WS-MSG        PIC X(50).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           PERFORM PANTALLA-MENU
-           PERFORM LEER-OPCION
-           PERFORM PROCESAR-OPCION
-           STOP RUN.
-
-       PANTALLA-MENU.
-           DISPLAY "=====================================================".
-           DISPLAY "                SIMULACION CICS: MENU                ".
-           DISPLAY "=====================================================".
-           DISPLAY "   [1] ALTA DE CLIENTE".
-           DISPLAY "   [2] CONSULTA DE CLIENTE".
-           DISPLAY "   [3] MODIFICACION DE CLIENTE".
-           DISPLAY "   [4] BAJA DE CLIENTE".
-           DISPLAY "   [5] LISTADO COMPLETO".
-           DISPLAY "   [0] SALIR".
-           DISPLAY "-----------------------------------------------------".
-           DISPLAY "   SELECCIONE UNA OPCION: ".
-           .
-
-       LEER-OPCION.
-           ACCEPT WS-OPCION.
-           .
-
-       PROCESAR-OPCION.
-           EVALUATE WS-OPCION
-               WHEN 1
-                   MOVE "OPCION 1: ALTA DE CLIENTE" TO WS-MSG
-                   PERFORM MOSTRAR-MENSAJE
-               WHEN 2
-                   MOVE "OPCION 2: CONSULTA DE CLIENTE" TO WS-MSG
-                   PERFORM MOSTRAR-MENSAJE
-               WHEN 3
-                   MOVE "OPCION 3: MODIFICACION DE CLIENTE" TO WS-MSG
-                   PERFORM MOSTRAR-MENSAJE
-               WHEN 4
-                   MOVE "OPCION 4: BAJA DE CLIENTE" TO WS-MSG
-                   PERFORM MOSTRAR-MENSAJE
-               WHEN 5
-                   MOVE "OPCION 5: LISTADO COMPLETO" TO WS-MSG
-                   PERFORM MOSTRAR-MENSAJE
-               WHEN 0
-                   MOVE "FIN DEL PROGRAMA." TO WS-MSG
-                   PERFORM MOSTRAR-MENSAJE
-               WHEN OTHER
-                   MOVE "OPCION INVALIDA." TO WS-MSG
-                   PERFORM MOSTRAR-MENSAJE
-           END-EVALUATE.
-           .
-
-       MOSTRAR-MENSAJE.
-           DISPLAY "-----------------------------------------------------".
-           DISPLAY WS-MSG.
-           DISPLAY "-----------------------------------------------------".
-           .
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * MODIFICACIONES:
+      * 01-04-2026 AAR Las opciones del menu quedan conectadas al
+      *                archivo indexado real (misma logica que
+      *                DB-INSERT/DB-SELECT/DB-UPDATE/DB-DELETE/
+      *                DB-SELECT-ALL) en lugar de solo mostrar un
+      *                mensaje de lo que harian. Layout de
+      *                CLIENTE-REG alineado con el resto de
+      *                CLIENTES.IDX (90 caracteres, clave alterna por
+      *                apellido).
+      * 01-04-2026 AAR Se agrega control de acceso (usuario/clave
+      *                contra usuarios.txt) antes de mostrar el menu;
+      *                el usuario aceptado queda en WS-USUARIO para
+      *                poder asociarlo mas adelante al log de
+      *                auditoria.
+      * 09-08-2026 AAR Se asocia WS-USUARIO al log de auditoria
+      *                (audit_log.txt, mismo formato que el de
+      *                DB-UPDATE): cada ALTA/MODIFICACION/BAJA deja
+      *                registrado que usuario la hizo.
+      * 09-08-2026 AAR WS-AUD-DETALLE y WS-LINEA-AUD se limpian con
+      *                MOVE SPACES antes de cada STRING: ninguno de
+      *                los dos campos tenia VALUE, y el resto sin
+      *                sobreescribir quedaba con low-values, por lo
+      *                que el WRITE a audit_log.txt fallaba en
+      *                silencio y la bitacora de auditoria no dejaba
+      *                registro de ningun ALTA/MODIFICACION/BAJA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX04-CICS-MENU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+           SELECT ARCH-USUARIOS ASSIGN TO "usuarios.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-USR.
+           SELECT ARCH-AUDITORIA ASSIGN TO "audit_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO        PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       FD  ARCH-USUARIOS.
+       01  REG-USUARIO.
+           05 USR-USUARIO      PIC X(10).
+           05 USR-CLAVE        PIC X(10).
+
+       FD  ARCH-AUDITORIA.
+       01  REG-AUDITORIA       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  FS                  PIC XX.
+       01  FS-USR              PIC XX.
+       01  FS-AUD              PIC XX.
+       01  WS-AUD-FECHA        PIC 9(8).
+       01  WS-AUD-HORA         PIC 9(8).
+       01  WS-AUD-ACCION       PIC X(15).
+       01  WS-AUD-DETALLE      PIC X(80).
+       01  WS-LINEA-AUD        PIC X(132).
+       01  WS-OPCION           PIC 9.
+       01  WS-MSG              PIC X(50).
+       01  WS-FIN-MENU         PIC X VALUE "N".
+
+       01  WS-USUARIO          PIC X(10).
+       01  WS-CLAVE            PIC X(10).
+       01  WS-LOGIN-OK         PIC X VALUE "N".
+       01  WS-FIN-USUARIOS     PIC X VALUE "N".
+       01  WS-HAY-USUARIOS     PIC X VALUE "N".
+
+       01  WS-ID               PIC 9(5).
+       01  WS-NOMBRE           PIC X(30).
+       01  WS-APELLIDO         PIC X(30).
+       01  WS-EDAD             PIC 99.
+
+       01  WS-FIN-LISTADO      PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOGIN
+           IF WS-LOGIN-OK = "S"
+               OPEN I-O CLIENTES
+               IF FS NOT = "00"
+                   DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
+                   STOP RUN
+               END-IF
+
+               OPEN EXTEND ARCH-AUDITORIA
+               IF FS-AUD = "35"
+                   OPEN OUTPUT ARCH-AUDITORIA
+               END-IF
+
+               PERFORM UNTIL WS-FIN-MENU = "S"
+                   PERFORM PANTALLA-MENU
+                   PERFORM LEER-OPCION
+                   PERFORM PROCESAR-OPCION
+               END-PERFORM
+
+               CLOSE CLIENTES
+               CLOSE ARCH-AUDITORIA
+           ELSE
+               DISPLAY "ACCESO DENEGADO."
+           END-IF
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * CONTROL DE ACCESO
+      *-----------------------------------------------------------------
+       LOGIN.
+           DISPLAY "==============================================".
+           DISPLAY "         SIMULACION CICS: MENU                ".
+           DISPLAY "==============================================".
+           DISPLAY "USUARIO: "
+           ACCEPT WS-USUARIO
+           DISPLAY "CLAVE: "
+           ACCEPT WS-CLAVE
+
+           MOVE "N" TO WS-LOGIN-OK
+           MOVE "N" TO WS-HAY-USUARIOS
+           MOVE "N" TO WS-FIN-USUARIOS
+
+           OPEN INPUT ARCH-USUARIOS
+           IF FS-USR = "00"
+               PERFORM LEER-USUARIO
+               PERFORM UNTIL WS-FIN-USUARIOS = "S"
+                   MOVE "S" TO WS-HAY-USUARIOS
+                   IF USR-USUARIO = WS-USUARIO
+                           AND USR-CLAVE = WS-CLAVE
+                       MOVE "S" TO WS-LOGIN-OK
+                       MOVE "S" TO WS-FIN-USUARIOS
+                   ELSE
+                       PERFORM LEER-USUARIO
+                   END-IF
+               END-PERFORM
+               CLOSE ARCH-USUARIOS
+           END-IF
+
+      *    SIN ARCHIVO DE USUARIOS SE ACEPTAN LAS CREDENCIALES POR
+      *    DEFECTO, IGUAL QUE LOS LIMITES POR DEFECTO DE
+      *    EX05-BATCH-VALIDATION CUANDO NO EXISTE limites.txt.
+           IF WS-HAY-USUARIOS = "N"
+               IF WS-USUARIO = "ADMIN" AND WS-CLAVE = "ADMIN"
+                   MOVE "S" TO WS-LOGIN-OK
+               END-IF
+           END-IF
+       .
+
+       LEER-USUARIO.
+           READ ARCH-USUARIOS
+               AT END MOVE "S" TO WS-FIN-USUARIOS
+           END-READ
+       .
+
+      *-----------------------------------------------------------------
+      * MENU PRINCIPAL
+      *-----------------------------------------------------------------
+       PANTALLA-MENU.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "   [1] ALTA DE CLIENTE".
+           DISPLAY "   [2] CONSULTA DE CLIENTE".
+           DISPLAY "   [3] MODIFICACION DE CLIENTE".
+           DISPLAY "   [4] BAJA DE CLIENTE".
+           DISPLAY "   [5] LISTADO COMPLETO".
+           DISPLAY "   [0] SALIR".
+           DISPLAY "-------------------------------------------".
+           DISPLAY "   SELECCIONE UNA OPCION: ".
+           .
+
+       LEER-OPCION.
+           ACCEPT WS-OPCION.
+           .
+
+       PROCESAR-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM ALTA-CLIENTE
+               WHEN 2
+                   PERFORM CONSULTA-CLIENTE
+               WHEN 3
+                   PERFORM MODIFICACION-CLIENTE
+               WHEN 4
+                   PERFORM BAJA-CLIENTE
+               WHEN 5
+                   PERFORM LISTADO-COMPLETO
+               WHEN 0
+                   MOVE "FIN DEL PROGRAMA." TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+                   MOVE "S" TO WS-FIN-MENU
+               WHEN OTHER
+                   MOVE "OPCION INVALIDA." TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+           END-EVALUATE.
+           .
+
+      *-----------------------------------------------------------------
+      * [1] ALTA (misma logica que DB-INSERT)
+      *-----------------------------------------------------------------
+       ALTA-CLIENTE.
+           DISPLAY "ID (5 dígitos): "
+           ACCEPT WS-ID
+           DISPLAY "Nombre: "
+           ACCEPT WS-NOMBRE
+           DISPLAY "Apellido: "
+           ACCEPT WS-APELLIDO
+           DISPLAY "Edad: "
+           ACCEPT WS-EDAD
+
+           MOVE WS-ID       TO CLI-ID
+           MOVE WS-NOMBRE   TO CLI-NOMBRE
+           MOVE WS-APELLIDO TO CLI-APELLIDO
+           MOVE WS-EDAD     TO CLI-EDAD
+           MOVE 0           TO CLI-SALDO
+           MOVE "A"         TO CLI-ESTADO
+
+           WRITE CLIENTE-REG
+           IF FS = "00"
+               MOVE "REGISTRO INSERTADO CORRECTAMENTE." TO WS-MSG
+               MOVE "ALTA" TO WS-AUD-ACCION
+               MOVE SPACES TO WS-AUD-DETALLE
+               STRING "ID=" WS-ID INTO WS-AUD-DETALLE
+               PERFORM GRABAR-AUDITORIA
+           ELSE
+               IF FS = "22"
+                   MOVE "ERROR: CLAVE DUPLICADA." TO WS-MSG
+               ELSE
+                   STRING "ERROR AL INSERTAR. FS=" FS INTO WS-MSG
+               END-IF
+           END-IF
+           PERFORM MOSTRAR-MENSAJE
+       .
+
+      *-----------------------------------------------------------------
+      * [2] CONSULTA (misma logica que DB-SELECT)
+      *-----------------------------------------------------------------
+       CONSULTA-CLIENTE.
+           DISPLAY "ID A CONSULTAR (5 dígitos): "
+           ACCEPT WS-ID
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "NO EXISTE CLIENTE CON ESE ID." TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       MOVE "ESE CLIENTE ESTA DADO DE BAJA." TO WS-MSG
+                       PERFORM MOSTRAR-MENSAJE
+                   ELSE
+                       DISPLAY "-----------------------------------"
+                       DISPLAY "ID:       " CLI-ID
+                       DISPLAY "NOMBRE:   " CLI-NOMBRE
+                       DISPLAY "APELLIDO: " CLI-APELLIDO
+                       DISPLAY "EDAD:     " CLI-EDAD
+                       DISPLAY "SALDO:    " CLI-SALDO
+                   END-IF
+           END-READ
+       .
+
+      *-----------------------------------------------------------------
+      * [3] MODIFICACION (misma logica que DB-UPDATE)
+      *-----------------------------------------------------------------
+       MODIFICACION-CLIENTE.
+           DISPLAY "ID A MODIFICAR (5 dígitos): "
+           ACCEPT WS-ID
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "NO EXISTE CLIENTE CON ESE ID." TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       MOVE "ESE CLIENTE ESTA DADO DE BAJA." TO WS-MSG
+                       PERFORM MOSTRAR-MENSAJE
+                   ELSE
+                       PERFORM ACTUALIZAR-DATOS-CLIENTE
+                   END-IF
+           END-READ
+       .
+
+       ACTUALIZAR-DATOS-CLIENTE.
+           DISPLAY "NUEVO NOMBRE: "
+           ACCEPT WS-NOMBRE
+           DISPLAY "NUEVO APELLIDO: "
+           ACCEPT WS-APELLIDO
+           DISPLAY "NUEVA EDAD: "
+           ACCEPT WS-EDAD
+
+           MOVE WS-NOMBRE   TO CLI-NOMBRE
+           MOVE WS-APELLIDO TO CLI-APELLIDO
+           MOVE WS-EDAD     TO CLI-EDAD
+
+           REWRITE CLIENTE-REG
+           IF FS = "00"
+               MOVE "REGISTRO ACTUALIZADO CORRECTAMENTE." TO WS-MSG
+               MOVE "MODIFICACION" TO WS-AUD-ACCION
+               MOVE SPACES TO WS-AUD-DETALLE
+               STRING "ID=" WS-ID INTO WS-AUD-DETALLE
+               PERFORM GRABAR-AUDITORIA
+           ELSE
+               STRING "ERROR AL ACTUALIZAR. FS=" FS INTO WS-MSG
+           END-IF
+           PERFORM MOSTRAR-MENSAJE
+       .
+
+      *-----------------------------------------------------------------
+      * [4] BAJA (misma logica que DB-DELETE: baja logica)
+      *-----------------------------------------------------------------
+       BAJA-CLIENTE.
+           DISPLAY "ID A DAR DE BAJA (5 dígitos): "
+           ACCEPT WS-ID
+           MOVE WS-ID TO CLI-ID
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "NO EXISTE CLIENTE CON ESE ID." TO WS-MSG
+                   PERFORM MOSTRAR-MENSAJE
+               NOT INVALID KEY
+                   IF CLI-INACTIVO
+                       MOVE "ESE CLIENTE YA ESTABA DADO DE BAJA." TO
+                           WS-MSG
+                       PERFORM MOSTRAR-MENSAJE
+                   ELSE
+                       MOVE "I" TO CLI-ESTADO
+                       REWRITE CLIENTE-REG
+                       IF FS = "00"
+                           MOVE "REGISTRO DADO DE BAJA CORRECTAMENTE."
+                               TO WS-MSG
+                           MOVE "BAJA" TO WS-AUD-ACCION
+                           MOVE SPACES TO WS-AUD-DETALLE
+                           STRING "ID=" WS-ID INTO WS-AUD-DETALLE
+                           PERFORM GRABAR-AUDITORIA
+                       ELSE
+                           STRING "ERROR AL DAR DE BAJA. FS=" FS
+                               INTO WS-MSG
+                       END-IF
+                       PERFORM MOSTRAR-MENSAJE
+                   END-IF
+           END-READ
+       .
+
+      *-----------------------------------------------------------------
+      * [5] LISTADO (misma logica que DB-SELECT-ALL, sin paginado)
+      *-----------------------------------------------------------------
+       LISTADO-COMPLETO.
+           MOVE "N" TO WS-FIN-LISTADO
+
+           MOVE 0 TO CLI-ID
+           START CLIENTES KEY IS NOT LESS THAN CLI-ID
+               INVALID KEY MOVE "S" TO WS-FIN-LISTADO
+           END-START
+
+           DISPLAY "-------------------------------------------".
+           PERFORM UNTIL WS-FIN-LISTADO = "S"
+               READ CLIENTES NEXT RECORD
+                   AT END MOVE "S" TO WS-FIN-LISTADO
+               END-READ
+
+               IF WS-FIN-LISTADO NOT = "S"
+                   IF CLI-ACTIVO
+                       DISPLAY CLI-ID " " CLI-NOMBRE " " CLI-APELLIDO
+                           " " CLI-SALDO
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY "-------------------------------------------".
+       .
+
+       MOSTRAR-MENSAJE.
+           DISPLAY "-------------------------------------------".
+           DISPLAY WS-MSG.
+           DISPLAY "-------------------------------------------".
+           .
+
+      *-----------------------------------------------------------------
+      * BITACORA DE AUDITORIA (audit_log.txt, mismo formato que el de
+      * DB-UPDATE): deja constancia de que usuario logueado hizo cada
+      * ALTA/MODIFICACION/BAJA.
+      *-----------------------------------------------------------------
+       GRABAR-AUDITORIA.
+           ACCEPT WS-AUD-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA FROM TIME
+           MOVE SPACES TO WS-LINEA-AUD
+           STRING
+               WS-AUD-FECHA DELIMITED BY SIZE
+               " " WS-AUD-HORA DELIMITED BY SIZE
+               " USUARIO=" WS-USUARIO DELIMITED BY SIZE
+               " ACCION=" WS-AUD-ACCION DELIMITED BY SIZE
+               " " WS-AUD-DETALLE DELIMITED BY SIZE
+               INTO WS-LINEA-AUD
+           END-STRING
+           WRITE REG-AUDITORIA FROM WS-LINEA-AUD
+       .
+
+       END PROGRAM EX04-CICS-MENU.
