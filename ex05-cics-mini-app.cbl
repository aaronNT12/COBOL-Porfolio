@@ -1,91 +1,181 @@
-       ******************************************************************
-      * Author: AARON
-      * Date: 19-02-2026
-      * Purpose: Mini app CICS-SIM con bucle de menú
-      * Tectonics: cobc
-       ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EX05-CICS-MINI-APP.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-OPCION     PIC 9.
-       01  WS-ID         PIC 9(5).
-       01  WS-NOMBRE     PIC X(30).
-       01  WS-MSG        PIC X(50).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           PERFORM UNTIL WS-OPCION = 0
-               PERFORM MENU-SEND
-               PERFORM MENU-RECEIVE
-               PERFORM MENU-DISPATCH
-           END-PERFORM
-           STOP RUN.
-
-       MENU-SEND.
-           DISPLAY "=====================================================".
-           DISPLAY "                MINI APLICACION CICS-SIM             ".
-           DISPLAY "=====================================================".
-           DISPLAY "   [1] Capturar datos de cliente".
-           DISPLAY "   [2] Mostrar mensaje de bienvenida".
-           DISPLAY "   [0] Salir".
-           DISPLAY "-----------------------------------------------------".
-           DISPLAY "   Seleccione una opcion: ".
-           .
-
-       MENU-RECEIVE.
-           ACCEPT WS-OPCION.
-           .
-
-       MENU-DISPATCH.
-           EVALUATE WS-OPCION
-               WHEN 1
-                   PERFORM FORM-SEND
-                   PERFORM FORM-RECEIVE
-                   PERFORM FORM-SHOW
-               WHEN 2
-                   MOVE "Bienvenido a la mini-app CICS-SIM" TO WS-MSG
-                   PERFORM SHOW-MSG
-               WHEN 0
-                   MOVE "Fin del programa." TO WS-MSG
-                   PERFORM SHOW-MSG
-               WHEN OTHER
-                   MOVE "Opcion invalida." TO WS-MSG
-                   PERFORM SHOW-MSG
-           END-EVALUATE.
-           .
-
-       FORM-SEND.
-           DISPLAY "=====================================================".
-           DISPLAY "              FORMULARIO DE CLIENTE                  ".
-           DISPLAY "=====================================================".
-           DISPLAY "   ID (5 dígitos):        _____".
-           DISPLAY "   Nombre:                ________________________________".
-           DISPLAY "-----------------------------------------------------".
-           DISPLAY "   Introduzca los datos".
-           DISPLAY "-----------------------------------------------------".
-           .
-
-       FORM-RECEIVE.
-           DISPLAY "ID: ".
-           ACCEPT WS-ID.
-           DISPLAY "Nombre: ".
-           ACCEPT WS-NOMBRE.
-           .
-
-       FORM-SHOW.
-           DISPLAY "-----------------------------------------------------".
-           DISPLAY "DATOS CAPTURADOS:".
-           DISPLAY "ID:     " WS-ID.
-           DISPLAY "NOMBRE: " WS-NOMBRE.
-           DISPLAY "-----------------------------------------------------".
-           MOVE "Captura completada correctamente." TO WS-MSG.
-           PERFORM SHOW-MSG.
-           .
-
-       SHOW-MSG.
-           DISPLAY "-----------------------------------------------------".
-           DISPLAY WS-MSG.
-           DISPLAY "-----------------------------------------------------".
-           .
+      ******************************************************************
+      * Author: AARON
+      * Date: 19-02-2026
+      * Purpose: Mini app CICS-SIM con bucle de menú
+      * Tectonics: cobc
+      *------------------------------------------------------------------
+      * MODIFICACIONES:
+      * 02-04-2026 AAR FORM-RECEIVE ahora escribe el cliente capturado
+      *                en CLIENTES.IDX (antes solo se mostraba y se
+      *                perdia al terminar el programa).
+      * 02-04-2026 AAR Se agrega la opcion [3] Listado completo de
+      *                clientes, con la misma logica que DB-SELECT-ALL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX05-CICS-MINI-APP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-ID
+               ALTERNATE RECORD KEY IS CLI-APELLIDO WITH DUPLICATES
+               FILE STATUS IS FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES
+           RECORD CONTAINS 90 CHARACTERS.
+       01  CLIENTE-REG.
+           05 CLI-ID           PIC 9(5).
+           05 CLI-NOMBRE       PIC X(30).
+           05 CLI-APELLIDO     PIC X(30).
+           05 CLI-EDAD         PIC 99.
+           05 CLI-SALDO        PIC 9(7)V99.
+           05 CLI-ESTADO       PIC X(1).
+               88 CLI-ACTIVO      VALUE "A" " ".
+               88 CLI-INACTIVO    VALUE "I".
+           05 FILLER           PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       01  FS            PIC XX.
+       01  WS-OPCION     PIC 9.
+       01  WS-ID         PIC 9(5).
+       01  WS-NOMBRE     PIC X(30).
+       01  WS-MSG        PIC X(50).
+       01  WS-FIN-LISTADO PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O CLIENTES
+           IF FS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO. FS=" FS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-OPCION = 0
+               PERFORM MENU-SEND
+               PERFORM MENU-RECEIVE
+               PERFORM MENU-DISPATCH
+           END-PERFORM
+
+           CLOSE CLIENTES
+           STOP RUN.
+
+       MENU-SEND.
+           DISPLAY "==============================================".
+           DISPLAY "         MINI APLICACION CICS-SIM             ".
+           DISPLAY "==============================================".
+           DISPLAY "   [1] Capturar datos de cliente".
+           DISPLAY "   [2] Mostrar mensaje de bienvenida".
+           DISPLAY "   [3] Listado completo de clientes".
+           DISPLAY "   [0] Salir".
+           DISPLAY "-------------------------------------------".
+           DISPLAY "   Seleccione una opcion: ".
+           .
+
+       MENU-RECEIVE.
+           ACCEPT WS-OPCION.
+           .
+
+       MENU-DISPATCH.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM FORM-SEND
+                   PERFORM FORM-RECEIVE
+                   PERFORM FORM-GRABAR
+                   PERFORM FORM-SHOW
+               WHEN 2
+                   MOVE "Bienvenido a la mini-app CICS-SIM" TO WS-MSG
+                   PERFORM SHOW-MSG
+               WHEN 3
+                   PERFORM LISTADO-COMPLETO
+               WHEN 0
+                   MOVE "Fin del programa." TO WS-MSG
+                   PERFORM SHOW-MSG
+               WHEN OTHER
+                   MOVE "Opcion invalida." TO WS-MSG
+                   PERFORM SHOW-MSG
+           END-EVALUATE.
+           .
+
+       FORM-SEND.
+           DISPLAY "==============================================".
+           DISPLAY "           FORMULARIO DE CLIENTE              ".
+           DISPLAY "==============================================".
+           DISPLAY "   ID (5 dígitos):        _____".
+           DISPLAY "   Nombre:                ______________".
+           DISPLAY "-------------------------------------------".
+           DISPLAY "   Introduzca los datos".
+           DISPLAY "-------------------------------------------".
+           .
+
+       FORM-RECEIVE.
+           DISPLAY "ID: ".
+           ACCEPT WS-ID.
+           DISPLAY "Nombre: ".
+           ACCEPT WS-NOMBRE.
+           .
+
+       FORM-GRABAR.
+           MOVE WS-ID     TO CLI-ID
+           MOVE WS-NOMBRE TO CLI-NOMBRE
+           MOVE SPACES    TO CLI-APELLIDO
+           MOVE 0         TO CLI-EDAD
+           MOVE 0         TO CLI-SALDO
+           MOVE "A"       TO CLI-ESTADO
+
+           WRITE CLIENTE-REG
+           IF FS = "00"
+               MOVE "CLIENTE GRABADO EN CLIENTES.IDX." TO WS-MSG
+           ELSE
+               IF FS = "22"
+                   MOVE "ERROR: CLAVE DUPLICADA." TO WS-MSG
+               ELSE
+                   STRING "ERROR AL GRABAR. FS=" FS INTO WS-MSG
+               END-IF
+           END-IF
+           .
+
+       FORM-SHOW.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "DATOS CAPTURADOS:".
+           DISPLAY "ID:     " WS-ID.
+           DISPLAY "NOMBRE: " WS-NOMBRE.
+           DISPLAY "-------------------------------------------".
+           PERFORM SHOW-MSG.
+           .
+
+       LISTADO-COMPLETO.
+           MOVE "N" TO WS-FIN-LISTADO
+
+           MOVE 0 TO CLI-ID
+           START CLIENTES KEY IS NOT LESS THAN CLI-ID
+               INVALID KEY MOVE "S" TO WS-FIN-LISTADO
+           END-START
+
+           DISPLAY "-------------------------------------------".
+           PERFORM UNTIL WS-FIN-LISTADO = "S"
+               READ CLIENTES NEXT RECORD
+                   AT END MOVE "S" TO WS-FIN-LISTADO
+               END-READ
+
+               IF WS-FIN-LISTADO NOT = "S"
+                   IF CLI-ACTIVO
+                       DISPLAY CLI-ID " " CLI-NOMBRE " " CLI-APELLIDO
+                           " " CLI-SALDO
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY "-------------------------------------------".
+           .
+
+       SHOW-MSG.
+           DISPLAY "-------------------------------------------".
+           DISPLAY WS-MSG.
+           DISPLAY "-------------------------------------------".
+           .
+
+       END PROGRAM EX05-CICS-MINI-APP.
